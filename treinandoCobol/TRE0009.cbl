@@ -3,24 +3,173 @@
       * Date:31/07/2017
       * Purpose:LEARN.
       * Tectonics: cobc.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY:
+      * 09/08/2026 RJJ REMOVED THE UNDECLARED/USELESS OUTER PERFORM
+      *                VARYING WRK-CON LOOP (IT NEVER DID ANYTHING BUT
+      *                RUN THE SQUARES/CUBES LOOP ONCE). UPPER BOUND IS
+      *                NOW ACCEPTED AS A PARAMETER INSTEAD OF THE 100
+      *                LITERAL, AND NUM/QUADRADO/CUBO ARE WRITTEN TO A
+      *                PRINT FILE WITH PAGE HEADERS.
+      * 09/08/2026 RJJ REPLACED THE HOME-GROWN REL-CABECALHO-1 TITLE
+      *                LINE WITH THE SHARED REPHDR COPYBOOK SO THE
+      *                LETTERHEAD/RUN-DATE/PAGE NUMBER MATCH EVERY OTHER
+      *                REPORT IN THE SHOP.
+      * 09/08/2026 RJJ THE DEFAULT UPPER BOUND (USED WHEN 0 IS ENTERED
+      *                AT THE PROMPT) NO LONGER COMES FROM A HARDCODED
+      *                100 LITERAL - IT NOW COMES FROM THE SHARED
+      *                RUNCTL RUN-CONTROL FILE, READ AT JOB START.
+      * 09/08/2026 RJJ EVERY NUM/QUADRADO/CUBO LINE IS NOW ALSO WRITTEN,
+      *                COMMA-DELIMITED, TO A TRE0009C EXTRACT FILE
+      *                ALONGSIDE THE EXISTING PRINT-STYLE TRE0009R
+      *                REPORT, SO THE VALUES CAN BE PULLED STRAIGHT INTO
+      *                A SPREADSHEET INSTEAD OF RE-TYPED OFF THE REPORT.
+      * 09/08/2026 RJJ PAGE-BREAK RESET NOW FIRES AT 50 LINES INSTEAD OF
+      *                51 - THE TEST RAN AFTER THE ADD 1, SO EACH PAGE
+      *                WAS PRINTING ONE DETAIL LINE TOO MANY.
+      * 09/08/2026 RJJ WIDENED WRK-CUBO/DET-CUBO TO 9 DIGITS - WRK-
+      *                LIMITE CAN NOW GO UP TO 999 (DIRECT ENTRY OR
+      *                RUNCTL), AND THE OLD 7-DIGIT FIELD WAS TOO
+      *                NARROW FOR CUBES ABOVE 215**3, SILENTLY
+      *                TRUNCATING THEM ON BOTH THE PRINT REPORT AND
+      *                THE CSV EXTRACT.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RELATORIO ASSIGN TO "TRE0009R"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CSVOUT ASSIGN TO "TRE0009C"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RUNCTL ASSIGN TO "RUNCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNCTL-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  RELATORIO.
+       01  REL-LINHA PIC X(080).
+       FD  CSVOUT.
+       01  CSV-LINHA PIC X(080).
+       FD  RUNCTL.
+       COPY RUNPARM.
        WORKING-STORAGE SECTION.
+       COPY DATACOPY.
+       COPY REPHDR.
+       01  WS-RUNCTL-STATUS PIC X(002) VALUE '00'.
+       01  WRK-LIMITE-PADRAO PIC 9(003) VALUE 100.
        01  WRK-GOD.
-       05  WRK-QUADRADO PIC 9(007) VALUES ZEROS.
-       05  WRK-CUBO     PIC 9(007) VALUES ZEROS.
-       05  WRK-NUM      PIC 9(003) VALUES ZEROS.
+           05  WRK-QUADRADO PIC 9(007) VALUES ZEROS.
+           05  WRK-CUBO     PIC 9(009) VALUES ZEROS.
+           05  WRK-NUM      PIC 9(003) VALUES ZEROS.
+           05  WRK-LIMITE   PIC 9(003) VALUE 100.
+       01  WRK-CONTROLE.
+           05 WRK-LINHAS-PAG  PIC 9(002) VALUE ZEROS.
+           05 WRK-PAGINA      PIC 9(003) VALUE ZEROS.
+       01  WRK-ANO-COMPLETO   PIC 9(004) VALUE ZEROS.
+       01  REL-CABECALHO-0.
+           05 FILLER   PIC X(025) VALUE "RELATORIO QUADRADOS/CUBOS".
+       01  REL-CABECALHO-2.
+           05 FILLER   PIC X(006) VALUE "NUM".
+           05 FILLER   PIC X(012) VALUE "QUADRADO".
+           05 FILLER   PIC X(012) VALUE "CUBO".
+       01  REL-DETALHE.
+           05 DET-NUM      PIC ZZ9.
+           05 FILLER       PIC X(003) VALUE SPACES.
+           05 DET-QUADRADO PIC ZZZZZZ9.
+           05 FILLER       PIC X(003) VALUE SPACES.
+           05 DET-CUBO     PIC ZZZZZZZZ9.
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            PERFORM VARYING WRK-CON FROM 1 BY 1 UNTIL WRK-CON > WRK-NUM
-            PERFORM VARYING WRK-NUM FROM 1 BY 1 UNTIL WRK-NUM > 100
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZA
+           PERFORM 2000-PROCESSA
+           PERFORM 3000-FINALIZA
+           GOBACK.
+      *ABRE O RELATORIO E ACEITA O LIMITE SUPERIOR
+       1000-INICIALIZA SECTION.
+           OPEN OUTPUT RELATORIO.
+           OPEN OUTPUT CSVOUT.
+           MOVE SPACES TO CSV-LINHA.
+           STRING "NUM,QUADRADO,CUBO" DELIMITED BY SIZE INTO CSV-LINHA.
+           WRITE CSV-LINHA.
+           PERFORM 1050-LE-RUNCTL.
+           DISPLAY "DIGITE O LIMITE SUPERIOR (0 = USAR O PADRAO)".
+           ACCEPT WRK-LIMITE.
+           IF WRK-LIMITE = ZEROS
+               MOVE WRK-LIMITE-PADRAO TO WRK-LIMITE
+           END-IF.
+           ACCEPT AS-DATA FROM DATE.
+           IF AS-ANO > 30
+               COMPUTE WRK-ANO-COMPLETO = 1900 + AS-ANO
+           ELSE
+               COMPUTE WRK-ANO-COMPLETO = 2000 + AS-ANO
+           END-IF.
+           MOVE AS-DIA          TO CAB-REL-DD.
+           MOVE AS-MES          TO CAB-REL-MM.
+           MOVE WRK-ANO-COMPLETO TO CAB-REL-AAAA.
+       1000-INICIALIZA-EXIT.
+           EXIT.
+      *LE O LIMITE PADRAO NO ARQUIVO DE CONTROLE DE EXECUCAO
+       1050-LE-RUNCTL SECTION.
+           OPEN INPUT RUNCTL.
+           IF WS-RUNCTL-STATUS = '00'
+               READ RUNCTL
+                   NOT AT END
+                       MOVE RUNPARM-LIM-TRE0009 TO WRK-LIMITE-PADRAO
+               END-READ
+               CLOSE RUNCTL
+           END-IF.
+       1050-LE-RUNCTL-EXIT.
+           EXIT.
+      *CALCULA QUADRADO E CUBO DE 1 ATE WRK-LIMITE
+       2000-PROCESSA SECTION.
+           PERFORM VARYING WRK-NUM FROM 1 BY 1
+                   UNTIL WRK-NUM > WRK-LIMITE
+               IF WRK-LINHAS-PAG = ZEROS
+                   PERFORM 2100-IMPRIME-CABECALHO
+               END-IF
                COMPUTE WRK-QUADRADO = WRK-NUM * WRK-NUM
                COMPUTE WRK-CUBO = WRK-QUADRADO * WRK-NUM
                DISPLAY 'NUM ' WRK-NUM ' QUADRADO ' WRK-QUADRADO ' CUBO '
-               WRK-CUBO
-            END-PERFORM
-            STOP RUN.
+                   WRK-CUBO
+               MOVE WRK-NUM      TO DET-NUM
+               MOVE WRK-QUADRADO TO DET-QUADRADO
+               MOVE WRK-CUBO     TO DET-CUBO
+               WRITE REL-LINHA FROM REL-DETALHE
+               PERFORM 2200-ESCREVE-CSV
+               ADD 1 TO WRK-LINHAS-PAG
+               IF WRK-LINHAS-PAG >= 50
+                   MOVE ZEROS TO WRK-LINHAS-PAG
+               END-IF
+           END-PERFORM.
+       2000-PROCESSA-EXIT.
+           EXIT.
+      *ESCREVE O CABECALHO DE PAGINA NO RELATORIO
+       2100-IMPRIME-CABECALHO SECTION.
+           ADD 1 TO WRK-PAGINA.
+           MOVE WRK-PAGINA TO CAB-REL-PAGINA.
+           WRITE REL-LINHA FROM AREA-CABECALHO-RELATORIO.
+           WRITE REL-LINHA FROM REL-CABECALHO-0.
+           WRITE REL-LINHA FROM REL-CABECALHO-2.
+       2100-IMPRIME-CABECALHO-EXIT.
+           EXIT.
+      *ESCREVE UMA LINHA CSV (NUM,QUADRADO,CUBO) NO EXTRATO TRE0009C
+       2200-ESCREVE-CSV SECTION.
+           MOVE SPACES TO CSV-LINHA.
+           STRING WRK-NUM DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  WRK-QUADRADO DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  WRK-CUBO DELIMITED BY SIZE
+               INTO CSV-LINHA.
+           WRITE CSV-LINHA.
+       2200-ESCREVE-CSV-EXIT.
+           EXIT.
+      *FECHA O RELATORIO E O EXTRATO CSV
+       3000-FINALIZA SECTION.
+           CLOSE RELATORIO.
+           CLOSE CSVOUT.
+       3000-FINALIZA-EXIT.
+           EXIT.
        END PROGRAM YOUR-PROGRAM-NAME.
