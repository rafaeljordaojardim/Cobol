@@ -0,0 +1,41 @@
+      ******************************************************************
+      * Author:
+      * Date: 09/08/2026
+      * Purpose: TOP-LEVEL MENU THAT CALLS CALCSIMP, PROGNOME, CALCAREA
+      *          AND parimpar AS SUBPROGRAMS, SO A NEW HIRE HAS ONE
+      *          ENTRY POINT FOR OUR SHOP'S DAY-TO-DAY UTILITY PROGRAMS
+      *          INSTEAD OF HAVING TO MEMORIZE EVERY PROGRAM-ID.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENUPRIN.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WRK-OPCAO PIC 9(01) VALUE ZEROS.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM UNTIL WRK-OPCAO = 5
+               DISPLAY 'MENU PRINCIPAL'
+               DISPLAY '1 - CALCULADORA SIMPLES'
+               DISPLAY '2 - CALCULO DE IMC'
+               DISPLAY '3 - CALCULO DE AREA E PERIMETRO'
+               DISPLAY '4 - VERIFICACAO DE PARIDADE'
+               DISPLAY '5 - SAIR'
+               ACCEPT WRK-OPCAO
+               EVALUATE TRUE
+                   WHEN WRK-OPCAO = 1
+                       CALL 'CALCSIMP'
+                   WHEN WRK-OPCAO = 2
+                       CALL 'PROGNOME'
+                   WHEN WRK-OPCAO = 3
+                       CALL 'CALCAREA'
+                   WHEN WRK-OPCAO = 4
+                       CALL 'parimpar'
+                   WHEN WRK-OPCAO = 5
+                       DISPLAY 'SAINDO...'
+                   WHEN OTHER
+                       DISPLAY 'OPCAO INVALIDA'
+               END-EVALUATE
+           END-PERFORM.
+           STOP RUN.
+       END PROGRAM MENUPRIN.
