@@ -0,0 +1,22 @@
+      ******************************************************************
+      * Author:
+      * Date: 09/08/2026
+      * Purpose: SHARED RETURN-CODE VALUES AND ABEND-MESSAGE LAYOUT SO
+      *          EVERY BATCH PROGRAM SIGNALS SUCCESS/WARNING/FAILURE TO
+      *          THE CALLING JCL STEP THE SAME WAY INSTEAD OF EACH ONE
+      *          INVENTING (OR SKIPPING) ITS OWN CONVENTION.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY:
+      * 09/08/2026 RJJ FIRST VERSION. RC-* VALUES FOLLOW THE USUAL
+      *                COND-CODE SCALE (00/04/08/16); ABEND-MENSAGEM IS
+      *                DISPLAYED BY THE ABENDING PROGRAM'S OWN CANCEL/
+      *                ABEND PARAGRAPH RIGHT BEFORE SETTING RETURN-CODE.
+      ******************************************************************
+       01 AREA-RETORNO.
+           05 RC-SUCESSO       PIC 9(002) VALUE 00.
+           05 RC-AVISO         PIC 9(002) VALUE 04.
+           05 RC-ERRO          PIC 9(002) VALUE 08.
+           05 RC-ERRO-GRAVE    PIC 9(002) VALUE 16.
+       01 AREA-MSG-ABEND.
+           05 ABEND-PROGRAMA   PIC X(008) VALUE SPACES.
+           05 ABEND-MENSAGEM   PIC X(060) VALUE SPACES.
