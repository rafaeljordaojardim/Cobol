@@ -0,0 +1,22 @@
+      ******************************************************************
+      * Author:
+      * Date: 09/08/2026
+      * Purpose: SHARED RUN-CONTROL PARAMETER RECORD SO BATCH SIZE
+      *          LIMITS (MENOR'S ARRAY SIZE, PARIMPAR'S ARRAY SIZE,
+      *          TRE0009'S UPPER BOUND) CAN BE RAISED OR LOWERED BY
+      *          EDITING ONE CONTROL FILE INSTEAD OF RECOMPILING EVERY
+      *          PROGRAM THAT USES THEM.
+      *
+      *          USAGE: SELECT/FD/OPEN INPUT THE RUNCTL FILE IN EACH
+      *          CONSUMING PROGRAM, COPY RUNPARM INTO ITS FILE SECTION,
+      *          READ THE ONE CONTROL RECORD AT JOB START INTO A LOCAL
+      *          WORKING-STORAGE FIELD (KEEPING ITS COMPILED-IN DEFAULT
+      *          IF THE FILE IS MISSING OR EMPTY), THEN CLOSE.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY:
+      * 09/08/2026 RJJ FIRST VERSION.
+      ******************************************************************
+       01  RUNPARM-REC.
+           05 RUNPARM-LIM-MENOR     PIC 9(003).
+           05 RUNPARM-LIM-PARIMPAR  PIC 9(003).
+           05 RUNPARM-LIM-TRE0009   PIC 9(003).
