@@ -0,0 +1,42 @@
+      ******************************************************************
+      * Author:
+      * Date: 09/08/2026
+      * Purpose: SHARED PROCEDURE TEXT FOR THE RUNNING TOP-N (LOWEST 5)
+      *          TRACKER. COPY THIS INTO THE PROCEDURE DIVISION (AS ITS
+      *          OWN SECTION, NOT NESTED INSIDE ANOTHER ONE) OF ANY
+      *          PROGRAM THAT ALSO HAS COPY TOPN IN WORKING-STORAGE.
+      *          INSERTS TOPN-ENTRADA INTO THE SORTED SHORTLIST WHEN IT
+      *          BELONGS THERE, SHIFTING THE REST DOWN ONE SLOT.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY:
+      * 09/08/2026 RJJ FIRST VERSION.
+      ******************************************************************
+       9700-ATUALIZA-TOPN SECTION.
+           IF TOPN-QTDE < 5
+               ADD 1 TO TOPN-QTDE
+               MOVE TOPN-ENTRADA TO TOPN-VALOR(TOPN-QTDE)
+               PERFORM VARYING TOPN-IX FROM TOPN-QTDE BY -1
+                       UNTIL TOPN-IX = 1
+                   IF TOPN-VALOR(TOPN-IX) < TOPN-VALOR(TOPN-IX - 1)
+                       MOVE TOPN-VALOR(TOPN-IX - 1) TO TOPN-TEMP
+                       MOVE TOPN-VALOR(TOPN-IX) TO
+                           TOPN-VALOR(TOPN-IX - 1)
+                       MOVE TOPN-TEMP TO TOPN-VALOR(TOPN-IX)
+                   END-IF
+               END-PERFORM
+           ELSE
+               IF TOPN-ENTRADA < TOPN-VALOR(5)
+                   MOVE TOPN-ENTRADA TO TOPN-VALOR(5)
+                   PERFORM VARYING TOPN-IX FROM 5 BY -1
+                           UNTIL TOPN-IX = 1
+                       IF TOPN-VALOR(TOPN-IX) < TOPN-VALOR(TOPN-IX - 1)
+                           MOVE TOPN-VALOR(TOPN-IX - 1) TO TOPN-TEMP
+                           MOVE TOPN-VALOR(TOPN-IX) TO
+                               TOPN-VALOR(TOPN-IX - 1)
+                           MOVE TOPN-TEMP TO TOPN-VALOR(TOPN-IX)
+                       END-IF
+                   END-PERFORM
+               END-IF
+           END-IF.
+       9700-ATUALIZA-TOPN-EXIT.
+           EXIT.
