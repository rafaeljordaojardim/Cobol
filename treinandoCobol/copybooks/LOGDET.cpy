@@ -0,0 +1,40 @@
+      ******************************************************************
+      * Author:
+      * Date: 09/08/2026
+      * Purpose: SHARED CALCULATOR AUDIT-LOG DETAIL RECORD, WRITTEN ONE
+      *          LINE PER OPERATION TO EACH CALCULATOR'S OWN LOGCALC/
+      *          LOGSIMP FILE. LD-STATUS LETS A DIVIDE-BY-ZERO OR OTHER
+      *          REJECTED OPERATION BE LOGGED ALONGSIDE THE SUCCESSFUL
+      *          ONES INSTEAD OF JUST VANISHING FROM THE AUDIT TRAIL, SO
+      *          A LATER REPORT CAN COUNT THEM.
+      *
+      *          USAGE: COPY INTO WORKING-STORAGE, MOVE YOUR OWN
+      *          WRK-OP/WRK-NUM/WRK-NUM2/WRK-RES(P) AND 'OK '/'ERR' INTO
+      *          THE LD- FIELDS, THEN WRITE YOUR LOG-LINHA FROM
+      *          LOG-DETALHE.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY:
+      * 09/08/2026 RJJ FIRST VERSION, PULLED OUT OF calc.cbl'S LOCAL
+      *                LOG-DETALHE SO calcSimples.cbl CAN WRITE THE SAME
+      *                SHAPE OF AUDIT RECORD.
+      * 09/08/2026 RJJ ADDED LD-NUM3 FOR THE THIRD OPERAND USED BY THE
+      *                INTEREST/LOAN-PAYMENT OPERATIONS - IT WAS MISSING
+      *                FROM THE AUDIT TRAIL ENTIRELY, SO THOSE ENTRIES
+      *                COULDN'T BE RECONSTRUCTED FROM THE LOG ALONE.
+      ******************************************************************
+       01 LOG-DETALHE.
+           05 LD-DATA     PIC 9(006).
+           05 FILLER      PIC X(001) VALUE SPACE.
+           05 LD-HORA     PIC 9(008).
+           05 FILLER      PIC X(001) VALUE SPACE.
+           05 LD-OP       PIC 9(002).
+           05 FILLER      PIC X(001) VALUE SPACE.
+           05 LD-NUM      PIC -9(009).9(002).
+           05 FILLER      PIC X(001) VALUE SPACE.
+           05 LD-NUM2     PIC -9(009).9(002).
+           05 FILLER      PIC X(001) VALUE SPACE.
+           05 LD-NUM3     PIC -9(009).9(002).
+           05 FILLER      PIC X(001) VALUE SPACE.
+           05 LD-RES      PIC -9(009).9(002).
+           05 FILLER      PIC X(001) VALUE SPACE.
+           05 LD-STATUS   PIC X(003).
