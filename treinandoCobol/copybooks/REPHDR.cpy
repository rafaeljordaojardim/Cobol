@@ -0,0 +1,31 @@
+      ******************************************************************
+      * Author:
+      * Date: 09/08/2026
+      * Purpose: SHARED REPORT-HEADER LAYOUT (SHOP LETTERHEAD, RUN-DATE
+      *          AND PAGE COUNTER) SO EVERY REPORT IN THE SYSTEM STARTS
+      *          WITH A CONSISTENT, RECOGNIZABLE HEADER INSTEAD OF EACH
+      *          PROGRAM INVENTING ITS OWN (OR SKIPPING IT ENTIRELY).
+      *
+      *          USAGE: ACCEPT AS-DATA FROM DATE (VIA COPY DATACOPY),
+      *          WIDEN THE YEAR TO 4 DIGITS WITH THE USUAL CENTURY-
+      *          WINDOW RULE (SAME ONE DATAA/002LOTE USE), MOVE THE
+      *          RESULT INTO CAB-REL-DD/CAB-REL-MM/CAB-REL-AAAA THE SAME
+      *          WAY DATAA POPULATES DATTA-AA, ADD 1 TO CAB-REL-PAGINA
+      *          BEFORE EACH NEW PAGE, THEN WRITE CAB-REL-CABECALHO.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY:
+      * 09/08/2026 RJJ FIRST VERSION.
+      ******************************************************************
+       01 AREA-CABECALHO-RELATORIO.
+           05 CAB-REL-EMPRESA    PIC X(040)
+               VALUE 'OFICINA RJJ DE PROCESSAMENTO DE DADOS'.
+           05 FILLER             PIC X(004) VALUE SPACES.
+           05 CAB-REL-DATA-EXEC.
+               10 CAB-REL-DD     PIC X(002).
+               10 FILLER         PIC X(001) VALUE '/'.
+               10 CAB-REL-MM     PIC X(002).
+               10 FILLER         PIC X(001) VALUE '/'.
+               10 CAB-REL-AAAA   PIC X(004).
+           05 FILLER             PIC X(004) VALUE SPACES.
+           05 FILLER             PIC X(007) VALUE 'PAGINA '.
+           05 CAB-REL-PAGINA     PIC ZZ9.
