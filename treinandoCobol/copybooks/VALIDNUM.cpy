@@ -0,0 +1,49 @@
+      ******************************************************************
+      * Author:
+      * Date: 09/08/2026
+      * Purpose: WORKING-STORAGE FOR THE SHARED NUMERIC-INPUT VALIDATION
+      *          PARAGRAPH (SEE VALIDNUMP.cpy). COPY THIS ONE INTO
+      *          WORKING-STORAGE SECTION AND VALIDNUMP INTO THE
+      *          PROCEDURE DIVISION OF ANY PROGRAM THAT NEEDS TO ACCEPT
+      *          A NUMBER FROM THE KEYBOARD WITHOUT RISKING A DATA
+      *          EXCEPTION ON A STRAY NON-NUMERIC KEYSTROKE.
+      *
+      *          USAGE: PERFORM 9800-VALIDA-NUMERO, THEN MOVE
+      *          VLDNUM-RESULTADO TO YOUR OWN WORKING-STORAGE FIELD.
+      *          VLDNUM-RESULTADO IS SIGNED WITH 2 DECIMAL PLACES SO
+      *          IT FITS BOTH PLAIN-INTEGER CONSUMERS (MENOR, loop.cbl)
+      *          AND SIGNED-DECIMAL ONES (calc.cbl, calcSimples.cbl).
+      *          IF THE INPUT STREAM RUNS OUT (BATCH RUN SHORT OF DATA
+      *          OR REDIRECTED FROM A FILE), VLDNUM-SEM-ENTRADA IS SET
+      *          AND VLDNUM-RESULTADO COMES BACK ZERO - CHECK THE FLAG
+      *          IF YOUR CALLER CARES.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY:
+      * 09/08/2026 RJJ FIRST VERSION (SAME CHARACTER-BY-CHARACTER CHECK
+      *                while.cbl's 1000-LE-NUMERO ALREADY USED, EXTENDED
+      *                WITH A DECIMAL POINT AND A RETRY LOOP INSTEAD OF
+      *                A ONE-SHOT ACCEPT/REJECT).
+      * 09/08/2026 RJJ ADDED VLDNUM-SEM-ENTRADA SO THE RETRY LOOP STOPS
+      *                INSTEAD OF SPINNING WHEN THE ACCEPT RUNS OUT OF
+      *                INPUT TO READ.
+      ******************************************************************
+       01  AREA-VALIDACAO-NUM.
+           05 VLDNUM-ENTRADA     PIC X(14) VALUE SPACES.
+           05 VLDNUM-RESULTADO   PIC S9(009)V9(002) VALUE ZEROS.
+           05 VLDNUM-POS         PIC 9(02) VALUE 1.
+           05 VLDNUM-CHAR        PIC X(01) VALUE SPACE.
+           05 VLDNUM-DIGITO      PIC 9(01) VALUE ZEROS.
+           05 VLDNUM-QTD-DIG     PIC 9(02) VALUE ZEROS.
+           05 VLDNUM-QTD-DEC     PIC 9(02) VALUE ZEROS.
+           05 VLDNUM-PARTE-INT   PIC 9(09) VALUE ZEROS.
+           05 VLDNUM-PARTE-DEC   PIC 9(02) VALUE ZEROS.
+           05 WS-VLDNUM-NEGATIVO PIC X(01) VALUE 'N'.
+               88 VLDNUM-NEGATIVO        VALUE 'S'.
+           05 WS-VLDNUM-PONTO    PIC X(01) VALUE 'N'.
+               88 VLDNUM-VIU-PONTO       VALUE 'S'.
+           05 WS-VLDNUM-FIM      PIC X(01) VALUE 'N'.
+               88 VLDNUM-ACABOU          VALUE 'S'.
+           05 WS-VLDNUM-OK       PIC X(01) VALUE 'S'.
+               88 VLDNUM-VALIDA          VALUE 'S'.
+           05 WS-VLDNUM-SEM-DADO PIC X(01) VALUE 'N'.
+               88 VLDNUM-SEM-ENTRADA     VALUE 'S'.
