@@ -0,0 +1,28 @@
+      ******************************************************************
+      * Author:
+      * Date: 09/08/2026
+      * Purpose: WORKING-STORAGE FOR THE SHARED RUNNING TOP-N (LOWEST 5)
+      *          TRACKER (SEE TOPNP.cpy). COPY THIS ONE INTO
+      *          WORKING-STORAGE SECTION AND TOPNP INTO THE PROCEDURE
+      *          DIVISION OF ANY PROGRAM THAT STREAMS A LOT OF VALUES
+      *          AND WANTS A RANKED SHORTLIST OF THE SMALLEST ONES SEEN
+      *          SO FAR, INSTEAD OF JUST THE SINGLE MINIMUM.
+      *
+      *          USAGE: MOVE THE CANDIDATE VALUE INTO TOPN-ENTRADA AND
+      *          PERFORM 9700-ATUALIZA-TOPN ONCE PER VALUE READ, IN THE
+      *          SAME PASS THAT ALREADY COMPUTES THE MIN/MAX/SUM - NO
+      *          SECOND PASS OVER THE DATA IS NEEDED. WHEN THE PASS IS
+      *          DONE, TOPN-VALOR(1) IS THE SMALLEST VALUE SEEN,
+      *          TOPN-VALOR(2) THRU (5) ARE THE NEXT FOUR SMALLEST IN
+      *          ASCENDING ORDER, AND TOPN-QTDE SAYS HOW MANY OF THE 5
+      *          SLOTS ARE ACTUALLY FILLED (FEWER THAN 5 VALUES SEEN).
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY:
+      * 09/08/2026 RJJ FIRST VERSION.
+      ******************************************************************
+       01  AREA-TOPN.
+           05 TOPN-QTDE      PIC 9(001) VALUE ZEROS.
+           05 TOPN-VALOR     PIC 9(009) OCCURS 5 TIMES VALUE ZEROS.
+       01  TOPN-ENTRADA      PIC 9(009) VALUE ZEROS.
+       01  TOPN-TEMP         PIC 9(009) VALUE ZEROS.
+       01  TOPN-IX           PIC 9(001) VALUE ZEROS.
