@@ -0,0 +1,85 @@
+      ******************************************************************
+      * Author:
+      * Date: 09/08/2026
+      * Purpose: SHARED PROCEDURE TEXT FOR THE NUMERIC-INPUT VALIDATION
+      *          PARAGRAPH. COPY THIS INTO THE PROCEDURE DIVISION (AS
+      *          ITS OWN SECTION, NOT NESTED INSIDE ANOTHER ONE) OF ANY
+      *          PROGRAM THAT ALSO HAS COPY VALIDNUM IN WORKING-STORAGE.
+      *          RE-PROMPTS ON A BAD ENTRY INSTEAD OF LETTING A DATA
+      *          EXCEPTION ABEND THE RUN.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY:
+      * 09/08/2026 RJJ FIRST VERSION.
+      * 09/08/2026 RJJ THE ACCEPT NOW CHECKS ON EXCEPTION SO A RUN THAT
+      *                RUNS OUT OF INPUT SETS VLDNUM-SEM-ENTRADA AND
+      *                DROPS OUT OF THE RETRY LOOP INSTEAD OF SPINNING
+      *                FOREVER ON AN ACCEPT THAT KEEPS RETURNING THE
+      *                SAME UNCHANGED FIELD.
+      ******************************************************************
+       9800-VALIDA-NUMERO SECTION.
+           MOVE 'N' TO WS-VLDNUM-OK.
+           MOVE 'N' TO WS-VLDNUM-SEM-DADO.
+           MOVE ZEROS TO VLDNUM-PARTE-INT VLDNUM-PARTE-DEC.
+           PERFORM UNTIL VLDNUM-VALIDA OR VLDNUM-SEM-ENTRADA
+               DISPLAY 'DIGITE UM NUMERO'
+               MOVE SPACES TO VLDNUM-ENTRADA
+               ACCEPT VLDNUM-ENTRADA
+                   ON EXCEPTION
+                       SET VLDNUM-SEM-ENTRADA TO TRUE
+               END-ACCEPT
+               IF NOT VLDNUM-SEM-ENTRADA
+                   MOVE 'N' TO WS-VLDNUM-NEGATIVO
+                   MOVE 'N' TO WS-VLDNUM-PONTO
+                   MOVE 'N' TO WS-VLDNUM-FIM
+                   MOVE 'S' TO WS-VLDNUM-OK
+                   MOVE ZEROS TO VLDNUM-PARTE-INT VLDNUM-PARTE-DEC
+                       VLDNUM-QTD-DIG VLDNUM-QTD-DEC
+                   PERFORM VARYING VLDNUM-POS FROM 1 BY 1
+                           UNTIL VLDNUM-POS > 14 OR VLDNUM-ACABOU
+                       MOVE VLDNUM-ENTRADA(VLDNUM-POS:1) TO VLDNUM-CHAR
+                       EVALUATE TRUE
+                           WHEN VLDNUM-POS = 1 AND VLDNUM-CHAR = '-'
+                               SET VLDNUM-NEGATIVO TO TRUE
+                           WHEN VLDNUM-CHAR = SPACE
+                               SET VLDNUM-ACABOU TO TRUE
+                           WHEN VLDNUM-CHAR = '.' AND
+                                   NOT VLDNUM-VIU-PONTO
+                               SET VLDNUM-VIU-PONTO TO TRUE
+                           WHEN VLDNUM-CHAR >= '0' AND
+                                   VLDNUM-CHAR <= '9'
+                               MOVE VLDNUM-CHAR TO VLDNUM-DIGITO
+                               IF VLDNUM-VIU-PONTO
+                                   IF VLDNUM-QTD-DEC < 2
+                                       COMPUTE VLDNUM-PARTE-DEC =
+                                           (VLDNUM-PARTE-DEC * 10) +
+                                           VLDNUM-DIGITO
+                                       ADD 1 TO VLDNUM-QTD-DEC
+                                   END-IF
+                               ELSE
+                                   COMPUTE VLDNUM-PARTE-INT =
+                                       (VLDNUM-PARTE-INT * 10) +
+                                       VLDNUM-DIGITO
+                                   ADD 1 TO VLDNUM-QTD-DIG
+                               END-IF
+                           WHEN OTHER
+                               MOVE 'N' TO WS-VLDNUM-OK
+                       END-EVALUATE
+                   END-PERFORM
+                   IF VLDNUM-QTD-DIG = 0 AND VLDNUM-QTD-DEC = 0
+                       MOVE 'N' TO WS-VLDNUM-OK
+                   END-IF
+                   IF NOT VLDNUM-VALIDA
+                       DISPLAY 'ENTRADA INVALIDA - DIGITE NOVAMENTE'
+                   END-IF
+               END-IF
+           END-PERFORM.
+           IF VLDNUM-QTD-DEC = 1
+               COMPUTE VLDNUM-PARTE-DEC = VLDNUM-PARTE-DEC * 10
+           END-IF.
+           COMPUTE VLDNUM-RESULTADO =
+               VLDNUM-PARTE-INT + (VLDNUM-PARTE-DEC / 100).
+           IF VLDNUM-NEGATIVO
+               COMPUTE VLDNUM-RESULTADO = VLDNUM-RESULTADO * -1
+           END-IF.
+       9800-VALIDA-NUMERO-EXIT.
+           EXIT.
