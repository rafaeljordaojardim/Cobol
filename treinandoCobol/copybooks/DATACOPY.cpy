@@ -0,0 +1,34 @@
+      ******************************************************************
+      * Author:
+      * Date: 09/08/2026
+      * Purpose: SHARED DATE BREAKOUT (AS-DATA/AS-ANO/AS-MES/AS-DIA)
+      *          PLUS THE MONTH-NAME LOOKUP TABLE, SO EVERY PROGRAM THAT
+      *          NEEDS TO DISPLAY OR VALIDATE A DATE CAN COPY ONE LAYOUT
+      *          INSTEAD OF ROLLING ITS OWN. PULLED OUT OF TRE0013.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY:
+      * 09/08/2026 RJJ FIRST VERSION, EXTRACTED FROM TRE0013'S
+      *                AREAS-DE-SALVAMENTO AND TABELA-MES.
+      ******************************************************************
+       01 AREAS-DE-SALVAMENTO.
+           05 AS-DATA  PIC 9(006) VALUE ZEROS.
+           05 FILLER REDEFINES AS-DATA.
+             10 AS-ANO PIC 9(002).
+             10 AS-MES PIC 9(002).
+             10 AS-DIA PIC 9(002).
+       01 TABELA-MES.
+           05 AS-NOM-MESES.
+             10 FILLER   PIC X(009) VALUE 'JANEIRO'.
+             10 FILLER   PIC X(009) VALUE 'FEVEREIRO'.
+             10 FILLER   PIC X(009) VALUE ' MARCO'.
+             10 FILLER   PIC X(009) VALUE 'ABRIL'.
+             10 FILLER   PIC X(009) VALUE 'MAIO'.
+             10 FILLER   PIC X(009) VALUE 'JUNHO'.
+             10 FILLER   PIC X(009) VALUE 'JULHO'.
+             10 FILLER   PIC X(009) VALUE 'AGOSTO'.
+             10 FILLER   PIC X(009) VALUE 'SETEMBRO'.
+             10 FILLER   PIC X(009) VALUE 'OUTUBRO'.
+             10 FILLER   PIC X(009) VALUE 'NOVEMBRO'.
+             10 FILLER   PIC X(009) VALUE 'DEZEMBRO'.
+           05 FILLER REDEFINES AS-NOM-MESES.
+               10 TB-NOM-MES   PIC X(009) OCCURS 12.
