@@ -0,0 +1,180 @@
+      ******************************************************************
+      * Author:
+      * Date: 09/08/2026
+      * Purpose: BATCH BMI SCREENING - READS THE EMPLOYEE ROSTER
+      *          (NOME/ALTURA/PESO PER RECORD) AND PRODUCES ONE SUMMARY
+      *          REPORT LISTING EVERY EMPLOYEE'S IMC AND CLASSIFICATION
+      *          PLUS ROSTER-WIDE COUNTS PER BMI BAND.
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY:
+      * 09/08/2026 RJJ SIGNALS RC-AVISO TO THE CALLING JCL STEP WHEN THE
+      *                ROSTER WAS EMPTY, RC-SUCESSO OTHERWISE, VIA THE
+      *                SHARED RETCOPY COPYBOOK.
+      * 09/08/2026 RJJ REPLACED THE HOME-GROWN TITLE LINE WITH THE
+      *                SHARED REPHDR COPYBOOK SO THE LETTERHEAD/RUN-
+      *                DATE/PAGE NUMBER MATCH EVERY OTHER REPORT IN
+      *                THE SHOP.
+      * 09/08/2026 RJJ 1000-INICIALIZA NOW CHECKS WS-ROSTER-STATUS
+      *                BEFORE THE FIRST READ - A MISSING ROSTER USED TO
+      *                READ AGAINST A FILE THAT NEVER OPENED INSTEAD OF
+      *                FALLING INTO THE EXISTING EMPTY-ROSTER HANDLING.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGLOTE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ROSTER  ASSIGN TO "ROSTER"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ROSTER-STATUS.
+           SELECT RELBMI  ASSIGN TO "RELBMI"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ROSTER.
+       01  ROSTER-REC.
+           05 RO-NOME        PIC A(20).
+           05 RO-ALTURA       PIC 9(01)V99.
+           05 RO-PESO         PIC 9(03).
+       FD  RELBMI.
+       01  REL-LINHA PIC X(080).
+       WORKING-STORAGE SECTION.
+       COPY DATACOPY.
+       COPY RETCOPY.
+       COPY REPHDR.
+       01  WRK-ANO-COMPLETO PIC 9(004) VALUE ZEROS.
+       01  REL-CABECALHO-0.
+           05 FILLER   PIC X(038) VALUE
+               "RELATORIO DE TRIAGEM DE IMC DO QUADRO".
+       01  WRK-NOME        PIC A(20) VALUE SPACES.
+       01  WRK-ALTURA      PIC 9(01)V99 VALUE ZEROS.
+       01  WRK-PESO        PIC 9(03) VALUE ZEROS.
+       01  WRK-RES         PIC 9(02)V99 VALUE ZEROS.
+       01  WRK-CLASSE      PIC X(018) VALUE SPACES.
+       01  AREA-CONTROLE.
+           05 WS-ROSTER-STATUS PIC X(002) VALUE '00'.
+           05 WS-FIM-ARQUIVO   PIC X(001) VALUE 'N'.
+               88 FIM-ARQUIVO          VALUE 'S'.
+       01  AREA-CONTADORES.
+           05 CNT-ABAIXO   PIC 9(005) VALUE ZEROS.
+           05 CNT-NORMAL   PIC 9(005) VALUE ZEROS.
+           05 CNT-ACIMA    PIC 9(005) VALUE ZEROS.
+           05 CNT-OBESO-1  PIC 9(005) VALUE ZEROS.
+           05 CNT-OBESO-2  PIC 9(005) VALUE ZEROS.
+           05 CNT-OBESO-3  PIC 9(005) VALUE ZEROS.
+           05 CNT-TOTAL    PIC 9(005) VALUE ZEROS.
+       01  REL-DETALHE.
+           05 DET-NOME     PIC A(020).
+           05 FILLER       PIC X(002) VALUE SPACES.
+           05 DET-RES      PIC Z9.99.
+           05 FILLER       PIC X(002) VALUE SPACES.
+           05 DET-CLASSE   PIC X(018).
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZA
+           PERFORM 2000-PROCESSA UNTIL FIM-ARQUIVO
+           PERFORM 3000-FINALIZA
+           GOBACK.
+      *ABRE OS ARQUIVOS E LE O PRIMEIRO REGISTRO
+       1000-INICIALIZA SECTION.
+           OPEN INPUT ROSTER.
+           OPEN OUTPUT RELBMI.
+           ACCEPT AS-DATA FROM DATE.
+           IF AS-ANO > 30
+               COMPUTE WRK-ANO-COMPLETO = 1900 + AS-ANO
+           ELSE
+               COMPUTE WRK-ANO-COMPLETO = 2000 + AS-ANO
+           END-IF.
+           MOVE AS-DIA           TO CAB-REL-DD.
+           MOVE AS-MES           TO CAB-REL-MM.
+           MOVE WRK-ANO-COMPLETO TO CAB-REL-AAAA.
+           MOVE 1                TO CAB-REL-PAGINA.
+           WRITE REL-LINHA FROM AREA-CABECALHO-RELATORIO.
+           WRITE REL-LINHA FROM REL-CABECALHO-0.
+           IF WS-ROSTER-STATUS = '00'
+               PERFORM 1100-LE-ROSTER
+           ELSE
+               SET FIM-ARQUIVO TO TRUE
+           END-IF.
+       1000-INICIALIZA-EXIT.
+           EXIT.
+      *LE UM REGISTRO DO ROSTER
+       1100-LE-ROSTER SECTION.
+           READ ROSTER
+               AT END
+                   SET FIM-ARQUIVO TO TRUE
+               NOT AT END
+                   MOVE RO-NOME   TO WRK-NOME
+                   MOVE RO-ALTURA TO WRK-ALTURA
+                   MOVE RO-PESO   TO WRK-PESO
+           END-READ.
+       1100-LE-ROSTER-EXIT.
+           EXIT.
+      *CALCULA O IMC, CLASSIFICA E ESCREVE A LINHA DO RELATORIO
+       2000-PROCESSA SECTION.
+           MULTIPLY WRK-ALTURA BY WRK-ALTURA GIVING WRK-RES.
+           DIVIDE WRK-PESO BY WRK-RES GIVING WRK-RES.
+           ADD 1 TO CNT-TOTAL.
+           EVALUATE TRUE
+               WHEN WRK-RES < 18.50
+                   MOVE "ABAIXO DO PESO" TO WRK-CLASSE
+                   ADD 1 TO CNT-ABAIXO
+               WHEN WRK-RES < 25.00
+                   MOVE "PESO NORMAL" TO WRK-CLASSE
+                   ADD 1 TO CNT-NORMAL
+               WHEN WRK-RES < 30.00
+                   MOVE "ACIMA DO PESO" TO WRK-CLASSE
+                   ADD 1 TO CNT-ACIMA
+               WHEN WRK-RES < 35.00
+                   MOVE "OBESIDADE GRAU I" TO WRK-CLASSE
+                   ADD 1 TO CNT-OBESO-1
+               WHEN WRK-RES < 40.00
+                   MOVE "OBESIDADE GRAU II" TO WRK-CLASSE
+                   ADD 1 TO CNT-OBESO-2
+               WHEN OTHER
+                   MOVE "OBESIDADE GRAU III" TO WRK-CLASSE
+                   ADD 1 TO CNT-OBESO-3
+           END-EVALUATE.
+           MOVE WRK-NOME   TO DET-NOME.
+           MOVE WRK-RES    TO DET-RES.
+           MOVE WRK-CLASSE TO DET-CLASSE.
+           WRITE REL-LINHA FROM REL-DETALHE.
+           PERFORM 1100-LE-ROSTER.
+       2000-PROCESSA-EXIT.
+           EXIT.
+      *ESCREVE OS TOTAIS POR FAIXA E FECHA OS ARQUIVOS
+       3000-FINALIZA SECTION.
+           MOVE SPACES TO REL-LINHA.
+           WRITE REL-LINHA.
+           STRING "TOTAL DE FUNCIONARIOS: " CNT-TOTAL
+               DELIMITED BY SIZE INTO REL-LINHA.
+           WRITE REL-LINHA.
+           STRING "ABAIXO DO PESO.....: " CNT-ABAIXO
+               DELIMITED BY SIZE INTO REL-LINHA.
+           WRITE REL-LINHA.
+           STRING "PESO NORMAL........: " CNT-NORMAL
+               DELIMITED BY SIZE INTO REL-LINHA.
+           WRITE REL-LINHA.
+           STRING "ACIMA DO PESO......: " CNT-ACIMA
+               DELIMITED BY SIZE INTO REL-LINHA.
+           WRITE REL-LINHA.
+           STRING "OBESIDADE GRAU I...: " CNT-OBESO-1
+               DELIMITED BY SIZE INTO REL-LINHA.
+           WRITE REL-LINHA.
+           STRING "OBESIDADE GRAU II..: " CNT-OBESO-2
+               DELIMITED BY SIZE INTO REL-LINHA.
+           WRITE REL-LINHA.
+           STRING "OBESIDADE GRAU III.: " CNT-OBESO-3
+               DELIMITED BY SIZE INTO REL-LINHA.
+           WRITE REL-LINHA.
+           CLOSE ROSTER.
+           CLOSE RELBMI.
+           IF CNT-TOTAL = ZEROS
+               MOVE RC-AVISO TO RETURN-CODE
+           ELSE
+               MOVE RC-SUCESSO TO RETURN-CODE
+           END-IF.
+       3000-FINALIZA-EXIT.
+           EXIT.
+       END PROGRAM PROGLOTE.
