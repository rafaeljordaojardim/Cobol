@@ -0,0 +1,131 @@
+      ******************************************************************
+      * Author: RAFAEL JORDÃO JARDIM.
+      * Date: 09/08/2026
+      * Purpose: BATCH FACTORIAL - READS WRK-NUM FROM A TRANSACTION
+      *          FILE (ONE PER RECORD) AND WRITES WRK-RES FOR EACH
+      *          TO AN OUTPUT FILE, REUSING FATORIAL'S PERFORM VARYING
+      *          IX-FAT LOGIC SO A WHOLE DAY'S REQUESTS RUN IN ONE STEP.
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY:
+      * 09/08/2026 RJJ SIGNALS RC-SUCESSO TO THE CALLING JCL STEP VIA
+      *                THE SHARED RETCOPY COPYBOOK.
+      * 09/08/2026 RJJ ACTUALLY PORTED FATORIAL'S OVERFLOW GUARD (THE
+      *                HEADER COMMENT CLAIMED IT BUT THE LOOP DIDN'T
+      *                HAVE IT) - AN OVERFLOWING RECORD NOW GETS FO-
+      *                STATUS 'OVF' AND A ZEROED FO-WRK-RES INSTEAD OF A
+      *                SILENTLY TRUNCATED RESULT, AND THE BATCH KEEPS
+      *                GOING SO ONE BAD RECORD DOESN'T LOSE THE REST OF
+      *                THE RUN. RC-AVISO IS SIGNALED AT THE END IF ANY
+      *                RECORD OVERFLOWED, RC-SUCESSO OTHERWISE.
+      * 09/08/2026 RJJ 1000-INICIALIZA NOW CHECKS WS-FATIN-STATUS BEFORE
+      *                THE FIRST READ - A MISSING FATIN USED TO READ
+      *                AGAINST A FILE THAT NEVER OPENED INSTEAD OF
+      *                BEING TREATED AS AN EMPTY INPUT.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FATLOTE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FATIN  ASSIGN TO "FATIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FATIN-STATUS.
+           SELECT FATOUT ASSIGN TO "FATOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FATOUT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FATIN.
+       01  FATIN-REC.
+           05 FI-WRK-NUM   PIC 9(009).
+       FD  FATOUT.
+       01  FATOUT-REC.
+           05 FO-WRK-NUM   PIC 9(009).
+           05 FILLER       PIC X(003) VALUE SPACES.
+           05 FO-WRK-RES   PIC 9(009).
+           05 FILLER       PIC X(003) VALUE SPACES.
+           05 FO-STATUS    PIC X(003).
+       WORKING-STORAGE SECTION.
+       COPY RETCOPY.
+       01  AREA-SALVAMENTO.
+           05 WRK-NUM          PIC 9(009) VALUE ZEROS.
+           05 IX-FAT           PIC 9(009) VALUE 1.
+           05 WRK-RES          PIC 9(009) VALUE ZEROS.
+       01  AREA-OVERFLOW.
+           05 WRK-LIMITE       PIC 9(009) VALUE 999999999.
+           05 WRK-PROX-RES     PIC 9(018) VALUE ZEROS.
+           05 WS-OVERFLOW      PIC X(001) VALUE 'N'.
+               88 HOUVE-OVERFLOW      VALUE 'S'.
+           05 WS-OVERFLOW-LOTE PIC X(001) VALUE 'N'.
+               88 HOUVE-OVERFLOW-LOTE VALUE 'S'.
+       01  AREA-CONTROLE.
+           05 WS-FATIN-STATUS  PIC X(002) VALUE '00'.
+           05 WS-FATOUT-STATUS PIC X(002) VALUE '00'.
+           05 WS-FIM-ARQUIVO   PIC X(001) VALUE 'N'.
+               88 FIM-ARQUIVO          VALUE 'S'.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZA
+           PERFORM 2000-PROCESSA UNTIL FIM-ARQUIVO
+           PERFORM 3000-FINALIZA
+           GOBACK.
+      *ABRE OS ARQUIVOS DE ENTRADA E SAIDA
+       1000-INICIALIZA SECTION.
+           OPEN INPUT FATIN.
+           OPEN OUTPUT FATOUT.
+           IF WS-FATIN-STATUS = '00'
+               PERFORM 1100-LE-FATIN
+           ELSE
+               SET FIM-ARQUIVO TO TRUE
+           END-IF.
+       1000-INICIALIZA-EXIT.
+           EXIT.
+      *LE UM REGISTRO DE ENTRADA
+       1100-LE-FATIN SECTION.
+           READ FATIN
+               AT END
+                   SET FIM-ARQUIVO TO TRUE
+               NOT AT END
+                   MOVE FI-WRK-NUM TO WRK-NUM
+           END-READ.
+       1100-LE-FATIN-EXIT.
+           EXIT.
+      *CALCULA O FATORIAL E GRAVA O RESULTADO
+       2000-PROCESSA SECTION.
+           MOVE 1 TO WRK-RES.
+           MOVE 'N' TO WS-OVERFLOW.
+           PERFORM VARYING IX-FAT FROM 1 BY 1 UNTIL IX-FAT > WRK-NUM
+                              OR HOUVE-OVERFLOW
+               COMPUTE WRK-PROX-RES = WRK-RES * IX-FAT
+               IF WRK-PROX-RES > WRK-LIMITE
+                   SET HOUVE-OVERFLOW TO TRUE
+               ELSE
+                   MOVE WRK-PROX-RES TO WRK-RES
+               END-IF
+           END-PERFORM
+           MOVE WRK-NUM TO FO-WRK-NUM.
+           IF HOUVE-OVERFLOW
+               SET HOUVE-OVERFLOW-LOTE TO TRUE
+               MOVE ZEROS TO FO-WRK-RES
+               MOVE 'OVF'  TO FO-STATUS
+           ELSE
+               MOVE WRK-RES TO FO-WRK-RES
+               MOVE 'OK '   TO FO-STATUS
+           END-IF.
+           WRITE FATOUT-REC.
+           PERFORM 1100-LE-FATIN.
+       2000-PROCESSA-EXIT.
+           EXIT.
+      *FECHA OS ARQUIVOS
+       3000-FINALIZA SECTION.
+           CLOSE FATIN.
+           CLOSE FATOUT.
+           IF HOUVE-OVERFLOW-LOTE
+               MOVE RC-AVISO TO RETURN-CODE
+           ELSE
+               MOVE RC-SUCESSO TO RETURN-CODE
+           END-IF.
+       3000-FINALIZA-EXIT.
+           EXIT.
+       END PROGRAM FATLOTE.
