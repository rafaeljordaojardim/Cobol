@@ -0,0 +1,140 @@
+      ******************************************************************
+      * Author:
+      * Date: 09/08/2026
+      * Purpose: BATCH VERSION OF aula-002 - READS A ROSTER OF NAMES
+      *          AND BIRTH DATES AND WRITES ONE REPORT LINE PER PERSON
+      *          WITH THEIR CURRENT AGE AND EXACT DAYS-ALIVE, REUSING
+      *          THE LEAP-YEAR-AWARE FUNCTION INTEGER-OF-DATE LOGIC
+      *          FROM aula-002.
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY:
+      * 09/08/2026 RJJ SIGNALS RC-SUCESSO TO THE CALLING JCL STEP VIA
+      *                THE SHARED RETCOPY COPYBOOK.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. aula-002-lote.
+       AUTHOR.RAFAEL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ROSTIDAD ASSIGN TO "ROSTIDAD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ROSTIDAD-STATUS.
+           SELECT RELIDADE ASSIGN TO "RELIDADE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ROSTIDAD.
+       01  ROSTIDAD-REC.
+           05 RI-NOME          PIC X(020).
+           05 RI-DATA-NASC     PIC 9(006).
+       FD  RELIDADE.
+       01  REL-LINHA PIC X(080).
+       WORKING-STORAGE SECTION.
+       COPY RETCOPY.
+       01 WRK-NOME         PIC X(020) VALUE SPACES.
+       01 IDADE            PIC 9(003) VALUE ZEROS.
+       01 DIAS-VIDA        PIC 9(006) VALUE ZEROS.
+       01 WRK-DATA-NASC    PIC 9(006) VALUE ZEROS.
+       01 FILLER REDEFINES WRK-DATA-NASC.
+           05 WRK-NASC-AA  PIC 9(002).
+           05 WRK-NASC-MM  PIC 9(002).
+           05 WRK-NASC-DD  PIC 9(002).
+       01 WRK-DATA-HOJE    PIC 9(006) VALUE ZEROS.
+       01 FILLER REDEFINES WRK-DATA-HOJE.
+           05 WRK-HOJE-AA  PIC 9(002).
+           05 WRK-HOJE-MM  PIC 9(002).
+           05 WRK-HOJE-DD  PIC 9(002).
+       01 WRK-NASC-ISO     PIC 9(008) VALUE ZEROS.
+       01 FILLER REDEFINES WRK-NASC-ISO.
+           05 WRK-NASC-AAAA PIC 9(004).
+           05 FILLER        PIC 9(004).
+       01 WRK-HOJE-ISO     PIC 9(008) VALUE ZEROS.
+       01 FILLER REDEFINES WRK-HOJE-ISO.
+           05 WRK-HOJE-AAAA PIC 9(004).
+           05 FILLER        PIC 9(004).
+       01 WRK-JULIANO-NASC PIC S9(007) VALUE ZEROS.
+       01 WRK-JULIANO-HOJE PIC S9(007) VALUE ZEROS.
+       01 AREA-CONTROLE.
+           05 WS-ROSTIDAD-STATUS PIC X(002) VALUE '00'.
+           05 WS-FIM-ARQUIVO     PIC X(001) VALUE 'N'.
+               88 FIM-ARQUIVO            VALUE 'S'.
+       01 REL-DETALHE.
+           05 DET-NOME      PIC X(020).
+           05 FILLER        PIC X(002) VALUE SPACES.
+           05 DET-IDADE     PIC ZZ9.
+           05 FILLER        PIC X(006) VALUE " ANOS ".
+           05 DET-DIAS      PIC ZZZZZ9.
+           05 FILLER        PIC X(005) VALUE " DIAS".
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZA
+           PERFORM 2000-PROCESSA UNTIL FIM-ARQUIVO
+           PERFORM 3000-FINALIZA
+           GOBACK.
+      *ABRE OS ARQUIVOS, GUARDA A DATA DE HOJE E LE O PRIMEIRO REGISTRO
+       1000-INICIALIZA SECTION.
+           OPEN INPUT ROSTIDAD.
+           OPEN OUTPUT RELIDADE.
+           MOVE "RELATORIO DE IDADE E DIAS VIVIDOS DO QUADRO" TO
+               REL-LINHA.
+           WRITE REL-LINHA.
+           ACCEPT WRK-DATA-HOJE FROM DATE.
+           PERFORM 1100-LE-ROSTIDAD.
+       1000-INICIALIZA-EXIT.
+           EXIT.
+      *LE UM REGISTRO DO ROSTIDAD
+       1100-LE-ROSTIDAD SECTION.
+           READ ROSTIDAD
+               AT END
+                   SET FIM-ARQUIVO TO TRUE
+               NOT AT END
+                   MOVE RI-NOME      TO WRK-NOME
+                   MOVE RI-DATA-NASC TO WRK-DATA-NASC
+           END-READ.
+       1100-LE-ROSTIDAD-EXIT.
+           EXIT.
+      *CALCULA IDADE/DIAS-VIDA E ESCREVE A LINHA DO RELATORIO
+       2000-PROCESSA SECTION.
+           PERFORM 2100-CALCULA-IDADE.
+           MOVE WRK-NOME  TO DET-NOME.
+           MOVE IDADE     TO DET-IDADE.
+           MOVE DIAS-VIDA TO DET-DIAS.
+           WRITE REL-LINHA FROM REL-DETALHE.
+           PERFORM 1100-LE-ROSTIDAD.
+       2000-PROCESSA-EXIT.
+           EXIT.
+      *MONTA AS DATAS NO FORMATO AAAAMMDD (JANELA DE SECULO) E TIRA A
+      *DIFERENCA EM DIAS VIA FUNCTION INTEGER-OF-DATE.
+       2100-CALCULA-IDADE SECTION.
+           IF WRK-NASC-AA > 30
+               COMPUTE WRK-NASC-AAAA = 1900 + WRK-NASC-AA
+           ELSE
+               COMPUTE WRK-NASC-AAAA = 2000 + WRK-NASC-AA
+           END-IF.
+           MOVE WRK-NASC-MM TO WRK-NASC-ISO(5:2).
+           MOVE WRK-NASC-DD TO WRK-NASC-ISO(7:2).
+           IF WRK-HOJE-AA > 30
+               COMPUTE WRK-HOJE-AAAA = 1900 + WRK-HOJE-AA
+           ELSE
+               COMPUTE WRK-HOJE-AAAA = 2000 + WRK-HOJE-AA
+           END-IF.
+           MOVE WRK-HOJE-MM TO WRK-HOJE-ISO(5:2).
+           MOVE WRK-HOJE-DD TO WRK-HOJE-ISO(7:2).
+           COMPUTE WRK-JULIANO-NASC =
+               FUNCTION INTEGER-OF-DATE(WRK-NASC-ISO).
+           COMPUTE WRK-JULIANO-HOJE =
+               FUNCTION INTEGER-OF-DATE(WRK-HOJE-ISO).
+           COMPUTE DIAS-VIDA = WRK-JULIANO-HOJE - WRK-JULIANO-NASC.
+           DIVIDE DIAS-VIDA BY 365 GIVING IDADE.
+       2100-CALCULA-IDADE-EXIT.
+           EXIT.
+      *FECHA OS ARQUIVOS
+       3000-FINALIZA SECTION.
+           CLOSE ROSTIDAD.
+           CLOSE RELIDADE.
+           MOVE RC-SUCESSO TO RETURN-CODE.
+       3000-FINALIZA-EXIT.
+           EXIT.
+       END PROGRAM aula-002-lote.
