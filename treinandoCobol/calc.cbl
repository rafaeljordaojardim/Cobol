@@ -3,26 +3,93 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY:
+      * 09/08/2026 RJJ 3000-SAIDA NOW APPENDS EVERY OPERATION (OP/NUM/
+      *                NUM2/RES/TIMESTAMP) TO A LOGCALC AUDIT FILE
+      *                BEFORE WRK-OP IS ZEROED FOR THE NEXT PASS.
+      * 09/08/2026 RJJ ADDED WRK-OP 6 (PORCENTAGEM) AND 7 (POTENCIA) TO
+      *                THE MENU AND THE 2000-PROCESSO EVALUATE.
+      * 09/08/2026 RJJ GUARDED WRK-OP = 4 AGAINST WRK-NUM2 = 0: IT NOW
+      *                DISPLAYS AN ERROR AND LOOPS BACK TO 1000-
+      *                INICIALIZA INSTEAD OF ABORTING ON A DIVISION
+      *                RUNTIME ERROR.
+      * 09/08/2026 RJJ SIGNALS RC-ERRO TO THE CALLING JCL STEP WHEN
+      *                THE DIVIDE-BY-ZERO GUARD TRIPS, RC-SUCESSO
+      *                OTHERWISE, VIA THE SHARED RETCOPY COPYBOOK.
+      * 09/08/2026 RJJ WRK-NUM/WRK-NUM2 ARE NOW ACCEPTED THROUGH THE
+      *                SHARED 9800-VALIDA-NUMERO PARAGRAPH (SEE THE
+      *                VALIDNUM/VALIDNUMP COPYBOOKS) INSTEAD OF A RAW
+      *                ACCEPT, SO A NON-NUMERIC TYPO IS RE-PROMPTED
+      *                INSTEAD OF ABENDING THE RUN.
+      * 09/08/2026 RJJ LOG-DETALHE MOVED TO THE SHARED LOGDET COPYBOOK
+      *                AND GAINED LD-STATUS. THE DIVIDE-BY-ZERO GUARD
+      *                NOW WRITES AN 'ERR' LOG RECORD INSTEAD OF
+      *                SKIPPING THE LOG ENTIRELY, SO THE NIGHTLY
+      *                CONSOLIDATED REPORT CAN COUNT REJECTED ENTRIES.
+      * 09/08/2026 RJJ 1000-INICIALIZA'S OP-SELECTION LOOP NOW ACCEPTS
+      *                WRK-OP INSIDE THE PERFORM UNTIL INSTEAD OF
+      *                BEFORE IT, SAME AS calcSimples.cbl'S EQUIVALENT
+      *                LOOP - ACCEPTING BEFORE THE TEST MEANT THE LOOP
+      *                CONDITION WAS ALREADY TRUE FOR ANY VALID OP, SO
+      *                THE BODY (AND THE NUMBER PROMPTS INSIDE IT) NEVER
+      *                RAN. THE SAIR (5) CHECK AND WRK-OP RESET MOVED TO
+      *                THE MAIN PARAGRAPH SO THEY RUN UNCONDITIONALLY ON
+      *                EVERY PASS INSTEAD OF BEING SKIPPED AFTER AN
+      *                ERROR, WHICH USED TO STRAND THE LOOP ON THE LAST
+      *                BAD OPERATION.
+      * 09/08/2026 RJJ 3100-GRAVA-LOG NOW ZERO-FILLS THE NEW LD-NUM3
+      *                FIELD (COPYBOOKS/LOGDET.CPY, ADDED FOR
+      *                calcSimples.cbl'S THIRD OPERAND) SINCE NEITHER
+      *                OF THIS PROGRAM'S OWN WRK-OP 6/7 (PORCENTAGEM/
+      *                POTENCIA) TAKE A THIRD NUMBER.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOGCALC ASSIGN TO "LOGCALC"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD  LOGCALC.
+       01  LOG-LINHA PIC X(080).
        WORKING-STORAGE SECTION.
+       COPY RETCOPY.
+       COPY VALIDNUM.
+       COPY LOGDET.
        01 AREA-SALVAMENTO.
            05 WRK-OP PIC 9(002) VALUE ZEROS.
            05 WRK-RES PIC S9(009)V9(002) VALUE ZEROS.
            05 WRK-NUM PIC S9(009)V9(002) VALUE ZEROS.
            05 WRK-NUM2 PIC S9(009)V9(002) VALUE ZEROS.
+       01 AREA-CONTROLE.
+           05 WS-ERRO-OP PIC X(001) VALUE 'N'.
+               88 HOUVE-ERRO-OP      VALUE 'S'.
+       01 WRK-DATA-HOJE  PIC 9(006) VALUE ZEROS.
+       01 WRK-HORA-AGORA PIC 9(008) VALUE ZEROS.
        PROCEDURE DIVISION.
 
            PERFORM UNTIL WRK-OP = 5
 
            PERFORM 1000-INICIALIZA
 
-           PERFORM 2000-PROCESSO
+           IF WRK-OP EQUAL 5
+               MOVE RC-SUCESSO TO RETURN-CODE
+           ELSE
+               MOVE 'N' TO WS-ERRO-OP
 
-           PERFORM 3000-SAIDA
+               PERFORM 2000-PROCESSO
+
+               PERFORM 3100-GRAVA-LOG
+
+               IF NOT HOUVE-ERRO-OP
+                   PERFORM 3000-SAIDA
+               END-IF
+
+               COMPUTE WRK-OP = 0
+           END-IF
 
            END-PERFORM
            GOBACK.
@@ -34,23 +101,26 @@
            DISPLAY '3 - MULTIPLICAR'.
            DISPLAY '4 - DIVIDIR'.
            DISPLAY '5 - SAIR'.
-           ACCEPT WRK-OP.
+           DISPLAY '6 - PORCENTAGEM'.
+           DISPLAY '7 - POTENCIA'.
 
-           PERFORM UNTIL WRK-OP > 0 AND WRK-OP < 6
-               IF WRK-OP equal 5
-                   DISPLAY 'SAINDO..'
-                   EXIT PROGRAM
-               ELSE
-                   IF WRK-OP < 1 OR WRK-OP > 5
-                       DISPLAY 'DIGITE UM NUMERO VALIDO'
-                       ACCEPT WRK-OP
-                   END-IF
-                       DISPLAY 'DIGITE O PRIMEIRO NUMERO'
-                       ACCEPT WRK-NUM
-                       DISPLAY 'DIGITE O SEGUNDO NUMERO'
-                       ACCEPT WRK-NUM2
-              END-IF
+           PERFORM UNTIL WRK-OP > 0 AND WRK-OP < 8
+               ACCEPT WRK-OP
+               IF WRK-OP < 1 OR WRK-OP > 7
+                   DISPLAY 'DIGITE UM NUMERO VALIDO'
+               END-IF
            END-PERFORM.
+
+           IF WRK-OP EQUAL 5
+               DISPLAY 'SAINDO..'
+           ELSE
+               DISPLAY 'DIGITE O PRIMEIRO NUMERO'
+               PERFORM 9800-VALIDA-NUMERO
+               MOVE VLDNUM-RESULTADO TO WRK-NUM
+               DISPLAY 'DIGITE O SEGUNDO NUMERO'
+               PERFORM 9800-VALIDA-NUMERO
+               MOVE VLDNUM-RESULTADO TO WRK-NUM2
+           END-IF.
        1000-INICIALIZA-EXIT.
            EXIT.
 
@@ -63,7 +133,18 @@
                WHEN WRK-OP = 3
                    COMPUTE WRK-RES = WRK-NUM * WRK-NUM2
                WHEN WRK-OP = 4
-                   COMPUTE WRK-RES = WRK-NUM / WRK-NUM2
+                   IF WRK-NUM2 = 0
+                       DISPLAY 'NAO E POSSIVEL DIVIDIR POR ZERO'
+                       SET HOUVE-ERRO-OP TO TRUE
+                       MOVE RC-ERRO TO RETURN-CODE
+                       MOVE ZEROS TO WRK-RES
+                   ELSE
+                       COMPUTE WRK-RES = WRK-NUM / WRK-NUM2
+                   END-IF
+               WHEN WRK-OP = 6
+                   COMPUTE WRK-RES = (WRK-NUM * WRK-NUM2) / 100
+               WHEN WRK-OP = 7
+                   COMPUTE WRK-RES = WRK-NUM ** WRK-NUM2
                WHEN OTHER
                    DISPLAY 'TCHAU'
            END-EVALUATE.
@@ -73,8 +154,30 @@
 
        3000-SAIDA SECTION.
            DISPLAY WRK-RES.
-           COMPUTE WRK-OP = 0.
        3000-SAIDA-EXIT.
            EXIT.
+      *GRAVA A OPERACAO NO LOG DE AUDITORIA, SUCESSO OU ERRO, ANTES DE
+      *ZERAR WRK-OP
+       3100-GRAVA-LOG SECTION.
+           ACCEPT WRK-DATA-HOJE  FROM DATE.
+           ACCEPT WRK-HORA-AGORA FROM TIME.
+           MOVE WRK-DATA-HOJE  TO LD-DATA.
+           MOVE WRK-HORA-AGORA TO LD-HORA.
+           MOVE WRK-OP         TO LD-OP.
+           MOVE WRK-NUM        TO LD-NUM.
+           MOVE WRK-NUM2       TO LD-NUM2.
+           MOVE ZEROS          TO LD-NUM3.
+           MOVE WRK-RES        TO LD-RES.
+           IF HOUVE-ERRO-OP
+               MOVE 'ERR' TO LD-STATUS
+           ELSE
+               MOVE 'OK ' TO LD-STATUS
+           END-IF.
+           OPEN EXTEND LOGCALC.
+           WRITE LOG-LINHA FROM LOG-DETALHE.
+           CLOSE LOGCALC.
+       3100-GRAVA-LOG-EXIT.
+           EXIT.
 
+       COPY VALIDNUMP.
        END PROGRAM YOUR-PROGRAM-NAME.
