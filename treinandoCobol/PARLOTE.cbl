@@ -0,0 +1,141 @@
+      ******************************************************************
+      * Author:
+      * Date: 09/08/2026
+      * Purpose: BATCH VERSION OF parimpar.cbl - READS AN ARBITRARY
+      *          NUMBER OF ACCOUNT NUMBERS FROM A SEQUENTIAL FILE
+      *          INSTEAD OF A FIXED OCCURS 5 ACCEPT LOOP, AND WRITES A
+      *          REPORT OF PAR/IMPAR PLUS THE MODULUS-10 CHECK-DIGIT
+      *          RESULT FOR EACH.
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY:
+      * 09/08/2026 RJJ ADDED PAR/IMPAR COUNTERS, SAME AS PARIMPAR.CBL,
+      *                DISPLAYED AS A ONE-LINE SUMMARY ONCE THE WHOLE
+      *                FILE IS PROCESSED.
+      * 09/08/2026 RJJ SIGNALS RC-AVISO TO THE CALLING JCL STEP IF ANY
+      *                ACCOUNT NUMBER FAILED THE CHECK-DIGIT RULE,
+      *                RC-SUCESSO OTHERWISE, VIA THE SHARED RETCOPY
+      *                COPYBOOK.
+      * 09/08/2026 RJJ 1000-INICIALIZA NOW CHECKS WS-CONTASLT-STATUS
+      *                BEFORE THE FIRST READ - A MISSING CONTASLT USED
+      *                TO READ AGAINST A FILE THAT NEVER OPENED INSTEAD
+      *                OF BEING TREATED AS AN EMPTY INPUT.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PARLOTE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTASLT ASSIGN TO "CONTASLT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTASLT-STATUS.
+           SELECT RELPAR   ASSIGN TO "RELPAR"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTASLT.
+       01  CONTASLT-REC.
+           05 CL-NUM    PIC 9(009).
+       FD  RELPAR.
+       01  REL-LINHA PIC X(080).
+       WORKING-STORAGE SECTION.
+       COPY RETCOPY.
+       01 AREA-SALVAMENTO.
+           05 WRK-NUM   PIC 9(09) VALUE ZEROS.
+           05 WRK-RESTO PIC 9(09) VALUE ZEROS.
+           05 WRK-LIXO  PIC 9(09) VALUE ZEROS.
+       01 AREA-CHECK-DIGITO.
+           05 WRK-NUM-ED    PIC 9(09) VALUE ZEROS.
+           05 WRK-DIGITOS REDEFINES WRK-NUM-ED.
+               10 WRK-DIGITO PIC 9(01) OCCURS 9.
+           05 IX-DIG        PIC 9(03) VALUE 1.
+           05 WRK-SOMA-DIG  PIC 9(03) VALUE ZEROS.
+           05 WRK-DIG-CALC  PIC 9(01) VALUE ZEROS.
+       01 AREA-CONTROLE.
+           05 WS-CONTASLT-STATUS PIC X(002) VALUE '00'.
+           05 WS-FIM-ARQUIVO     PIC X(001) VALUE 'N'.
+               88 FIM-ARQUIVO            VALUE 'S'.
+       01 AREA-RESUMO.
+           05 WRK-CONT-PAR   PIC 9(05) VALUE ZEROS.
+           05 WRK-CONT-IMPAR PIC 9(05) VALUE ZEROS.
+           05 WS-HOUVE-INVALIDO PIC X(01) VALUE 'N'.
+               88 HOUVE-CONTA-INVALIDA    VALUE 'S'.
+       01 REL-DETALHE.
+           05 DET-NUM     PIC 9(009).
+           05 FILLER      PIC X(002) VALUE SPACES.
+           05 DET-PARIDADE PIC X(005).
+           05 FILLER      PIC X(002) VALUE SPACES.
+           05 DET-CHECK   PIC X(007).
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZA
+           PERFORM 2000-PROCESSA UNTIL FIM-ARQUIVO
+           PERFORM 3000-FINALIZA
+           GOBACK.
+      *ABRE OS ARQUIVOS E LE O PRIMEIRO NUMERO DE CONTA
+       1000-INICIALIZA SECTION.
+           OPEN INPUT CONTASLT.
+           OPEN OUTPUT RELPAR.
+           IF WS-CONTASLT-STATUS = '00'
+               PERFORM 1100-LE-CONTASLT
+           ELSE
+               SET FIM-ARQUIVO TO TRUE
+           END-IF.
+       1000-INICIALIZA-EXIT.
+           EXIT.
+      *LE UM NUMERO DE CONTA DO ARQUIVO
+       1100-LE-CONTASLT SECTION.
+           READ CONTASLT
+               AT END
+                   SET FIM-ARQUIVO TO TRUE
+               NOT AT END
+                   MOVE CL-NUM TO WRK-NUM
+           END-READ.
+       1100-LE-CONTASLT-EXIT.
+           EXIT.
+      *VERIFICA PARIDADE E CHECK-DIGITO, E ESCREVE A LINHA DO RELATORIO
+       2000-PROCESSA SECTION.
+           DIVIDE WRK-NUM BY 2 GIVING WRK-LIXO REMAINDER WRK-RESTO.
+           IF WRK-RESTO = 0
+               MOVE 'PAR'   TO DET-PARIDADE
+               ADD 1 TO WRK-CONT-PAR
+           ELSE
+               MOVE 'IMPAR' TO DET-PARIDADE
+               ADD 1 TO WRK-CONT-IMPAR
+           END-IF.
+           PERFORM 2100-VALIDA-CHECK-DIGITO.
+           MOVE WRK-NUM TO DET-NUM.
+           WRITE REL-LINHA FROM REL-DETALHE.
+           PERFORM 1100-LE-CONTASLT.
+       2000-PROCESSA-EXIT.
+           EXIT.
+      *VALIDA O NUMERO DA CONTA PELO MODULO 10 (VEJA PARIMPAR.CBL)
+       2100-VALIDA-CHECK-DIGITO SECTION.
+           MOVE WRK-NUM TO WRK-NUM-ED.
+           MOVE ZEROS TO WRK-SOMA-DIG.
+           PERFORM VARYING IX-DIG FROM 1 BY 1 UNTIL IX-DIG > 8
+               ADD WRK-DIGITO(IX-DIG) TO WRK-SOMA-DIG
+           END-PERFORM.
+           DIVIDE WRK-SOMA-DIG BY 10 GIVING WRK-LIXO
+               REMAINDER WRK-DIG-CALC.
+           IF WRK-DIG-CALC = WRK-DIGITO(9)
+               MOVE 'VALIDO'   TO DET-CHECK
+           ELSE
+               MOVE 'INVALID' TO DET-CHECK
+               SET HOUVE-CONTA-INVALIDA TO TRUE
+           END-IF.
+       2100-VALIDA-CHECK-DIGITO-EXIT.
+           EXIT.
+      *FECHA OS ARQUIVOS E MOSTRA O RESUMO PAR/IMPAR
+       3000-FINALIZA SECTION.
+           DISPLAY WRK-CONT-PAR ' PAR, ' WRK-CONT-IMPAR ' IMPAR'.
+           CLOSE CONTASLT.
+           CLOSE RELPAR.
+           IF HOUVE-CONTA-INVALIDA
+               MOVE RC-AVISO TO RETURN-CODE
+           ELSE
+               MOVE RC-SUCESSO TO RETURN-CODE
+           END-IF.
+       3000-FINALIZA-EXIT.
+           EXIT.
+       END PROGRAM PARLOTE.
