@@ -0,0 +1,103 @@
+      ******************************************************************
+      * Author:
+      * Date: 09/08/2026
+      * Purpose: FILE-DRIVEN VERSION OF MENOR - STREAMS THROUGH A
+      *          SEQUENTIAL INPUT FILE OF ARBITRARY SIZE, ONE RECORD AT
+      *          A TIME, INSTEAD OF INTERACTIVE ACCEPT.
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY:
+      * 09/08/2026 RJJ SIGNALS RC-AVISO TO THE CALLING JCL STEP WHEN THE
+      *                INPUT FILE WAS EMPTY, RC-SUCESSO OTHERWISE, VIA
+      *                THE SHARED RETCOPY COPYBOOK.
+      * 09/08/2026 RJJ MIN/MAX/SUM AND THE TOP-5 SHORTLIST BELOW ARE
+      *                NOW MAINTAINED DIRECTLY IN THE READ LOOP INSTEAD
+      *                OF BEING BUFFERED INTO A WRK-NUM ARRAY AND
+      *                SCANNED AFTERWARDS, SO NUMIN CAN BE ANY SIZE
+      *                WITHOUT AN ARRAY LIMIT AND WITHOUT A SECOND PASS
+      *                OVER THE DATA. THE ARRAY, AND THE RUNCTL-DRIVEN
+      *                WRK-LIMITE THAT USED TO SIZE IT, ARE GONE - A
+      *                RUNNING TOTAL DOESN'T NEED TO KNOW IN ADVANCE HOW
+      *                MANY RECORDS ARE COMING.
+      * 09/08/2026 RJJ ADDED THE SHARED TOPN/TOPNP TRACKER (SEE
+      *                copybooks/TOPN.cpy) SO THE SHORTLIST IS THE 5
+      *                SMALLEST VALUES SEEN, NOT JUST THE SINGLE
+      *                MINIMUM.
+      * 09/08/2026 RJJ THE READ LOOP NOW ONLY RUNS WHEN WS-NUMIN-STATUS
+      *                CAME BACK '00' FROM THE OPEN - A MISSING NUMIN
+      *                USED TO READ AGAINST A FILE THAT NEVER OPENED
+      *                INSTEAD OF FALLING INTO THE EXISTING EMPTY-FILE
+      *                (IX-CONT = ZEROS) HANDLING BELOW.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENORLOT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NUMIN ASSIGN TO "NUMIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NUMIN-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NUMIN.
+       01  NUMIN-REC.
+           05 NI-WRK-NUM  PIC 9(009).
+       WORKING-STORAGE SECTION.
+       COPY RETCOPY.
+       COPY TOPN.
+       01 WRK-MENOR PIC 9(009) VALUE ZEROS.
+       01 WRK-MAIOR PIC 9(009) VALUE ZEROS.
+       01 WRK-SOMA  PIC 9(012) VALUE ZEROS.
+       01 WRK-MEDIA PIC 9(010)V99 VALUE ZEROS.
+       01 IX-CONT   PIC 9(006) VALUE ZEROS.
+       01 AREA-CONTROLE.
+           05 WS-NUMIN-STATUS  PIC X(002) VALUE '00'.
+           05 WS-FIM-ARQUIVO   PIC X(001) VALUE 'N'.
+               88 FIM-ARQUIVO          VALUE 'S'.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT NUMIN.
+           IF WS-NUMIN-STATUS = '00'
+               PERFORM UNTIL FIM-ARQUIVO
+                   READ NUMIN
+                       AT END
+                           SET FIM-ARQUIVO TO TRUE
+                       NOT AT END
+                           ADD 1 TO IX-CONT
+                           MOVE NI-WRK-NUM TO TOPN-ENTRADA
+                           PERFORM 9700-ATUALIZA-TOPN
+                           IF IX-CONT = 1
+                               COMPUTE WRK-MAIOR = NI-WRK-NUM
+                           ELSE
+                               IF NI-WRK-NUM > WRK-MAIOR
+                                   COMPUTE WRK-MAIOR = NI-WRK-NUM
+                               END-IF
+                           END-IF
+                           ADD NI-WRK-NUM TO WRK-SOMA
+                   END-READ
+               END-PERFORM
+               CLOSE NUMIN
+           END-IF.
+           IF IX-CONT = ZEROS
+               DISPLAY 'ARQUIVO VAZIO - NADA A PROCESSAR'
+               MOVE RC-AVISO TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           COMPUTE WRK-MEDIA = WRK-SOMA / IX-CONT.
+           MOVE TOPN-VALOR(1) TO WRK-MENOR.
+           DISPLAY 'MENOR : ' WRK-MENOR.
+           DISPLAY 'MAIOR : ' WRK-MAIOR.
+           DISPLAY 'MEDIA : ' WRK-MEDIA.
+           PERFORM 9750-EXIBE-TOPN.
+           MOVE RC-SUCESSO TO RETURN-CODE.
+           STOP RUN.
+      *EXIBE O RANKING DOS 5 MENORES VALORES ENCONTRADOS NO ARQUIVO
+       9750-EXIBE-TOPN SECTION.
+           PERFORM VARYING TOPN-IX FROM 1 BY 1
+                   UNTIL TOPN-IX > TOPN-QTDE
+               DISPLAY '5 MENORES (' TOPN-IX ') : ' TOPN-VALOR(TOPN-IX)
+           END-PERFORM.
+       9750-EXIBE-TOPN-EXIT.
+           EXIT.
+       COPY TOPNP.
+       END PROGRAM MENORLOT.
