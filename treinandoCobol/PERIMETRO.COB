@@ -3,18 +3,117 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY:
+      * 09/08/2026 RJJ FINISHED OUT THE STUBBED PROGRAM INTO A BATCH
+      *                REPORT VERSION OF CALCAREA: READS A FILE OF
+      *                WIDTH/HEIGHT PAIRS AND WRITES A FORMATTED
+      *                AREA/PERIMETRO LISTING.
+      * 09/08/2026 RJJ 1000-INICIALIZA NOW CHECKS WS-DIMIN-STATUS
+      *                BEFORE THE FIRST READ - A MISSING DIMIN USED TO
+      *                READ AGAINST A FILE THAT NEVER OPENED INSTEAD OF
+      *                BEING TREATED AS AN EMPTY INPUT.
+      * 09/08/2026 RJJ SIGNALS RC-AVISO TO THE CALLING JCL STEP WHEN
+      *                DIMIN WAS EMPTY, RC-SUCESSO OTHERWISE, VIA THE
+      *                SHARED RETCOPY COPYBOOK - SAME AS FATLOTE/
+      *                MENORLOT/PROGLOTE/PARLOTE/CALCLOTE.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DIMIN  ASSIGN TO "DIMIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DIMIN-STATUS.
+           SELECT RELPERI ASSIGN TO "RELPERI"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD  DIMIN.
+       01  DIMIN-REC.
+           05 DI-LARGURA  PIC 9(003).
+           05 DI-ALTURA   PIC 9(003).
+       FD  RELPERI.
+       01  REL-LINHA PIC X(080).
        WORKING-STORAGE SECTION.
+       COPY RETCOPY.
        01 WS-LARGURA      PIC 9(003) VALUE ZEROS.
        01 WS-ALTURA       PIC 9(003) VALUE ZEROS.
        01 WS-AREA         PIC 9(006) VALUE ZEROS.
        01 WS-PERIMETRO    PIC 9(006) VALUE ZEROS.
-       01 WS-PAUSA        PIC X(001) VALUE SPACE.
+       01 AREA-CONTROLE.
+           05 WS-DIMIN-STATUS  PIC X(002) VALUE '00'.
+           05 WS-FIM-ARQUIVO   PIC X(001) VALUE 'N'.
+               88 FIM-ARQUIVO          VALUE 'S'.
+           05 WS-QTDE-REG      PIC 9(005) VALUE ZEROS.
+       01 REL-CABECALHO.
+           05 FILLER PIC X(080)
+               VALUE "LARGURA  ALTURA    AREA  PERIMETRO".
+       01 REL-DETALHE.
+           05 DET-LARGURA    PIC ZZ9.
+           05 FILLER         PIC X(003) VALUE SPACES.
+           05 DET-ALTURA     PIC ZZ9.
+           05 FILLER         PIC X(003) VALUE SPACES.
+           05 DET-AREA       PIC ZZZZZ9.
+           05 FILLER         PIC X(003) VALUE SPACES.
+           05 DET-PERIMETRO  PIC ZZZZZ9.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           DISPLAY SPACES AT 0101.
-           DISPLAY "CALCULO AREA E PERIMETRO (QUAD/RET.)" AT 0521.
+           PERFORM 1000-INICIALIZA
+           PERFORM 2000-PROCESSA UNTIL FIM-ARQUIVO
+           PERFORM 3000-FINALIZA
+           STOP RUN.
+      *ABRE OS ARQUIVOS E ESCREVE O CABECALHO DO RELATORIO
+       1000-INICIALIZA SECTION.
+           OPEN INPUT DIMIN.
+           OPEN OUTPUT RELPERI.
+           WRITE REL-LINHA FROM REL-CABECALHO.
+           IF WS-DIMIN-STATUS = '00'
+               PERFORM 1100-LE-DIMIN
+           ELSE
+               SET FIM-ARQUIVO TO TRUE
+           END-IF.
+       1000-INICIALIZA-EXIT.
+           EXIT.
+      *LE UM PAR LARGURA/ALTURA
+       1100-LE-DIMIN SECTION.
+           READ DIMIN
+               AT END
+                   SET FIM-ARQUIVO TO TRUE
+               NOT AT END
+                   MOVE DI-LARGURA TO WS-LARGURA
+                   MOVE DI-ALTURA  TO WS-ALTURA
+           END-READ.
+       1100-LE-DIMIN-EXIT.
+           EXIT.
+      *CALCULA AREA E PERIMETRO E ESCREVE A LINHA DO RELATORIO
+       2000-PROCESSA SECTION.
+           ADD 1 TO WS-QTDE-REG.
+           MOVE ZEROS TO WS-AREA.
+           MULTIPLY WS-LARGURA BY WS-ALTURA GIVING WS-AREA.
+           MOVE ZEROS TO WS-PERIMETRO.
+           ADD WS-LARGURA TO WS-PERIMETRO.
+           ADD WS-LARGURA TO WS-PERIMETRO.
+           ADD WS-ALTURA  TO WS-PERIMETRO.
+           ADD WS-ALTURA  TO WS-PERIMETRO.
+           MOVE WS-LARGURA   TO DET-LARGURA.
+           MOVE WS-ALTURA    TO DET-ALTURA.
+           MOVE WS-AREA      TO DET-AREA.
+           MOVE WS-PERIMETRO TO DET-PERIMETRO.
+           WRITE REL-LINHA FROM REL-DETALHE.
+           PERFORM 1100-LE-DIMIN.
+       2000-PROCESSA-EXIT.
+           EXIT.
+      *FECHA OS ARQUIVOS
+       3000-FINALIZA SECTION.
+           CLOSE DIMIN.
+           CLOSE RELPERI.
+           IF WS-QTDE-REG = ZEROS
+               MOVE RC-AVISO TO RETURN-CODE
+           ELSE
+               MOVE RC-SUCESSO TO RETURN-CODE
+           END-IF.
+       3000-FINALIZA-EXIT.
+           EXIT.
        END PROGRAM YOUR-PROGRAM-NAME.
