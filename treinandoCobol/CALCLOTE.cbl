@@ -0,0 +1,137 @@
+      ******************************************************************
+      * Author:
+      * Date: 09/08/2026
+      * Purpose: BATCH VERSION OF calc.cbl - READS WRK-OP/WRK-NUM/
+      *          WRK-NUM2 TRIPLES FROM A TRANSACTION FILE AND WRITES
+      *          WRK-RES FOR EACH TO AN OUTPUT FILE, REUSING THE SAME
+      *          EVALUATE LOGIC AS THE INTERACTIVE 2000-PROCESSO
+      *          (INCLUDING PERCENTAGE/POTENCIA), WITH NO TERMINAL
+      *          ACCEPT/MENU INVOLVED.
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY:
+      * 09/08/2026 RJJ GUARDED WRK-OP = 4 AGAINST WRK-NUM2 = 0, SAME AS
+      *                CALC.CBL, SO A BAD TRANSACTION GETS A ZEROED
+      *                RESULT LINE INSTEAD OF ABORTING THE WHOLE JOB.
+      * 09/08/2026 RJJ SIGNALS RC-AVISO TO THE CALLING JCL STEP IF ANY
+      *                TRANSACTION HIT THE DIVIDE-BY-ZERO GUARD,
+      *                RC-SUCESSO OTHERWISE, VIA THE SHARED RETCOPY
+      *                COPYBOOK.
+      * 09/08/2026 RJJ 1000-INICIALIZA NOW CHECKS WS-TRANCALC-STATUS
+      *                BEFORE THE FIRST READ - A MISSING TRANCALC USED
+      *                TO READ AGAINST A FILE THAT NEVER OPENED INSTEAD
+      *                OF BEING TREATED AS AN EMPTY INPUT.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALCLOTE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANCALC ASSIGN TO "TRANCALC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANCALC-STATUS.
+           SELECT RESCALC  ASSIGN TO "RESCALC"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANCALC.
+       01  TRANCALC-REC.
+           05 TC-OP     PIC 9(002).
+           05 TC-NUM    PIC S9(009)V9(002).
+           05 TC-NUM2   PIC S9(009)V9(002).
+       FD  RESCALC.
+       01  REL-LINHA PIC X(080).
+       WORKING-STORAGE SECTION.
+       COPY RETCOPY.
+       01 AREA-SALVAMENTO.
+           05 WRK-OP PIC 9(002) VALUE ZEROS.
+           05 WRK-RES PIC S9(009)V9(002) VALUE ZEROS.
+           05 WRK-NUM PIC S9(009)V9(002) VALUE ZEROS.
+           05 WRK-NUM2 PIC S9(009)V9(002) VALUE ZEROS.
+       01 AREA-CONTROLE.
+           05 WS-TRANCALC-STATUS PIC X(002) VALUE '00'.
+           05 WS-FIM-ARQUIVO     PIC X(001) VALUE 'N'.
+               88 FIM-ARQUIVO            VALUE 'S'.
+           05 WS-HOUVE-ERRO      PIC X(001) VALUE 'N'.
+               88 HOUVE-ERRO-TRANSACAO   VALUE 'S'.
+       01 REL-DETALHE.
+           05 DET-OP     PIC 9(002).
+           05 FILLER     PIC X(002) VALUE SPACES.
+           05 DET-NUM    PIC -9(009).9(002).
+           05 FILLER     PIC X(002) VALUE SPACES.
+           05 DET-NUM2   PIC -9(009).9(002).
+           05 FILLER     PIC X(002) VALUE SPACES.
+           05 DET-RES    PIC -9(009).9(002).
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZA
+           PERFORM 2000-PROCESSA UNTIL FIM-ARQUIVO
+           PERFORM 3000-FINALIZA
+           GOBACK.
+      *ABRE OS ARQUIVOS E LE A PRIMEIRA TRANSACAO
+       1000-INICIALIZA SECTION.
+           OPEN INPUT TRANCALC.
+           OPEN OUTPUT RESCALC.
+           IF WS-TRANCALC-STATUS = '00'
+               PERFORM 1100-LE-TRANCALC
+           ELSE
+               SET FIM-ARQUIVO TO TRUE
+           END-IF.
+       1000-INICIALIZA-EXIT.
+           EXIT.
+      *LE UMA TRANSACAO DO ARQUIVO
+       1100-LE-TRANCALC SECTION.
+           READ TRANCALC
+               AT END
+                   SET FIM-ARQUIVO TO TRUE
+               NOT AT END
+                   MOVE TC-OP   TO WRK-OP
+                   MOVE TC-NUM  TO WRK-NUM
+                   MOVE TC-NUM2 TO WRK-NUM2
+           END-READ.
+       1100-LE-TRANCALC-EXIT.
+           EXIT.
+      *EXECUTA A OPERACAO E ESCREVE A LINHA DO RELATORIO
+       2000-PROCESSA SECTION.
+           EVALUATE TRUE
+               WHEN WRK-OP = 1
+                   COMPUTE WRK-RES = WRK-NUM + WRK-NUM2
+               WHEN WRK-OP = 2
+                   COMPUTE WRK-RES = WRK-NUM - WRK-NUM2
+               WHEN WRK-OP = 3
+                   COMPUTE WRK-RES = WRK-NUM * WRK-NUM2
+               WHEN WRK-OP = 4
+                   IF WRK-NUM2 = 0
+                       DISPLAY 'NAO E POSSIVEL DIVIDIR POR ZERO'
+                       MOVE ZEROS TO WRK-RES
+                       SET HOUVE-ERRO-TRANSACAO TO TRUE
+                   ELSE
+                       COMPUTE WRK-RES = WRK-NUM / WRK-NUM2
+                   END-IF
+               WHEN WRK-OP = 6
+                   COMPUTE WRK-RES = (WRK-NUM * WRK-NUM2) / 100
+               WHEN WRK-OP = 7
+                   COMPUTE WRK-RES = WRK-NUM ** WRK-NUM2
+               WHEN OTHER
+                   MOVE ZEROS TO WRK-RES
+           END-EVALUATE.
+           MOVE WRK-OP   TO DET-OP.
+           MOVE WRK-NUM  TO DET-NUM.
+           MOVE WRK-NUM2 TO DET-NUM2.
+           MOVE WRK-RES  TO DET-RES.
+           WRITE REL-LINHA FROM REL-DETALHE.
+           PERFORM 1100-LE-TRANCALC.
+       2000-PROCESSA-EXIT.
+           EXIT.
+      *FECHA OS ARQUIVOS
+       3000-FINALIZA SECTION.
+           CLOSE TRANCALC.
+           CLOSE RESCALC.
+           IF HOUVE-ERRO-TRANSACAO
+               MOVE RC-AVISO TO RETURN-CODE
+           ELSE
+               MOVE RC-SUCESSO TO RETURN-CODE
+           END-IF.
+       3000-FINALIZA-EXIT.
+           EXIT.
+       END PROGRAM CALCLOTE.
