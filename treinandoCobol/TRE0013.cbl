@@ -3,37 +3,101 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY:
+      * 09/08/2026 RJJ REPLACED THE LOCAL AREAS-DE-SALVAMENTO/TABELA-MES
+      *                LAYOUT WITH THE SHARED DATACOPY COPYBOOK SO THE
+      *                DATE BREAKOUT MATCHES PROGRAMDATA/SECTIONWRK.
+      * 09/08/2026 RJJ ADDED A DAY-OF-WEEK NAME LOOKUP (ZELLER'S
+      *                CONGRUENCE AGAINST AS-ANO/AS-MES/AS-DIA) TO
+      *                DISPLAY ALONGSIDE THE MONTH NAME.
+      * 09/08/2026 RJJ EACH ZELLER'S DIVISION TERM IS NOW TRUNCATED INTO
+      *                ITS OWN WORK FIELD BEFORE BEING SUMMED - THE OLD
+      *                COMPUTE ADDED THE FRACTIONAL INTERMEDIATE RESULTS
+      *                FIRST AND TRUNCATED ONLY ONCE AT THE END, WHICH
+      *                GAVE THE WRONG DAY OF THE WEEK FOR MOST DATES.
+      * 09/08/2026 RJJ WRK-Z-SEC NOW FOLLOWS THE SAME AS-ANO > 30
+      *                CENTURY-WINDOW SPLIT USED ELSEWHERE FOR WIDENING
+      *                A 2-DIGIT YEAR INSTEAD OF HARDCODING 20 - IT WAS
+      *                ASSUMING THE 2000S FOR EVERY AS-ANO FROM 31-99
+      *                AND GETTING THE WEEKDAY WRONG FOR THOSE YEARS.
+      * 09/08/2026 RJJ ADDED THE MISSING STOP RUN AFTER THE FINAL
+      *                DISPLAY - THE MAINLINE WAS FALLING STRAIGHT
+      *                THROUGH INTO 1000-CALCULA-DIA-SEMANA SECTION
+      *                AND RUNNING IT A SECOND TIME, SAME AS
+      *                PROGRAMDATA.cbl ALREADY GUARDS AGAINST.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
-       01 AREAS-DE-SALVAMENTO.
-           05 AS-DATA  PIC 9(006) VALUE ZEROS.
-           05 FILLER REDEFINES AS-DATA.
-             10 AS-ANO PIC 9(002).
-             10 AS-MES PIC 9(002).
-             10 AS-DIA PIC 9(002).
-       01 TABELA-MES.
-           05 AS-NOM-MESES.
-             10 FILLER   PIC X(009) VALUE 'JANEIRO'.
-             10 FILLER   PIC X(009) VALUE 'FEVEREIRO'.
-             10 FILLER   PIC X(009) VALUE ' MARCO'.
-             10 FILLER   PIC X(009) VALUE 'ABRIL'.
-             10 FILLER   PIC X(009) VALUE 'MAIO'.
-             10 FILLER   PIC X(009) VALUE 'JUNHO'.
-             10 FILLER   PIC X(009) VALUE 'JULHO'.
-             10 FILLER   PIC X(009) VALUE 'AGOSTO'.
-             10 FILLER   PIC X(009) VALUE 'SETEMBRO'.
-             10 FILLER   PIC X(009) VALUE 'OUTUBRO'.
-             10 FILLER   PIC X(009) VALUE 'NOVEMBRO'.
-             10 FILLER   PIC X(009) VALUE 'DEZEMBRO'.
-           05 FILLER REDEFINES AS-NOM-MESES.
-               10 TB-NOM-MES   PIC X(009) OCCURS 12.
-
+       COPY DATACOPY.
+       01 TABELA-DIA-SEMANA.
+           05 AS-NOM-DIAS.
+             10 FILLER   PIC X(009) VALUE 'SABADO'.
+             10 FILLER   PIC X(009) VALUE 'DOMINGO'.
+             10 FILLER   PIC X(009) VALUE 'SEGUNDA'.
+             10 FILLER   PIC X(009) VALUE 'TERCA'.
+             10 FILLER   PIC X(009) VALUE 'QUARTA'.
+             10 FILLER   PIC X(009) VALUE 'QUINTA'.
+             10 FILLER   PIC X(009) VALUE 'SEXTA'.
+           05 FILLER REDEFINES AS-NOM-DIAS.
+               10 TB-NOM-DIA   PIC X(009) OCCURS 7.
+       01 AREA-ZELLER.
+           05 WRK-Z-SEC    PIC 9(002).
+           05 WRK-Z-ANO2   PIC 9(002).
+           05 WRK-Z-MES    PIC 9(002).
+           05 WRK-Z-DIA    PIC 9(002).
+           05 WRK-Z-SOMA   PIC S9(007).
+           05 WRK-Z-QUOC   PIC S9(007).
+           05 WRK-Z-DIASEM PIC 9(001).
+           05 WRK-Z-T1     PIC S9(007).
+           05 WRK-Z-T2     PIC S9(007).
+           05 WRK-Z-T3     PIC S9(007).
        PROCEDURE DIVISION.
            ACCEPT AS-DATA FROM DATE.
            DISPLAY TB-NOM-MES(AS-MES).
            DISPLAY AS-NOM-MESES.
+           PERFORM 1000-CALCULA-DIA-SEMANA.
+           DISPLAY TB-NOM-DIA(WRK-Z-DIASEM + 1).
+           STOP RUN.
+       1000-CALCULA-DIA-SEMANA SECTION.
+      *ZELLER'S CONGRUENCE TREATS JAN/FEV AS MONTHS 13/14 OF THE
+      *PRIOR YEAR, SO THE CENTURY/YEAR-WITHIN-CENTURY SPLIT SHIFTS
+      *FOR THOSE TWO MONTHS.
+           IF AS-MES < 3
+               MOVE AS-MES TO WRK-Z-MES
+               ADD 12 TO WRK-Z-MES
+               IF AS-ANO = 0
+                   MOVE 99 TO WRK-Z-ANO2
+                   MOVE 19 TO WRK-Z-SEC
+               ELSE
+                   COMPUTE WRK-Z-ANO2 = AS-ANO - 1
+                   IF AS-ANO > 30
+                       MOVE 19 TO WRK-Z-SEC
+                   ELSE
+                       MOVE 20 TO WRK-Z-SEC
+                   END-IF
+               END-IF
+           ELSE
+               MOVE AS-MES TO WRK-Z-MES
+               MOVE AS-ANO TO WRK-Z-ANO2
+               IF AS-ANO > 30
+                   MOVE 19 TO WRK-Z-SEC
+               ELSE
+                   MOVE 20 TO WRK-Z-SEC
+               END-IF
+           END-IF.
+           MOVE AS-DIA TO WRK-Z-DIA.
+           COMPUTE WRK-Z-T1 = (13 * (WRK-Z-MES + 1)) / 5.
+           COMPUTE WRK-Z-T2 = WRK-Z-ANO2 / 4.
+           COMPUTE WRK-Z-T3 = WRK-Z-SEC / 4.
+           COMPUTE WRK-Z-SOMA =
+               WRK-Z-DIA + WRK-Z-T1 + WRK-Z-ANO2 + WRK-Z-T2 + WRK-Z-T3
+               + (5 * WRK-Z-SEC).
+           DIVIDE WRK-Z-SOMA BY 7 GIVING WRK-Z-QUOC
+               REMAINDER WRK-Z-DIASEM.
+       1000-CALCULA-DIA-SEMANA-EXIT.
+           EXIT.
        END PROGRAM YOUR-PROGRAM-NAME.
