@@ -3,23 +3,124 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY:
+      * 09/08/2026 RJJ IMPLEMENTED 2100-BUSCA-DADOS AGAINST A REAL
+      *                KEYED MASTER FILE, USING THE AS-ANO/AS-MES/
+      *                AS-DIA BREAKDOWN OF AS-DATA AS THE SELECTION KEY.
+      * 09/08/2026 RJJ IMPLEMENTED 2200-IMPRIME-DADOS TO FORMAT AND
+      *                WRITE A REPORT LINE TO A PRINT FILE, WITH A PAGE
+      *                HEADER SHOWING AS-DIA/AS-MES/AS-ANO.
+      * 09/08/2026 RJJ WIRED UP 9000-CANCELA: A BAD AS-DATA, A FAILED
+      *                FILE OPEN, OR A FILE STATUS OTHER THAN 00/23 ON
+      *                THE MASTRWRK READ NOW ROUTES HERE, SETS A
+      *                NON-ZERO RETURN-CODE AND SKIPS 2000-PROCESSA
+      *                INSTEAD OF FALLING THROUGH TO "TERMINO NORMAL".
+      * 09/08/2026 RJJ 2000-PROCESSA NOW DRIVES THROUGH A DATADRV FILE
+      *                OF DATES INSTEAD OF ONE ACCEPT FROM DATE, SINCE
+      *                A CHECKPOINT/RESTART ONLY MAKES SENSE ACROSS A
+      *                RUN OF MANY RECORDS. A CHECKPOINT RECORD (KEY +
+      *                COUNT) IS REWRITTEN EVERY CKPT-INTERVALO RECORDS
+      *                SO A RESTART CAN SKIP WHAT WAS ALREADY DONE.
+      * 09/08/2026 RJJ SWITCHED THE LOCAL AS-DATA/AS-ANO/AS-MES/AS-DIA
+      *                BREAKOUT TO THE SHARED DATACOPY COPYBOOK.
+      * 09/08/2026 RJJ 9000-CANCELA NOW SETS RETURN-CODE FROM THE
+      *                SHARED RETCOPY COPYBOOK (RC-ERRO-GRAVE) INSTEAD
+      *                OF THE LITERAL 16, AND 3000-FINALIZA SETS
+      *                RC-SUCESSO ON A NORMAL TERMINATION.
+      * 09/08/2026 RJJ RELWRK NOW OPENS WITH THE SHARED REPHDR SHOP
+      *                LETTERHEAD/RUN-DATE/PAGE HEADER WRITTEN AHEAD OF
+      *                THE EXISTING "DATA BASE" LINE.
+      * 09/08/2026 RJJ THE CHECKPOINT-SKIP LOOP NOW ONLY RUNS IF NOT
+      *                HOUVE-ABEND, SAME AS EVERY OTHER STEP IN 1000-
+      *                INICIALIZA - IT USED TO READ DATADRV EVEN WHEN
+      *                AN EARLIER OPEN HAD FAILED AND DATADRV WAS NEVER
+      *                OPENED. SWITCHED FROM PERFORM WITH TEST AFTER TO
+      *                TEST BEFORE SO A FRESH RUN (WS-QTDE-A-PULAR = 0,
+      *                NO PRIOR CHECKPOINT) NO LONGER READS AND
+      *                DISCARDS THE FIRST DATADRV RECORD FOR NOTHING.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MASTRWRK ASSIGN TO "MASTRWRK"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS MD-CHAVE
+               FILE STATUS IS WS-MASTRWRK-STATUS.
+           SELECT RELWRK  ASSIGN TO "RELWRK"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RELWRK-STATUS.
+           SELECT DATADRV ASSIGN TO "DATADRV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DATADRV-STATUS.
+           SELECT CKPTWRK ASSIGN TO "CKPTWRK"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPTWRK-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  MASTRWRK.
+       01  MASTRWRK-REC.
+           05 MD-CHAVE.
+               10 MD-ANO          PIC 9(002).
+               10 MD-MES          PIC 9(002).
+               10 MD-DIA          PIC 9(002).
+           05 MD-DESCRICAO        PIC X(050).
+       FD  RELWRK.
+       01  REL-LINHA PIC X(080).
+       FD  DATADRV.
+       01  DATADRV-REC.
+           05 DD-DATA             PIC 9(006).
+       FD  CKPTWRK.
+       01  CKPT-REC.
+           05 CK-CHAVE             PIC 9(006).
+           05 CK-QTDE-PROCESSADA   PIC 9(007).
        WORKING-STORAGE SECTION.
-       01 AREA-SALVAMENTO.
-           05 AS-DATA PIC 9(006) VALUE ZEROS.
-           05 FILLER REDEFINES AS-DATA.
-               10 AS-ANO PIC 9(002).
-               10 AS-MES PIC 9(002).
-               10 AS-DIA PIC 9(002).
+       COPY DATACOPY.
+       COPY RETCOPY.
+       COPY REPHDR.
+       01 WRK-ANO-COMPLETO     PIC 9(004) VALUE ZEROS.
+       01 AREA-CONTROLE.
+           05 WS-MASTRWRK-STATUS  PIC X(002) VALUE '00'.
+           05 WS-RELWRK-STATUS    PIC X(002) VALUE '00'.
+           05 WS-DATADRV-STATUS   PIC X(002) VALUE '00'.
+           05 WS-CKPTWRK-STATUS   PIC X(002) VALUE '00'.
+           05 WS-DADOS-ENCONTRADO PIC X(001) VALUE 'N'.
+               88 DADOS-ENCONTRADOS    VALUE 'S'.
+           05 WS-ABENDOU          PIC X(001) VALUE 'N'.
+               88 HOUVE-ABEND          VALUE 'S'.
+           05 WS-MASTRWRK-ABERTO  PIC X(001) VALUE 'N'.
+               88 MASTRWRK-ABERTO      VALUE 'S'.
+           05 WS-RELWRK-ABERTO    PIC X(001) VALUE 'N'.
+               88 RELWRK-ABERTO        VALUE 'S'.
+           05 WS-DATADRV-ABERTO   PIC X(001) VALUE 'N'.
+               88 DATADRV-ABERTO       VALUE 'S'.
+           05 WS-FIM-DATADRV      PIC X(001) VALUE 'N'.
+               88 FIM-DATADRV          VALUE 'S'.
+       01 AREA-CHECKPOINT.
+           05 CKPT-INTERVALO      PIC 9(003) VALUE 10.
+           05 WS-QTDE-PROCESSADA  PIC 9(007) VALUE ZEROS.
+           05 WS-QTDE-A-PULAR     PIC 9(007) VALUE ZEROS.
+           05 WS-QTDE-LIXO        PIC 9(007) VALUE ZEROS.
+           05 WS-RESTO-CKPT       PIC 9(003) VALUE ZEROS.
+       01 REL-CABECALHO.
+           05 FILLER       PIC X(010) VALUE "DATA BASE:".
+           05 CAB-DIA       PIC 99.
+           05 FILLER        PIC X(001) VALUE "/".
+           05 CAB-MES       PIC 99.
+           05 FILLER        PIC X(001) VALUE "/".
+           05 CAB-ANO       PIC 99.
+       01 REL-DETALHE.
+           05 DET-CHAVE     PIC 9(006).
+           05 FILLER        PIC X(003) VALUE SPACES.
+           05 DET-DESCRICAO PIC X(050).
        PROCEDURE DIVISION.
 
            PERFORM 1000-INICIALIZA
 
-           PERFORM 2000-PROCESSA
+           PERFORM 2000-PROCESSA UNTIL FIM-DATADRV OR HOUVE-ABEND
 
            PERFORM 3000-FINALIZA
 
@@ -27,32 +128,163 @@
       *INICIALIZANDO
        1000-INICIALIZA     SECTION.
            ACCEPT AS-DATA FROM DATE.
+           IF AS-MES < 1 OR AS-MES > 12 OR AS-DIA < 1 OR AS-DIA > 31
+               PERFORM 9000-CANCELA
+           END-IF.
+           IF NOT HOUVE-ABEND
+               OPEN INPUT MASTRWRK
+               IF WS-MASTRWRK-STATUS NOT = '00'
+                   PERFORM 9000-CANCELA
+               ELSE
+                   SET MASTRWRK-ABERTO TO TRUE
+               END-IF
+           END-IF.
+           IF NOT HOUVE-ABEND
+               OPEN OUTPUT RELWRK
+               IF WS-RELWRK-STATUS NOT = '00'
+                   PERFORM 9000-CANCELA
+               ELSE
+                   SET RELWRK-ABERTO TO TRUE
+                   IF AS-ANO > 30
+                       COMPUTE WRK-ANO-COMPLETO = 1900 + AS-ANO
+                   ELSE
+                       COMPUTE WRK-ANO-COMPLETO = 2000 + AS-ANO
+                   END-IF
+                   MOVE AS-DIA           TO CAB-REL-DD
+                   MOVE AS-MES           TO CAB-REL-MM
+                   MOVE WRK-ANO-COMPLETO TO CAB-REL-AAAA
+                   MOVE 1                TO CAB-REL-PAGINA
+                   WRITE REL-LINHA FROM AREA-CABECALHO-RELATORIO
+                   MOVE AS-DIA TO CAB-DIA
+                   MOVE AS-MES TO CAB-MES
+                   MOVE AS-ANO TO CAB-ANO
+                   WRITE REL-LINHA FROM REL-CABECALHO
+               END-IF
+           END-IF.
+           IF NOT HOUVE-ABEND
+               OPEN INPUT DATADRV
+               IF WS-DATADRV-STATUS NOT = '00'
+                   PERFORM 9000-CANCELA
+               ELSE
+                   SET DATADRV-ABERTO TO TRUE
+               END-IF
+           END-IF.
+           IF NOT HOUVE-ABEND
+               PERFORM 1900-LE-CHECKPOINT
+           END-IF.
+      *PULA OS REGISTROS JA PROCESSADOS EM UMA EXECUCAO ANTERIOR
+           IF NOT HOUVE-ABEND
+               PERFORM UNTIL WS-QTDE-PROCESSADA >= WS-QTDE-A-PULAR
+                          OR FIM-DATADRV
+                   READ DATADRV
+                       AT END
+                           SET FIM-DATADRV TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-QTDE-PROCESSADA
+                   END-READ
+               END-PERFORM
+           END-IF.
        1000-INICIALIZA-EXIT.
            EXIT.
-      *PROCESSA
+      *LE O CHECKPOINT DE UMA EXECUCAO ANTERIOR, SE HOUVER
+       1900-LE-CHECKPOINT SECTION.
+           OPEN INPUT CKPTWRK.
+           IF WS-CKPTWRK-STATUS = '00'
+               READ CKPTWRK
+                   AT END
+                       MOVE ZEROS TO WS-QTDE-A-PULAR
+                   NOT AT END
+                       MOVE CK-QTDE-PROCESSADA TO WS-QTDE-A-PULAR
+               END-READ
+               CLOSE CKPTWRK
+           ELSE
+               MOVE ZEROS TO WS-QTDE-A-PULAR
+           END-IF.
+       1900-LE-CHECKPOINT-EXIT.
+           EXIT.
+      *PROCESSA UMA DATA DO ARQUIVO DATADRV
        2000-PROCESSA SECTION.
-           DISPLAY AS-DIA '/' AS-MES '/' AS-ANO
-            PERFORM 2100-BUSCA-DADOS.
-            PERFORM 2200-IMPRIME-DADOS.
+           READ DATADRV
+               AT END
+                   SET FIM-DATADRV TO TRUE
+               NOT AT END
+                   MOVE DD-DATA TO AS-DATA
+                   DISPLAY AS-DIA '/' AS-MES '/' AS-ANO
+                   PERFORM 2100-BUSCA-DADOS
+                   IF NOT HOUVE-ABEND
+                       PERFORM 2200-IMPRIME-DADOS
+                       ADD 1 TO WS-QTDE-PROCESSADA
+                       DIVIDE WS-QTDE-PROCESSADA BY CKPT-INTERVALO
+                           GIVING WS-QTDE-LIXO
+                           REMAINDER WS-RESTO-CKPT
+                       IF WS-RESTO-CKPT = ZEROS
+                           PERFORM 2900-GRAVA-CHECKPOINT
+                       END-IF
+                   END-IF
+           END-READ.
        2000-PROCESSA-EXIT.
            EXIT.
+      *GRAVA O CHECKPOINT (CHAVE E QUANTIDADE PROCESSADA)
+       2900-GRAVA-CHECKPOINT SECTION.
+           OPEN OUTPUT CKPTWRK.
+           MOVE AS-DATA             TO CK-CHAVE.
+           MOVE WS-QTDE-PROCESSADA  TO CK-QTDE-PROCESSADA.
+           WRITE CKPT-REC.
+           CLOSE CKPTWRK.
+       2900-GRAVA-CHECKPOINT-EXIT.
+           EXIT.
       *LE DADOS DO BD
        2100-BUSCA-DADOS SECTION.
-
+           MOVE AS-ANO TO MD-ANO.
+           MOVE AS-MES TO MD-MES.
+           MOVE AS-DIA TO MD-DIA.
+           READ MASTRWRK
+               INVALID KEY
+                   CONTINUE
+           END-READ.
+           EVALUATE WS-MASTRWRK-STATUS
+               WHEN '00'
+                   SET DADOS-ENCONTRADOS TO TRUE
+               WHEN '23'
+                   MOVE 'N' TO WS-DADOS-ENCONTRADO
+               WHEN OTHER
+                   PERFORM 9000-CANCELA
+           END-EVALUATE.
        2100-BUSCA-DADOS-EXIT.
            EXIT.
       *IMPRIME DADOS
        2200-IMPRIME-DADOS SECTION.
-
+           MOVE AS-DATA TO DET-CHAVE.
+           IF DADOS-ENCONTRADOS
+               MOVE MD-DESCRICAO TO DET-DESCRICAO
+           ELSE
+               MOVE "REGISTRO NAO ENCONTRADO NO MASTRWRK"
+                   TO DET-DESCRICAO
+           END-IF.
+           WRITE REL-LINHA FROM REL-DETALHE.
        2200-IMPRIME-DADOS-EXIT.
            EXIT.
       * FINALIZANDO
        3000-FINALIZA     SECTION.
-           DISPLAY 'TERMINO NORMAL'.
+           IF MASTRWRK-ABERTO
+               CLOSE MASTRWRK
+           END-IF.
+           IF RELWRK-ABERTO
+               CLOSE RELWRK
+           END-IF.
+           IF DATADRV-ABERTO
+               CLOSE DATADRV
+           END-IF.
+           IF NOT HOUVE-ABEND
+               DISPLAY 'TERMINO NORMAL'
+               MOVE RC-SUCESSO TO RETURN-CODE
+           END-IF.
        3000-FINALIZA-EXIT.
            EXIT.
       *CANCELA
        9000-CANCELA SECTION.
+           SET HOUVE-ABEND TO TRUE.
+           MOVE RC-ERRO-GRAVE TO RETURN-CODE.
            DISPLAY 'TERMINO ANORMAL'.
        9000-CANCELA-EXIT.
            EXIT.
