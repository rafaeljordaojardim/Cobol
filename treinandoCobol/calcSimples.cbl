@@ -3,17 +3,94 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY:
+      * 09/08/2026 RJJ TRACKS COUNT/MIN/MAX/AVERAGE OF WRK-RESP ACROSS
+      *                THE SESSION AND DISPLAYS THEM WHEN THE USER
+      *                CHOOSES "5 - SAIR".
+      * 09/08/2026 RJJ ADDED M+/MR MEMORY: EVERY WRK-RESP IS STORED IN
+      *                WRK-MEMORIA (M+), AND EACH NUMBER PROMPT NOW
+      *                OFFERS TO RECALL IT (MR) INSTEAD OF TYPING A NEW
+      *                VALUE, SO A CHAINED CALCULATION DOESN'T NEED THE
+      *                INTERMEDIATE RESULT RE-TYPED.
+      * 09/08/2026 RJJ ADDED WRK-OP 6 (JUROS SIMPLES) AND 7 (PARCELA DE
+      *                EMPRESTIMO), EACH WITH ONE EXTRA ACCEPT FOR THE
+      *                THIRD INPUT (TEMPO/NUMERO DE PARCELAS).
+      * 09/08/2026 RJJ SIGNALS RC-SUCESSO TO THE CALLING JCL STEP VIA
+      *                THE SHARED RETCOPY COPYBOOK.
+      * 09/08/2026 RJJ CHANGED STOP RUN TO GOBACK SO THIS PROGRAM CAN
+      *                BE CALLED AS A SUBPROGRAM (E.G. FROM MENUPRIN)
+      *                WITHOUT TERMINATING THE CALLING RUN UNIT.
+      * 09/08/2026 RJJ WRK-NUM/WRK-NUM2/WRK-NUM3 ARE NOW ACCEPTED
+      *                THROUGH THE SHARED 9800-VALIDA-NUMERO PARAGRAPH
+      *                (SEE THE VALIDNUM/VALIDNUMP COPYBOOKS) INSTEAD
+      *                OF A RAW ACCEPT, SO A NON-NUMERIC TYPO IS
+      *                RE-PROMPTED INSTEAD OF ABENDING THE RUN.
+      * 09/08/2026 RJJ EVERY OPERATION IS NOW ALSO APPENDED TO A LOGSIMP
+      *                AUDIT FILE (SAME SHARED LOGDET LAYOUT AS calc.cbl'S
+      *                LOGCALC), SO USAGE HERE CAN BE ROLLED UP INTO THE
+      *                NIGHTLY CONSOLIDATED TOTALS REPORT.
+      * 09/08/2026 RJJ GUARDED WRK-OP = 4 AGAINST WRK-NUM2 = 0, SAME AS
+      *                calc.cbl'S EXISTING GUARD: DISPLAYS AN ERROR,
+      *                SKIPS THE STATISTICS/MEMORY UPDATE FOR THAT
+      *                ENTRY, LOGS IT TO LOGSIMP WITH LD-STATUS 'ERR',
+      *                AND SIGNALS RC-ERRO TO THE CALLING JCL STEP AT
+      *                THE END OF THE SESSION INSTEAD OF RC-SUCESSO.
+      * 09/08/2026 RJJ WRK-OP = 7'S WRK-FATOR = 0 GUARD NOW ALSO SETS
+      *                HOUVE-ERRO-OP/HOUVE-ERRO-SESSAO, SAME AS THE
+      *                WRK-OP = 4 GUARD - IT WAS ZEROING WRK-RESP BUT
+      *                STILL LETTING THE BOGUS RESULT INTO THE STATS,
+      *                MEMORY, AND AN 'OK ' LOGSIMP RECORD.
+      * 09/08/2026 RJJ 8500-GRAVA-LOG NOW MOVES WRK-NUM3 TO THE NEW
+      *                LD-NUM3 FIELD (COPYBOOKS/LOGDET.CPY) FOR WRK-OP
+      *                6/7 - THE THIRD OPERAND FOR JUROS SIMPLES/
+      *                PARCELA DE EMPRESTIMO WAS MISSING FROM LOGSIMP
+      *                ENTIRELY, SO THOSE TWO OPERATIONS COULDN'T BE
+      *                RECONSTRUCTED FROM THE AUDIT TRAIL ALONE.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CALCSIMP.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOGSIMP ASSIGN TO "LOGSIMP"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD  LOGSIMP.
+       01  LOG-LINHA-SIMP PIC X(080).
        WORKING-STORAGE SECTION.
+       COPY RETCOPY.
+       COPY VALIDNUM.
+       COPY LOGDET.
+       01 WRK-DATA-HOJE  PIC 9(006) VALUE ZEROS.
+       01 WRK-HORA-AGORA PIC 9(008) VALUE ZEROS.
        01 SALVAMENTO.
            05 WRK-OP   PIC 9(01) VALUE ZEROS.
            05 WRK-RESP PIC S9(09)V9(02) VALUE ZEROS.
            05 WRK-NUM  PIC S9(09)V9(02) VALUE ZEROS.
            05 WRK-NUM2  PIC S9(09)V9(02) VALUE ZEROS.
+           05 WRK-NUM3  PIC S9(09)V9(02) VALUE ZEROS.
+       01 AREA-FINANCEIRA.
+           05 WRK-TAXA   PIC S9(05)V9(06) VALUE ZEROS.
+           05 WRK-POTENCIA PIC S9(05)V9(06) VALUE ZEROS.
+           05 WRK-FATOR  PIC S9(05)V9(06) VALUE ZEROS.
+       01 AREA-ESTATISTICAS.
+           05 WRK-CONT-OP  PIC 9(005) VALUE ZEROS.
+           05 WRK-MINIMO   PIC S9(09)V9(02) VALUE ZEROS.
+           05 WRK-MAXIMO   PIC S9(09)V9(02) VALUE ZEROS.
+           05 WRK-SOMA     PIC S9(11)V9(02) VALUE ZEROS.
+           05 WRK-MEDIA    PIC S9(09)V9(02) VALUE ZEROS.
+       01 AREA-MEMORIA.
+           05 WRK-MEMORIA      PIC S9(09)V9(02) VALUE ZEROS.
+           05 WS-MEMORIA-OK    PIC X(001) VALUE 'N'.
+               88 HOUVE-MEMORIA        VALUE 'S'.
+           05 WRK-USA-MEM      PIC X(001) VALUE 'N'.
+       01 AREA-CONTROLE.
+           05 WS-ERRO-OP       PIC X(001) VALUE 'N'.
+               88 HOUVE-ERRO-OP        VALUE 'S'.
+           05 WS-ERRO-SESSAO   PIC X(001) VALUE 'N'.
+               88 HOUVE-ERRO-SESSAO    VALUE 'S'.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             PERFORM UNTIL WRK-OP = 5
@@ -22,20 +99,21 @@
                    DISPLAY '3 - MULTIPLICAR'
                    DISPLAY '4 - DIVIDIR'
                    DISPLAY '5 - SAIR'
-               PERFORM UNTIL WRK-OP > 0 AND WRK-OP < 6
+                   DISPLAY '6 - JUROS SIMPLES'
+                   DISPLAY '7 - PARCELA DE EMPRESTIMO'
+               PERFORM UNTIL WRK-OP > 0 AND WRK-OP < 8
                     ACCEPT WRK-OP
-                       IF WRK-OP < 1 OR WRK-OP > 5
+                       IF WRK-OP < 1 OR WRK-OP > 7
                            DISPLAY 'DIGITE UMA OPCAO VALIDA'
                        END-IF
                END-PERFORM
                IF WRK-OP EQUAL 5
                    DISPLAY 'SAINDO...'
+                   PERFORM 9000-MOSTRA-ESTATISTICAS
                    EXIT PERFORM
                ELSE
-               DISPLAY 'DIGITE O PRIMEIRO NUMERO'
-               ACCEPT WRK-NUM
-               DISPLAY 'DIGITE O SEGUNDO NUMERO'
-               ACCEPT WRK-NUM2
+               PERFORM 7000-OBTEM-NUMEROS
+               MOVE 'N' TO WS-ERRO-OP
                EVALUATE TRUE
               WHEN WRK-OP = 1
                    COMPUTE WRK-RESP = WRK-NUM + WRK-NUM2
@@ -49,16 +127,146 @@
                    DISPLAY 'A MULTIPLICACAO DOS DOIS NUMEROS E '
                    WRK-RESP
               WHEN WRK-OP = 4
-                   COMPUTE WRK-RESP = WRK-NUM / WRK-NUM2
-                   DISPLAY 'A DIVISAO DOS DOIS NUMEROS E '
-                   WRK-RESP
+                   IF WRK-NUM2 = 0
+                       DISPLAY 'NAO E POSSIVEL DIVIDIR POR ZERO'
+                       SET HOUVE-ERRO-OP TO TRUE
+                       SET HOUVE-ERRO-SESSAO TO TRUE
+                       MOVE ZEROS TO WRK-RESP
+                   ELSE
+                       COMPUTE WRK-RESP = WRK-NUM / WRK-NUM2
+                       DISPLAY 'A DIVISAO DOS DOIS NUMEROS E '
+                       WRK-RESP
+                   END-IF
               WHEN WRK-OP = 5
                    DISPLAY 'ATE MAIS'
+              WHEN WRK-OP = 6
+                   COMPUTE WRK-RESP = (WRK-NUM * WRK-NUM2 * WRK-NUM3)
+                       / 100
+                   DISPLAY 'O JUROS SIMPLES E ' WRK-RESP
+              WHEN WRK-OP = 7
+                   COMPUTE WRK-TAXA = WRK-NUM2 / 100
+                   COMPUTE WRK-POTENCIA =
+                       (1 + WRK-TAXA) ** WRK-NUM3
+                   COMPUTE WRK-FATOR = 1 - (1 / WRK-POTENCIA)
+                   IF WRK-FATOR = 0
+                       DISPLAY 'TAXA/PRAZO INVALIDOS PARA A PARCELA'
+                       SET HOUVE-ERRO-OP TO TRUE
+                       SET HOUVE-ERRO-SESSAO TO TRUE
+                       MOVE ZEROS TO WRK-RESP
+                   ELSE
+                       COMPUTE WRK-RESP =
+                           (WRK-NUM * WRK-TAXA) / WRK-FATOR
+                   END-IF
+                   DISPLAY 'A PARCELA DO EMPRESTIMO E ' WRK-RESP
               WHEN OTHER
                    DISPLAY 'OPCAO INVALIDA'
               END-EVALUATE
+              IF (WRK-OP > 0 AND WRK-OP < 5) OR WRK-OP = 6
+                  OR WRK-OP = 7
+                  PERFORM 8500-GRAVA-LOG
+                  IF NOT HOUVE-ERRO-OP
+                      PERFORM 8000-ACUMULA-ESTATISTICAS
+                      MOVE WRK-RESP TO WRK-MEMORIA
+                      SET HOUVE-MEMORIA TO TRUE
+                  END-IF
+              END-IF
               COMPUTE WRK-OP = 0
               END-IF
             END-PERFORM
-            STOP RUN.
+            IF HOUVE-ERRO-SESSAO
+                MOVE RC-ERRO TO RETURN-CODE
+            ELSE
+                MOVE RC-SUCESSO TO RETURN-CODE
+            END-IF.
+            GOBACK.
+      *PERGUNTA OS DOIS NUMEROS, OFERECENDO RECUPERAR O ULTIMO
+      *RESULTADO (M+) DA MEMORIA (MR) NO LUGAR DE DIGITAR UM NOVO
+       7000-OBTEM-NUMEROS SECTION.
+           IF HOUVE-MEMORIA
+               DISPLAY 'USAR A MEMORIA (MR) COMO PRIMEIRO NUMERO? (S/N)'
+               ACCEPT WRK-USA-MEM
+           ELSE
+               MOVE 'N' TO WRK-USA-MEM
+           END-IF.
+           IF WRK-USA-MEM = 'S'
+               MOVE WRK-MEMORIA TO WRK-NUM
+           ELSE
+               DISPLAY 'DIGITE O PRIMEIRO NUMERO'
+               PERFORM 9800-VALIDA-NUMERO
+               MOVE VLDNUM-RESULTADO TO WRK-NUM
+           END-IF.
+           IF HOUVE-MEMORIA
+               DISPLAY 'USAR A MEMORIA (MR) COMO SEGUNDO NUMERO? (S/N)'
+               ACCEPT WRK-USA-MEM
+           ELSE
+               MOVE 'N' TO WRK-USA-MEM
+           END-IF.
+           IF WRK-USA-MEM = 'S'
+               MOVE WRK-MEMORIA TO WRK-NUM2
+           ELSE
+               DISPLAY 'DIGITE O SEGUNDO NUMERO'
+               PERFORM 9800-VALIDA-NUMERO
+               MOVE VLDNUM-RESULTADO TO WRK-NUM2
+           END-IF.
+           IF WRK-OP = 6 OR WRK-OP = 7
+               DISPLAY 'DIGITE O TERCEIRO NUMERO (TEMPO/PARCELAS)'
+               PERFORM 9800-VALIDA-NUMERO
+               MOVE VLDNUM-RESULTADO TO WRK-NUM3
+           END-IF.
+       7000-OBTEM-NUMEROS-EXIT.
+           EXIT.
+      *ACUMULA CONTAGEM/MINIMO/MAXIMO/SOMA DO RESULTADO DA OPERACAO
+       8000-ACUMULA-ESTATISTICAS SECTION.
+           IF WRK-CONT-OP = 0
+               MOVE WRK-RESP TO WRK-MINIMO
+               MOVE WRK-RESP TO WRK-MAXIMO
+           ELSE
+               IF WRK-RESP < WRK-MINIMO
+                   MOVE WRK-RESP TO WRK-MINIMO
+               END-IF
+               IF WRK-RESP > WRK-MAXIMO
+                   MOVE WRK-RESP TO WRK-MAXIMO
+               END-IF
+           END-IF.
+           ADD 1 TO WRK-CONT-OP.
+           ADD WRK-RESP TO WRK-SOMA.
+       8000-ACUMULA-ESTATISTICAS-EXIT.
+           EXIT.
+      *GRAVA A OPERACAO NO LOG DE AUDITORIA LOGSIMP
+       8500-GRAVA-LOG SECTION.
+           ACCEPT WRK-DATA-HOJE  FROM DATE.
+           ACCEPT WRK-HORA-AGORA FROM TIME.
+           MOVE WRK-DATA-HOJE  TO LD-DATA.
+           MOVE WRK-HORA-AGORA TO LD-HORA.
+           MOVE WRK-OP         TO LD-OP.
+           MOVE WRK-NUM        TO LD-NUM.
+           MOVE WRK-NUM2       TO LD-NUM2.
+           IF WRK-OP = 6 OR WRK-OP = 7
+               MOVE WRK-NUM3 TO LD-NUM3
+           ELSE
+               MOVE ZEROS    TO LD-NUM3
+           END-IF.
+           MOVE WRK-RESP       TO LD-RES.
+           IF HOUVE-ERRO-OP
+               MOVE 'ERR' TO LD-STATUS
+           ELSE
+               MOVE 'OK ' TO LD-STATUS
+           END-IF.
+           OPEN EXTEND LOGSIMP.
+           WRITE LOG-LINHA-SIMP FROM LOG-DETALHE.
+           CLOSE LOGSIMP.
+       8500-GRAVA-LOG-EXIT.
+           EXIT.
+      *MOSTRA AS ESTATISTICAS DA SESSAO ANTES DE SAIR
+       9000-MOSTRA-ESTATISTICAS SECTION.
+           IF WRK-CONT-OP > 0
+               DIVIDE WRK-SOMA BY WRK-CONT-OP GIVING WRK-MEDIA
+               DISPLAY 'OPERACOES REALIZADAS.: ' WRK-CONT-OP
+               DISPLAY 'MENOR RESULTADO......: ' WRK-MINIMO
+               DISPLAY 'MAIOR RESULTADO......: ' WRK-MAXIMO
+               DISPLAY 'MEDIA DOS RESULTADOS.: ' WRK-MEDIA
+           END-IF.
+       9000-MOSTRA-ESTATISTICAS-EXIT.
+           EXIT.
+       COPY VALIDNUMP.
        END PROGRAM CALCSIMP.
