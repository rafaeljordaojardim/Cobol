@@ -0,0 +1,267 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY:
+      * 09/08/2026 RJJ FIRST VERSION. READS CALCAREA'S RESAREA RESULTS
+      *                ONE LOT AT A TIME, LOOKS EACH LOTE UP IN THE
+      *                SEPARATELY MAINTAINED LEVANT SURVEYED-DIMENSIONS
+      *                MASTER, AND FLAGS ANY LOT WHERE THE COMPUTED AND
+      *                SURVEYED AREA OR PERIMETER DISAGREE BY MORE THAN
+      *                WRK-TOLERANCIA.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECAREA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RESAREA ASSIGN TO "RESAREA"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESAREA-STATUS.
+           SELECT LEVANT  ASSIGN TO "LEVANT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LV-LOTE
+               FILE STATUS IS WS-LEVANT-STATUS.
+           SELECT RELREC  ASSIGN TO "RELREC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RELREC-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RESAREA.
+       01  RES-LINHA PIC X(080).
+       FD  LEVANT.
+       01  LEVANT-REC.
+           05 LV-LOTE           PIC 9(006).
+           05 LV-AREA           PIC 9(006)V99.
+           05 LV-PERIMETRO      PIC 9(006)V99.
+       FD  RELREC.
+       01  REL-LINHA PIC X(080).
+       WORKING-STORAGE SECTION.
+       COPY DATACOPY.
+       COPY RETCOPY.
+       COPY REPHDR.
+       01 WRK-ANO-COMPLETO     PIC 9(004) VALUE ZEROS.
+       01 AREA-CONTROLE.
+           05 WS-RESAREA-STATUS    PIC X(002) VALUE '00'.
+           05 WS-LEVANT-STATUS     PIC X(002) VALUE '00'.
+           05 WS-RELREC-STATUS     PIC X(002) VALUE '00'.
+           05 WS-RESAREA-ABERTO    PIC X(001) VALUE 'N'.
+               88 RESAREA-ABERTO       VALUE 'S'.
+           05 WS-LEVANT-ABERTO     PIC X(001) VALUE 'N'.
+               88 LEVANT-ABERTO        VALUE 'S'.
+           05 WS-RELREC-ABERTO     PIC X(001) VALUE 'N'.
+               88 RELREC-ABERTO        VALUE 'S'.
+           05 WS-FIM-RESAREA       PIC X(001) VALUE 'N'.
+               88 FIM-RESAREA           VALUE 'S'.
+           05 WS-LEVANT-ENCONTRADO PIC X(001) VALUE 'N'.
+               88 LEVANT-ENCONTRADO     VALUE 'S'.
+           05 WS-ABENDOU           PIC X(001) VALUE 'N'.
+               88 HOUVE-ABEND           VALUE 'S'.
+       01 AREA-TOLERANCIA.
+           05 WRK-TOLERANCIA       PIC 9(003)V99 VALUE 0.50.
+      *ESTE LAYOUT TEM DE CASAR CAMPO A CAMPO COM O RES-DETALHE DO
+      *CALCAREA (PROGRAM.CBL), POIS E QUEM GRAVA O RESAREA.
+       01 RES-DETALHE.
+           05 RD-DATA       PIC 9(006).
+           05 FILLER        PIC X(001).
+           05 RD-HORA       PIC 9(008).
+           05 FILLER        PIC X(001).
+           05 RD-LOTE       PIC 9(006).
+           05 FILLER        PIC X(001).
+           05 RD-LARGURA    PIC ZZ9.
+           05 FILLER        PIC X(001).
+           05 RD-ALTURA     PIC ZZ9.
+           05 FILLER        PIC X(001).
+           05 RD-AREA       PIC ZZZZZ9.99.
+           05 FILLER        PIC X(001).
+           05 RD-PERIMETRO  PIC ZZZZZ9.99.
+       01 WRK-AREA-CALC         PIC S9(006)V99 VALUE ZEROS.
+       01 WRK-PERIM-CALC        PIC S9(006)V99 VALUE ZEROS.
+       01 WRK-DIFERENCA-AREA    PIC S9(006)V99 VALUE ZEROS.
+       01 WRK-DIFERENCA-PER     PIC S9(006)V99 VALUE ZEROS.
+       01 REL-CABECALHO-0.
+           05 FILLER   PIC X(043)
+               VALUE "RECONCILIACAO CALCAREA X LEVANTAMENTO".
+       01 REL-CABECALHO-2.
+           05 FILLER   PIC X(008) VALUE "LOTE".
+           05 FILLER   PIC X(013) VALUE "AREA CALC".
+           05 FILLER   PIC X(013) VALUE "AREA LEVANT".
+           05 FILLER   PIC X(013) VALUE "PERIM CALC".
+           05 FILLER   PIC X(013) VALUE "PERIM LEVANT".
+           05 FILLER   PIC X(011) VALUE "STATUS".
+       01 REL-DETALHE.
+           05 DET-LOTE       PIC ZZZZZ9.
+           05 FILLER         PIC X(002) VALUE SPACES.
+           05 DET-AREA-CALC  PIC ZZZZZ9.99.
+           05 FILLER         PIC X(002) VALUE SPACES.
+           05 DET-AREA-LEV   PIC ZZZZZ9.99.
+           05 FILLER         PIC X(002) VALUE SPACES.
+           05 DET-PER-CALC   PIC ZZZZZ9.99.
+           05 FILLER         PIC X(002) VALUE SPACES.
+           05 DET-PER-LEV    PIC ZZZZZ9.99.
+           05 FILLER         PIC X(002) VALUE SPACES.
+           05 DET-STATUS     PIC X(011).
+       01 WRK-CONT-CONFORME     PIC 9(005) VALUE ZEROS.
+       01 WRK-CONT-DIVERGENTE   PIC 9(005) VALUE ZEROS.
+       01 WRK-CONT-SEM-LEVANT   PIC 9(005) VALUE ZEROS.
+       01 WRK-CONT-EDT          PIC Z(4)9.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZA
+           PERFORM 2000-PROCESSA UNTIL FIM-RESAREA OR HOUVE-ABEND
+           PERFORM 3000-FINALIZA
+           GOBACK.
+      *ABRE OS ARQUIVOS E ESCREVE O CABECALHO DO RELATORIO
+       1000-INICIALIZA SECTION.
+           OPEN INPUT RESAREA.
+           IF WS-RESAREA-STATUS NOT = '00'
+               PERFORM 9000-CANCELA
+           ELSE
+               SET RESAREA-ABERTO TO TRUE
+           END-IF.
+           IF NOT HOUVE-ABEND
+               OPEN INPUT LEVANT
+               IF WS-LEVANT-STATUS NOT = '00'
+                   PERFORM 9000-CANCELA
+               ELSE
+                   SET LEVANT-ABERTO TO TRUE
+               END-IF
+           END-IF.
+           IF NOT HOUVE-ABEND
+               OPEN OUTPUT RELREC
+               IF WS-RELREC-STATUS NOT = '00'
+                   PERFORM 9000-CANCELA
+               ELSE
+                   SET RELREC-ABERTO TO TRUE
+                   PERFORM 1100-ESCREVE-CABECALHO
+               END-IF
+           END-IF.
+       1000-INICIALIZA-EXIT.
+           EXIT.
+      *ESCREVE O CABECALHO DO RELATORIO DE RECONCILIACAO
+       1100-ESCREVE-CABECALHO SECTION.
+           ACCEPT AS-DATA FROM DATE.
+           IF AS-ANO > 30
+               COMPUTE WRK-ANO-COMPLETO = 1900 + AS-ANO
+           ELSE
+               COMPUTE WRK-ANO-COMPLETO = 2000 + AS-ANO
+           END-IF.
+           MOVE AS-DIA           TO CAB-REL-DD.
+           MOVE AS-MES           TO CAB-REL-MM.
+           MOVE WRK-ANO-COMPLETO TO CAB-REL-AAAA.
+           MOVE 1                TO CAB-REL-PAGINA.
+           WRITE REL-LINHA FROM AREA-CABECALHO-RELATORIO.
+           WRITE REL-LINHA FROM REL-CABECALHO-0.
+           WRITE REL-LINHA FROM REL-CABECALHO-2.
+       1100-ESCREVE-CABECALHO-EXIT.
+           EXIT.
+      *PROCESSA UM LOTE DO RESAREA
+       2000-PROCESSA SECTION.
+           READ RESAREA
+               AT END
+                   SET FIM-RESAREA TO TRUE
+               NOT AT END
+                   MOVE RES-LINHA TO RES-DETALHE
+                   PERFORM 2100-BUSCA-LEVANT
+                   PERFORM 2200-COMPARA
+           END-READ.
+       2000-PROCESSA-EXIT.
+           EXIT.
+      *PROCURA O LEVANTAMENTO TOPOGRAFICO DESSE LOTE
+       2100-BUSCA-LEVANT SECTION.
+           MOVE RD-LOTE TO LV-LOTE.
+           READ LEVANT
+               INVALID KEY
+                   CONTINUE
+           END-READ.
+           EVALUATE WS-LEVANT-STATUS
+               WHEN '00'
+                   SET LEVANT-ENCONTRADO TO TRUE
+               WHEN '23'
+                   MOVE 'N' TO WS-LEVANT-ENCONTRADO
+               WHEN OTHER
+                   PERFORM 9000-CANCELA
+           END-EVALUATE.
+       2100-BUSCA-LEVANT-EXIT.
+           EXIT.
+      *COMPARA A AREA/PERIMETRO CALCULADOS CONTRA OS LEVANTADOS
+       2200-COMPARA SECTION.
+           MOVE RD-AREA      TO WRK-AREA-CALC.
+           MOVE RD-PERIMETRO TO WRK-PERIM-CALC.
+           MOVE RD-LOTE      TO DET-LOTE.
+           MOVE RD-AREA      TO DET-AREA-CALC.
+           MOVE RD-PERIMETRO TO DET-PER-CALC.
+           IF LEVANT-ENCONTRADO
+               MOVE LV-AREA      TO DET-AREA-LEV
+               MOVE LV-PERIMETRO TO DET-PER-LEV
+               COMPUTE WRK-DIFERENCA-AREA = WRK-AREA-CALC - LV-AREA
+               COMPUTE WRK-DIFERENCA-PER =
+                   WRK-PERIM-CALC - LV-PERIMETRO
+               IF WRK-DIFERENCA-AREA < 0
+                   COMPUTE WRK-DIFERENCA-AREA = WRK-DIFERENCA-AREA * -1
+               END-IF
+               IF WRK-DIFERENCA-PER < 0
+                   COMPUTE WRK-DIFERENCA-PER = WRK-DIFERENCA-PER * -1
+               END-IF
+               IF WRK-DIFERENCA-AREA > WRK-TOLERANCIA
+                  OR WRK-DIFERENCA-PER > WRK-TOLERANCIA
+                   MOVE "DIVERGENTE " TO DET-STATUS
+                   ADD 1 TO WRK-CONT-DIVERGENTE
+               ELSE
+                   MOVE "CONFORME   " TO DET-STATUS
+                   ADD 1 TO WRK-CONT-CONFORME
+               END-IF
+           ELSE
+               MOVE ZEROS TO DET-AREA-LEV
+               MOVE ZEROS TO DET-PER-LEV
+               MOVE "SEM LEVANT." TO DET-STATUS
+               ADD 1 TO WRK-CONT-SEM-LEVANT
+           END-IF.
+           WRITE REL-LINHA FROM REL-DETALHE.
+       2200-COMPARA-EXIT.
+           EXIT.
+      *FECHA OS ARQUIVOS E ESCREVE OS TOTAIS
+       3000-FINALIZA SECTION.
+           IF RESAREA-ABERTO
+               CLOSE RESAREA
+           END-IF.
+           IF LEVANT-ABERTO
+               CLOSE LEVANT
+           END-IF.
+           IF RELREC-ABERTO
+               MOVE SPACES TO REL-LINHA
+               WRITE REL-LINHA
+               MOVE WRK-CONT-CONFORME TO WRK-CONT-EDT
+               STRING "LOTES CONFORMES.......: " WRK-CONT-EDT
+                   DELIMITED BY SIZE INTO REL-LINHA
+               WRITE REL-LINHA
+               MOVE WRK-CONT-DIVERGENTE TO WRK-CONT-EDT
+               STRING "LOTES DIVERGENTES......: " WRK-CONT-EDT
+                   DELIMITED BY SIZE INTO REL-LINHA
+               WRITE REL-LINHA
+               MOVE WRK-CONT-SEM-LEVANT TO WRK-CONT-EDT
+               STRING "LOTES SEM LEVANTAMENTO.: " WRK-CONT-EDT
+                   DELIMITED BY SIZE INTO REL-LINHA
+               WRITE REL-LINHA
+               CLOSE RELREC
+           END-IF.
+           IF NOT HOUVE-ABEND
+               IF WRK-CONT-DIVERGENTE > 0
+                   MOVE RC-AVISO TO RETURN-CODE
+               ELSE
+                   MOVE RC-SUCESSO TO RETURN-CODE
+               END-IF
+           END-IF.
+       3000-FINALIZA-EXIT.
+           EXIT.
+      *CANCELA A EXECUCAO
+       9000-CANCELA SECTION.
+           SET HOUVE-ABEND TO TRUE.
+           MOVE RC-ERRO-GRAVE TO RETURN-CODE.
+           DISPLAY 'TERMINO ANORMAL'.
+       9000-CANCELA-EXIT.
+           EXIT.
+       END PROGRAM RECAREA.
