@@ -3,6 +3,12 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY:
+      * 09/08/2026 RJJ LOOP WAS HARDCODED TO 10 PASSES (WRK-FAT CAME
+      *                OUT AS WRK-NUM ** 10, NOT A FACTORIAL). NOW
+      *                DRIVEN BY WRK-NUM LIKE FATORIAL.CBL, WITH A
+      *                CHECK REJECTING WRK-NUM = 0 OR BLANK.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
@@ -10,15 +16,25 @@
        FILE SECTION.
        WORKING-STORAGE SECTION.
        01  WRK-GOD.
-       05  WRK-NUM PIC 9(005) VALUE ZEROS.
-       05  WRK-FAT PIC 9(005) VALUE ZEROS.
-       05  WRK-C PIC 9(003) VALUE ZEROS.
+           05  WRK-NUM-ENT PIC X(005) VALUE SPACES.
+           05  WRK-NUM     PIC 9(005) VALUE ZEROS.
+           05  WRK-FAT     PIC 9(005) VALUE ZEROS.
+           05  WRK-C       PIC 9(003) VALUE ZEROS.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           ACCEPT WRK-NUM.
+           ACCEPT WRK-NUM-ENT.
+           IF WRK-NUM-ENT = SPACES
+               DISPLAY "ENTRADA INVALIDA: NUMERO NAO INFORMADO"
+               STOP RUN
+           END-IF.
+           MOVE WRK-NUM-ENT TO WRK-NUM.
+           IF WRK-NUM = ZEROS
+               DISPLAY "ENTRADA INVALIDA: NUMERO NAO PODE SER ZERO"
+               STOP RUN
+           END-IF.
            MOVE 1 TO WRK-FAT.
-           PERFORM VARYING WRK-C FROM 1 BY 1 UNTIL WRK-C > 10
-               WRK-FAT = WRK-FAT * WRK-NUM
+           PERFORM VARYING WRK-C FROM 1 BY 1 UNTIL WRK-C > WRK-NUM
+               COMPUTE WRK-FAT = WRK-FAT * WRK-C
            END-PERFORM
                 DISPLAY WRK-FAT.
             STOP RUN.
