@@ -3,47 +3,181 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY:
+      * 09/08/2026 RJJ ADDED A SHAPE-SELECTION PROMPT SO THE SCREEN CAN
+      *                BRANCH INTO CIRCLE (RADIUS) OR TRIANGLE
+      *                (BASE/HEIGHT) FORMULAS INSTEAD OF ALWAYS DOING
+      *                THE RECTANGLE MATH.
+      * 09/08/2026 RJJ APPENDS EVERY CALCULATION TO A JOB-DATED RESULTS
+      *                FILE SO ESTIMATING HAS A DURABLE RECORD OF WHAT
+      *                WAS MEASURED AT THE END OF THE DAY.
+      * 09/08/2026 RJJ CHANGED STOP RUN TO GOBACK SO THIS PROGRAM CAN
+      *                BE CALLED AS A SUBPROGRAM (E.G. FROM MENUPRIN)
+      *                WITHOUT TERMINATING THE CALLING RUN UNIT.
+      * 09/08/2026 RJJ PULLED EVERY SCREEN POSITION OUT OF THE DISPLAY/
+      *                ACCEPT AT CLAUSES AND INTO TAB-LAYOUT-TELA, A
+      *                ROW/COLUMN TABLE INDEXED BY FIELD (TL-POS), SO
+      *                ADDING A NEW SCREEN FIELD MEANS ADDING ONE TABLE
+      *                ENTRY INSTEAD OF HAND-DERIVING A NEW AT LITERAL.
+      * 09/08/2026 RJJ ADDED A LOTE (LOT NUMBER) PROMPT AND RECORDED IT
+      *                ON RESAREA, SO A CALCULATION CAN BE TIED BACK TO
+      *                THE LOT IT MEASURED - NEEDED FOR THE NEW
+      *                SURVEYED-DIMENSIONS RECONCILIATION STEP.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CALCAREA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RESAREA ASSIGN TO "RESAREA"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD  RESAREA.
+       01  RES-LINHA PIC X(080).
        WORKING-STORAGE SECTION.
+      *TABELA DE POSICOES DE TELA (LINHA/COLUNA) POR CAMPO - CADA
+      *FILLER E A POSICAO AT QUE O CAMPO OCUPAVA ANTES, NA MESMA ORDEM
+      *EM QUE OS CAMPOS APARECEM NA TELA:
+      * 1-LIMPA TELA          7-ALTURA              13-PERIMETRO (ACC)
+      * 2-TITULO              8-ACCEPT CAMPO 1      14-MSG DE SAIDA
+      * 3-MENU DE FORMA        9-ACCEPT CAMPO 2      15-ACCEPT PAUSA
+      * 4-LABEL FORMA         10-LABEL AREA          16-LABEL LOTE
+      * 5-ACCEPT FORMA        11-LABEL PERIMETRO     17-ACCEPT LOTE
+      * 6-RAIO/BASE/LARGURA   12-AREA (ACCEPT)
+       01 TAB-LAYOUT-TELA.
+           05 TL-VALORES-TELA.
+               10 FILLER PIC 9(004) VALUE 0101.
+               10 FILLER PIC 9(004) VALUE 0521.
+               10 FILLER PIC 9(004) VALUE 0710.
+               10 FILLER PIC 9(004) VALUE 0810.
+               10 FILLER PIC 9(004) VALUE 0821.
+               10 FILLER PIC 9(004) VALUE 1010.
+               10 FILLER PIC 9(004) VALUE 1210.
+               10 FILLER PIC 9(004) VALUE 1021.
+               10 FILLER PIC 9(004) VALUE 1221.
+               10 FILLER PIC 9(004) VALUE 1410.
+               10 FILLER PIC 9(004) VALUE 1510.
+               10 FILLER PIC 9(004) VALUE 1421.
+               10 FILLER PIC 9(004) VALUE 1521.
+               10 FILLER PIC 9(004) VALUE 1621.
+               10 FILLER PIC 9(004) VALUE 1701.
+               10 FILLER PIC 9(004) VALUE 0910.
+               10 FILLER PIC 9(004) VALUE 0921.
+           05 FILLER REDEFINES TL-VALORES-TELA.
+               10 TL-POS PIC 9(004) OCCURS 17 TIMES.
+           05 FILLER REDEFINES TL-VALORES-TELA.
+               10 TL-ENTRADA OCCURS 17 TIMES.
+                   15 TL-LINHA  PIC 9(002).
+                   15 TL-COLUNA PIC 9(002).
+       01 WS-LOTE         PIC 9(006) VALUE ZEROS.
+       01 WS-FORMA        PIC 9(001) VALUE ZEROS.
+           88 FORMA-RETANGULO     VALUE 1.
+           88 FORMA-CIRCULO       VALUE 2.
+           88 FORMA-TRIANGULO     VALUE 3.
        01 WS-LARGURA      PIC 9(003) VALUE ZEROS.
        01 WS-ALTURA       PIC 9(003) VALUE ZEROS.
-       01 WS-AREA         PIC 9(006) VALUE ZEROS.
-       01 WS-PERIMETRO    PIC 9(006) VALUE ZEROS.
+       01 WS-AREA         PIC 9(006)V99 VALUE ZEROS.
+       01 WS-PERIMETRO    PIC 9(006)V99 VALUE ZEROS.
+       01 WS-HIPOTENUSA   PIC 9(006)V99 VALUE ZEROS.
        01 WS-PAUSA        PIC X(001) VALUE SPACE.
+       01 WS-PI            PIC 9(001)V9999 VALUE 3.1416.
+       01 WS-DATA-HOJE     PIC 9(006) VALUE ZEROS.
+       01 WS-HORA-AGORA    PIC 9(008) VALUE ZEROS.
+       01 RES-DETALHE.
+           05 RD-DATA       PIC 9(006).
+           05 FILLER        PIC X(001) VALUE SPACE.
+           05 RD-HORA       PIC 9(008).
+           05 FILLER        PIC X(001) VALUE SPACE.
+           05 RD-LOTE       PIC 9(006).
+           05 FILLER        PIC X(001) VALUE SPACE.
+           05 RD-LARGURA    PIC ZZ9.
+           05 FILLER        PIC X(001) VALUE SPACE.
+           05 RD-ALTURA     PIC ZZ9.
+           05 FILLER        PIC X(001) VALUE SPACE.
+           05 RD-AREA       PIC ZZZZZ9.99.
+           05 FILLER        PIC X(001) VALUE SPACE.
+           05 RD-PERIMETRO  PIC ZZZZZ9.99.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
       *LIMPANDO A TELA
-           DISPLAY SPACES AT 0101.
+           DISPLAY SPACES AT TL-POS(1).
       *01 LINHA 01 COLUNA
       *AT 05 LINHA 21 COLUNA
-           DISPLAY "CALCULO AREA E PERIMETRO (QUAD/RET.)" AT 0521.
+           DISPLAY "CALCULO AREA E PERIMETRO" AT TL-POS(2).
+      *MENU DE SELECAO DA FORMA
+           DISPLAY "1-RETANGULO  2-CIRCULO  3-TRIANGULO" AT TL-POS(3).
+           DISPLAY "FORMA     :    " AT TL-POS(4).
+           ACCEPT WS-FORMA AT TL-POS(5).
+           DISPLAY "LOTE      :    " AT TL-POS(16).
+           ACCEPT WS-LOTE AT TL-POS(17).
       *IMPRIMINDO NA TELA, EM SUAS DEVIDAS COLUNAS E LINHAS
 
-           DISPLAY "LARGURA   :    " AT 1010.
-           DISPLAY "ALTURA    :    " AT 1210.
-           DISPLAY " AREA     :    " AT 1410.
-           DISPLAY "PERIMETRO :    " AT 1510.
-      *ACCEPT ACEITA UMA INFOMRÇÃO DO USUARIO, ENTRANDO DADOS
+           EVALUATE TRUE
+               WHEN FORMA-CIRCULO
+                   DISPLAY "RAIO      :    " AT TL-POS(6)
+                   DISPLAY "          :    " AT TL-POS(7)
+                   ACCEPT WS-LARGURA AT TL-POS(8)
+               WHEN FORMA-TRIANGULO
+                   DISPLAY "BASE      :    " AT TL-POS(6)
+                   DISPLAY "ALTURA    :    " AT TL-POS(7)
+                   ACCEPT WS-LARGURA AT TL-POS(8)
+                   ACCEPT WS-ALTURA  AT TL-POS(9)
+               WHEN OTHER
+                   DISPLAY "LARGURA   :    " AT TL-POS(6)
+                   DISPLAY "ALTURA    :    " AT TL-POS(7)
+                   ACCEPT WS-LARGURA AT TL-POS(8)
+                   ACCEPT WS-ALTURA  AT TL-POS(9)
+           END-EVALUATE.
 
-           ACCEPT WS-LARGURA AT 1021.
-           ACCEPT WS-ALTURA  AT 1221.
+           DISPLAY " AREA     :    " AT TL-POS(10).
+           DISPLAY "PERIMETRO :    " AT TL-POS(11).
+      *ACCEPT ACEITA UMA INFOMRÇÃO DO USUARIO, ENTRANDO DADOS
 
            MOVE ZEROS TO WS-AREA.
-           MULTIPLY WS-LARGURA BY WS-ALTURA GIVING WS-AREA
-
            MOVE ZEROS TO WS-PERIMETRO.
-           ADD WS-LARGURA TO WS-PERIMETRO.
-           ADD WS-LARGURA TO WS-PERIMETRO.
-           ADD WS-ALTURA  TO WS-PERIMETRO.
-           ADD WS-ALTURA  TO WS-PERIMETRO.
 
-           DISPLAY WS-AREA AT 1421.
-           DISPLAY WS-PERIMETRO AT 1521.
+           EVALUATE TRUE
+               WHEN FORMA-CIRCULO
+                   COMPUTE WS-AREA = WS-PI * WS-LARGURA * WS-LARGURA
+                   COMPUTE WS-PERIMETRO = 2 * WS-PI * WS-LARGURA
+               WHEN FORMA-TRIANGULO
+                   COMPUTE WS-AREA = (WS-LARGURA * WS-ALTURA) / 2
+                   COMPUTE WS-HIPOTENUSA =
+                       FUNCTION SQRT(WS-LARGURA ** 2 + WS-ALTURA ** 2)
+                   COMPUTE WS-PERIMETRO =
+                       WS-LARGURA + WS-ALTURA + WS-HIPOTENUSA
+               WHEN OTHER
+                   MULTIPLY WS-LARGURA BY WS-ALTURA GIVING WS-AREA
+                   ADD WS-LARGURA TO WS-PERIMETRO
+                   ADD WS-LARGURA TO WS-PERIMETRO
+                   ADD WS-ALTURA  TO WS-PERIMETRO
+                   ADD WS-ALTURA  TO WS-PERIMETRO
+           END-EVALUATE.
+
+           DISPLAY WS-AREA AT TL-POS(12).
+           DISPLAY WS-PERIMETRO AT TL-POS(13).
+
+           PERFORM 8000-GRAVA-RESULTADO.
 
-           DISPLAY "TECLE <enter> para sair do programa" AT 1621.
-           ACCEPT WS-PAUSA AT 1701.
+           DISPLAY "TECLE <enter> para sair do programa" AT TL-POS(14).
+           ACCEPT WS-PAUSA AT TL-POS(15).
 
-           STOP RUN.
+           GOBACK.
+      *GRAVA O CALCULO NO ARQUIVO DE RESULTADOS DO DIA
+       8000-GRAVA-RESULTADO SECTION.
+           ACCEPT WS-DATA-HOJE  FROM DATE.
+           ACCEPT WS-HORA-AGORA FROM TIME.
+           MOVE WS-DATA-HOJE  TO RD-DATA.
+           MOVE WS-HORA-AGORA TO RD-HORA.
+           MOVE WS-LOTE       TO RD-LOTE.
+           MOVE WS-LARGURA    TO RD-LARGURA.
+           MOVE WS-ALTURA     TO RD-ALTURA.
+           MOVE WS-AREA       TO RD-AREA.
+           MOVE WS-PERIMETRO  TO RD-PERIMETRO.
+           OPEN EXTEND RESAREA.
+           WRITE RES-LINHA FROM RES-DETALHE.
+           CLOSE RESAREA.
+       8000-GRAVA-RESULTADO-EXIT.
+           EXIT.
