@@ -1,24 +1,54 @@
       ******************************************************************
-      * Author:
+      * Author: RAFAEL JORDÃO JARDIM.
       * Date:
       * Purpose:
       * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY:
+      * 09/08/2026 RJJ FIXED WRK-RES ACCUMULATOR (WAS IX-FAT*WRK-NUM ON
+      *                EVERY PASS INSTEAD OF A RUNNING PRODUCT) AND
+      *                ADDED OVERFLOW DETECTION AGAINST WRK-RES'S
+      *                PIC 9(009) WIDTH SO A TRUNCATED RESULT IS NEVER
+      *                TRUSTED DOWNSTREAM.
+      * 09/08/2026 RJJ SIGNALS RC-ERRO TO THE CALLING JCL STEP ON
+      *                OVERFLOW, RC-SUCESSO OTHERWISE, VIA THE SHARED
+      *                RETCOPY COPYBOOK INSTEAD OF FALLING THROUGH
+      *                WITH WHATEVER RETURN-CODE WAS ALREADY SET.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FATORIAL.
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
+       COPY RETCOPY.
        01  AREA-SALVAMENTO.
            05 WRK-NUM PIC 9(009) VALUE ZEROS.
            05 IX-FAT  PIC 9(009) VALUE 1.
            05 WRK-RES PIC 9(009) VALUE ZEROS.
+       01  AREA-OVERFLOW.
+           05 WRK-LIMITE     PIC 9(009) VALUE 999999999.
+           05 WRK-PROX-RES   PIC 9(018) VALUE ZEROS.
+           05 WS-OVERFLOW    PIC X(001) VALUE 'N'.
+               88 HOUVE-OVERFLOW      VALUE 'S'.
        PROCEDURE DIVISION.
             ACCEPT WRK-NUM.
+            MOVE 1 TO WRK-RES.
             PERFORM VARYING IX-FAT FROM 1 BY 1 UNTIL IX-FAT > WRK-NUM
-               WRK-RES = IX-FAT * WRK-NUM
+                               OR HOUVE-OVERFLOW
+               COMPUTE WRK-PROX-RES = WRK-RES * IX-FAT
+               IF WRK-PROX-RES > WRK-LIMITE
+                   SET HOUVE-OVERFLOW TO TRUE
+               ELSE
+                   MOVE WRK-PROX-RES TO WRK-RES
+               END-IF
             END-PERFORM
 
-            DISPLAY WRK-RES.
+            IF HOUVE-OVERFLOW
+                DISPLAY "RESULT OVERFLOW"
+                MOVE RC-ERRO TO RETURN-CODE
+            ELSE
+                DISPLAY WRK-RES
+                MOVE RC-SUCESSO TO RETURN-CODE
+            END-IF.
             STOP RUN.
        END PROGRAM FATORIAL.
