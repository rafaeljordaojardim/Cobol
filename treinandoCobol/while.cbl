@@ -3,22 +3,98 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY:
+      * 09/08/2026 RJJ FIXED THE PROGRAM-ID/END PROGRAM MISMATCH (WAS
+      *                YOUR-PROGRAM-NAME/kkk). WRK-N IS NOW SIGNED AND
+      *                -1 ALSO STOPS THE LOOP, WITHOUT BEING ADDED TO
+      *                WRK-SOMA, SO A STOP DOESN'T REQUIRE TYPING A
+      *                LITERAL ZERO. ALSO GAVE WRK-SOMA A VALUE ZEROS -
+      *                IT WAS NEVER INITIALIZED.
+      * 09/08/2026 RJJ ACCEPT NOW GOES THROUGH A NEW 1000-LE-NUMERO
+      *                SECTION THAT VALIDATES EACH ENTRY CHARACTER BY
+      *                CHARACTER BEFORE CONVERTING IT, SO A NON-NUMERIC
+      *                TYPO IS REJECTED INSTEAD OF CORRUPTING WRK-SOMA.
+      *                THE ACCEPTED/REJECTED COUNTS ARE DISPLAYED
+      *                ALONGSIDE WRK-SOMA WHEN THE LOOP ENDS.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
        DATA DIVISION.
 
        WORKING-STORAGE SECTION.
-       01  WRK-SOMA    PiC 9(10).
-       01  WRK-N       PIC 9(10) VALUE 1.
+       01  WRK-SOMA    PIC S9(10) VALUE ZEROS.
+       01  WRK-N       PIC S9(10) VALUE 1.
+       01  AREA-VALIDACAO.
+           05 WRK-ENTRADA    PIC X(11) VALUE SPACES.
+           05 WRK-CORPO      PIC 9(10) VALUE ZEROS.
+           05 WRK-POS        PIC 9(02) VALUE 1.
+           05 WRK-CHAR       PIC X(01) VALUE SPACE.
+           05 WRK-DIGITO     PIC 9(01) VALUE ZEROS.
+           05 WRK-QTD-DIG    PIC 9(02) VALUE ZEROS.
+           05 WS-NEGATIVO    PIC X(01) VALUE 'N'.
+               88 E-NEGATIVO         VALUE 'S'.
+           05 WS-FIM-ENTRADA PIC X(01) VALUE 'N'.
+               88 ACABOU-ENTRADA     VALUE 'S'.
+           05 WS-ENTRADA-OK  PIC X(01) VALUE 'S'.
+               88 ENTRADA-VALIDA     VALUE 'S'.
+       01  AREA-CONTROLE.
+           05 WRK-CONT-ACEITAS    PIC 9(05) VALUE ZEROS.
+           05 WRK-CONT-REJEITADAS PIC 9(05) VALUE ZEROS.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
-           PERFORM UNTIL WRK-N EQUAL 0
-               DISPLAY "DIGITE UM NUMERO"
-               ACCEPT WRK-N
-               COMPUTE WRK-SOMA = WRK-SOMA + WRK-N
+           PERFORM UNTIL WRK-N EQUAL 0 OR WRK-N EQUAL -1
+               DISPLAY "DIGITE UM NUMERO (-1 PARA SAIR)"
+               PERFORM 1000-LE-NUMERO
+               IF ENTRADA-VALIDA
+                   IF WRK-N NOT EQUAL 0 AND WRK-N NOT EQUAL -1
+                       COMPUTE WRK-SOMA = WRK-SOMA + WRK-N
+                       ADD 1 TO WRK-CONT-ACEITAS
+                   END-IF
+               ELSE
+                   DISPLAY "ENTRADA INVALIDA, IGNORADA"
+                   ADD 1 TO WRK-CONT-REJEITADAS
+               END-IF
            END-PERFORM.
             DISPLAY WRK-SOMA
+            DISPLAY "TRANSACOES ACEITAS....: " WRK-CONT-ACEITAS
+            DISPLAY "TRANSACOES REJEITADAS.: " WRK-CONT-REJEITADAS
             STOP RUN.
-       END PROGRAM kkk.
+      *LE UMA ENTRADA DO TECLADO E VALIDA CARACTERE A CARACTERE ANTES
+      *DE CONVERTER PARA WRK-N, PARA NAO DEIXAR LIXO ENTRAR EM WRK-SOMA
+       1000-LE-NUMERO SECTION.
+           MOVE SPACES TO WRK-ENTRADA.
+           ACCEPT WRK-ENTRADA.
+           MOVE 'N' TO WS-NEGATIVO.
+           MOVE 'N' TO WS-FIM-ENTRADA.
+           MOVE 'S' TO WS-ENTRADA-OK.
+           MOVE ZEROS TO WRK-CORPO WRK-QTD-DIG.
+           PERFORM VARYING WRK-POS FROM 1 BY 1
+                   UNTIL WRK-POS > 11 OR ACABOU-ENTRADA
+               MOVE WRK-ENTRADA(WRK-POS:1) TO WRK-CHAR
+               EVALUATE TRUE
+                   WHEN WRK-POS = 1 AND WRK-CHAR = '-'
+                       SET E-NEGATIVO TO TRUE
+                   WHEN WRK-CHAR = SPACE
+                       SET ACABOU-ENTRADA TO TRUE
+                   WHEN WRK-CHAR >= '0' AND WRK-CHAR <= '9'
+                       MOVE WRK-CHAR TO WRK-DIGITO
+                       COMPUTE WRK-CORPO = (WRK-CORPO * 10) + WRK-DIGITO
+                       ADD 1 TO WRK-QTD-DIG
+                   WHEN OTHER
+                       MOVE 'N' TO WS-ENTRADA-OK
+               END-EVALUATE
+           END-PERFORM.
+           IF WRK-QTD-DIG = 0
+               MOVE 'N' TO WS-ENTRADA-OK
+           END-IF.
+           IF ENTRADA-VALIDA
+               MOVE WRK-CORPO TO WRK-N
+               IF E-NEGATIVO
+                   COMPUTE WRK-N = WRK-N * -1
+               END-IF
+           END-IF.
+       1000-LE-NUMERO-EXIT.
+           EXIT.
+       END PROGRAM YOUR-PROGRAM-NAME.
