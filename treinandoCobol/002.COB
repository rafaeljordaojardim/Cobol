@@ -3,18 +3,76 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY:
+      * 09/08/2026 RJJ DIAS-VIDA NOW COMES FROM A REAL BIRTH DATE
+      *                (WRK-DATA-NASC) COMPARED AGAINST TODAY VIA
+      *                FUNCTION INTEGER-OF-DATE INSTEAD OF A FLAT
+      *                IDADE * 365, SO LEAP DAYS ARE NOT LOST. A
+      *                CENTURY-WINDOW RULE TURNS THE 2-DIGIT YEARS
+      *                FROM ACCEPT FROM DATE/THE BIRTH DATE INPUT INTO
+      *                4-DIGIT YEARS FOR THE CONVERSION.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. aula-002.
        AUTHOR.RAFAEL.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 IDADE        PIC 9(003) VALUE 018.
+       01 IDADE        PIC 9(003) VALUE ZEROS.
        01 DIAS-VIDA    PIC 9(006) VALUE ZEROS.
+       01 WRK-DATA-NASC    PIC 9(006) VALUE ZEROS.
+       01 FILLER REDEFINES WRK-DATA-NASC.
+           05 WRK-NASC-AA  PIC 9(002).
+           05 WRK-NASC-MM  PIC 9(002).
+           05 WRK-NASC-DD  PIC 9(002).
+       01 WRK-DATA-HOJE    PIC 9(006) VALUE ZEROS.
+       01 FILLER REDEFINES WRK-DATA-HOJE.
+           05 WRK-HOJE-AA  PIC 9(002).
+           05 WRK-HOJE-MM  PIC 9(002).
+           05 WRK-HOJE-DD  PIC 9(002).
+       01 WRK-NASC-ISO     PIC 9(008) VALUE ZEROS.
+       01 FILLER REDEFINES WRK-NASC-ISO.
+           05 WRK-NASC-AAAA PIC 9(004).
+           05 FILLER        PIC 9(004).
+       01 WRK-HOJE-ISO     PIC 9(008) VALUE ZEROS.
+       01 FILLER REDEFINES WRK-HOJE-ISO.
+           05 WRK-HOJE-AAAA PIC 9(004).
+           05 FILLER        PIC 9(004).
+       01 WRK-JULIANO-NASC PIC S9(007) VALUE ZEROS.
+       01 WRK-JULIANO-HOJE PIC S9(007) VALUE ZEROS.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            MULTIPLY IDADE BY 365 GIVING DIAS-VIDA
-            DISPLAY "SUA IDADE EH: " IDADE " ANOS".
-            DISPLAY "VOCE VIVEU " DIAS-VIDA " DIAS".
-            STOP RUN.
+           DISPLAY "DIGITE SUA DATA DE NASCIMENTO (AAMMDD): ".
+           ACCEPT WRK-DATA-NASC.
+           ACCEPT WRK-DATA-HOJE FROM DATE.
+           PERFORM 1000-CALCULA-IDADE.
+           DISPLAY "SUA IDADE EH: " IDADE " ANOS".
+           DISPLAY "VOCE VIVEU " DIAS-VIDA " DIAS".
+           STOP RUN.
+      *MONTA AS DATAS NO FORMATO AAAAMMDD (JANELA DE SECULO) E TIRA A
+      *DIFERENCA EM DIAS VIA FUNCTION INTEGER-OF-DATE, QUE JA CONHECE
+      *OS ANOS BISSEXTOS.
+       1000-CALCULA-IDADE SECTION.
+           IF WRK-NASC-AA > 30
+               COMPUTE WRK-NASC-AAAA = 1900 + WRK-NASC-AA
+           ELSE
+               COMPUTE WRK-NASC-AAAA = 2000 + WRK-NASC-AA
+           END-IF.
+           MOVE WRK-NASC-MM TO WRK-NASC-ISO(5:2).
+           MOVE WRK-NASC-DD TO WRK-NASC-ISO(7:2).
+           IF WRK-HOJE-AA > 30
+               COMPUTE WRK-HOJE-AAAA = 1900 + WRK-HOJE-AA
+           ELSE
+               COMPUTE WRK-HOJE-AAAA = 2000 + WRK-HOJE-AA
+           END-IF.
+           MOVE WRK-HOJE-MM TO WRK-HOJE-ISO(5:2).
+           MOVE WRK-HOJE-DD TO WRK-HOJE-ISO(7:2).
+           COMPUTE WRK-JULIANO-NASC =
+               FUNCTION INTEGER-OF-DATE(WRK-NASC-ISO).
+           COMPUTE WRK-JULIANO-HOJE =
+               FUNCTION INTEGER-OF-DATE(WRK-HOJE-ISO).
+           COMPUTE DIAS-VIDA = WRK-JULIANO-HOJE - WRK-JULIANO-NASC.
+           DIVIDE DIAS-VIDA BY 365 GIVING IDADE.
+       1000-CALCULA-IDADE-EXIT.
+           EXIT.
        END PROGRAM aula-002.
