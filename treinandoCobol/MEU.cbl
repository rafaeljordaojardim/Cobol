@@ -4,20 +4,77 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY:
+      * 09/08/2026 RJJ APPENDS EVERY RUN'S NOME/ALTURA/PESO/RES AND
+      *                TODAY'S DATE TO AN INDEXED HISTORY FILE SO THE
+      *                WELLNESS TRACKING CAN SHOW A TREND OVER TIME
+      *                INSTEAD OF LOSING EACH MEASUREMENT.
+      * 09/08/2026 RJJ REPLACED THE SINGLE WRK-RES > 25 TEST WITH THE
+      *                FULL WHO BMI CLASSIFICATION BANDS.
+      * 09/08/2026 RJJ CHANGED STOP RUN TO GOBACK SO THIS PROGRAM CAN
+      *                BE CALLED AS A SUBPROGRAM (E.G. FROM MENUPRIN)
+      *                WITHOUT TERMINATING THE CALLING RUN UNIT.
+      * 09/08/2026 RJJ HISTIMC IS NOW KEYED BY EMPLOYEE ID (HIST-ID)
+      *                INSTEAD OF WRK-NOME, SO A LEGAL NAME CHANGE NO
+      *                LONGER BREAKS THE HISTORY TRAIL. THE ID IS
+      *                RESOLVED AGAINST A NEW EMPMSTR MASTER FILE, WHICH
+      *                CARRIES THE EMPLOYEE'S NAME AS A NON-KEY
+      *                ATTRIBUTE - A FIRST-TIME ID CREATES THE MASTER
+      *                RECORD; A KNOWN ID PULLS THE NAME ON FILE.
+      * 09/08/2026 RJJ DROPPED THE CLOSE THAT RAN RIGHT AFTER THE FIRST-
+      *                RUN OPEN I-O FAILED ON EMPMSTR/HISTIMC - CLOSING
+      *                A FILE WHOSE OPEN NEVER SUCCEEDED WAS ABENDING
+      *                THE VERY FIRST RUN FOR ANY NEW EMPLOYEE ID.
+      * 09/08/2026 RJJ A SAME-DAY RERUN OF THE BMI CHECK FOR THE SAME
+      *                EMPLOYEE NO LONGER ABENDS ON A DUPLICATE HISTIMC
+      *                KEY - THE WRITE NOW FALLS BACK TO UPDATING THE
+      *                EXISTING RECORD FOR THAT EMPLOYEE/DATE INSTEAD.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROGNOME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPMSTR ASSIGN TO "EMPMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-EMPMSTR-STATUS.
+           SELECT HISTIMC ASSIGN TO "HISTIMC"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS HIST-CHAVE
+               FILE STATUS IS WS-HISTIMC-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  EMPMSTR.
+       01  EMPMSTR-REC.
+           05 EMP-ID             PIC 9(006).
+           05 EMP-NOME            PIC A(20).
+       FD  HISTIMC.
+       01  HIST-REC.
+           05 HIST-CHAVE.
+               10 HIST-ID        PIC 9(006).
+               10 HIST-DATA      PIC 9(006).
+           05 HIST-NOME          PIC A(20).
+           05 HIST-ALTURA        PIC 9(01)V99.
+           05 HIST-PESO          PIC 9(03).
+           05 HIST-RES           PIC 9(02)V99.
        WORKING-STORAGE SECTION.
+       01 WRK-ID          PIC 9(006) VALUE ZEROS.
        01 WRK-NOME        PIC A(20) VALUE SPACES.
        01 WRK-ALTURA      PIC 9(01)V99 VALUE ZEROS.
        01 WRK-PESO        PIC 9(03) VALUE ZEROS.
        01 WRK-RES         PIC 9(02)V99 VALUE ZEROS.
+       01 WRK-DATA-HOJE   PIC 9(006) VALUE ZEROS.
+       01 WS-EMPMSTR-STATUS PIC X(002) VALUE '00'.
+       01 WS-HISTIMC-STATUS PIC X(002) VALUE '00'.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            DISPLAY "DIGITE SEU NOME"
-            ACCEPT WRK-NOME.
+            DISPLAY "DIGITE SEU ID DE FUNCIONARIO"
+            ACCEPT WRK-ID.
+            PERFORM 7000-BUSCA-FUNCIONARIO.
             DISPLAY "DIGITE SUA ALTURA"
             ACCEPT WRK-ALTURA.
             DISPLAY "DIGITE SEU PESO"
@@ -28,11 +85,87 @@
 
             DISPLAY "SEU IMC: " WRK-RES.
             DISPLAY WRK-NOME.
-             IF WRK-RES > 25
-               DISPLAY "ACIMA DO PESO"
-             ELSE
-                DISPLAY "PESO NORMAL"
-            END-IF
+            EVALUATE TRUE
+                WHEN WRK-RES < 18.50
+                    DISPLAY "ABAIXO DO PESO"
+                WHEN WRK-RES < 25.00
+                    DISPLAY "PESO NORMAL"
+                WHEN WRK-RES < 30.00
+                    DISPLAY "ACIMA DO PESO"
+                WHEN WRK-RES < 35.00
+                    DISPLAY "OBESIDADE GRAU I"
+                WHEN WRK-RES < 40.00
+                    DISPLAY "OBESIDADE GRAU II"
+                WHEN OTHER
+                    DISPLAY "OBESIDADE GRAU III"
+            END-EVALUATE.
 
-            STOP RUN.
+            PERFORM 8000-GRAVA-HISTORICO.
+            GOBACK.
+      *RESOLVE O ID DO FUNCIONARIO CONTRA O EMPMSTR: SE JA CADASTRADO,
+      *TRAZ O NOME GRAVADO; SE NAO, CADASTRA UM NOVO REGISTRO
+       7000-BUSCA-FUNCIONARIO SECTION.
+           MOVE WRK-ID TO EMP-ID.
+           OPEN I-O EMPMSTR.
+           IF WS-EMPMSTR-STATUS = '35'
+               OPEN OUTPUT EMPMSTR
+               CLOSE EMPMSTR
+               OPEN I-O EMPMSTR
+           END-IF.
+           READ EMPMSTR
+               INVALID KEY
+                   CONTINUE
+           END-READ.
+           EVALUATE WS-EMPMSTR-STATUS
+               WHEN '00'
+                   MOVE EMP-NOME TO WRK-NOME
+                   DISPLAY "FUNCIONARIO CADASTRADO: " WRK-NOME
+               WHEN '23'
+                   DISPLAY "NOVO FUNCIONARIO, DIGITE O NOME"
+                   ACCEPT WRK-NOME
+                   MOVE WRK-ID   TO EMP-ID
+                   MOVE WRK-NOME TO EMP-NOME
+                   WRITE EMPMSTR-REC
+               WHEN OTHER
+                   DISPLAY "ERRO AO ACESSAR O CADASTRO DE FUNCIONARIOS"
+           END-EVALUATE.
+           CLOSE EMPMSTR.
+       7000-BUSCA-FUNCIONARIO-EXIT.
+           EXIT.
+      *GRAVA O RESULTADO DESTA MEDICAO NO HISTORICO DA PESSOA
+       8000-GRAVA-HISTORICO SECTION.
+           ACCEPT WRK-DATA-HOJE FROM DATE.
+           OPEN I-O HISTIMC.
+           IF WS-HISTIMC-STATUS = '35'
+               OPEN OUTPUT HISTIMC
+               CLOSE HISTIMC
+               OPEN I-O HISTIMC
+           END-IF.
+           MOVE WRK-ID        TO HIST-ID.
+           MOVE WRK-DATA-HOJE TO HIST-DATA.
+           MOVE WRK-NOME      TO HIST-NOME.
+           MOVE WRK-ALTURA    TO HIST-ALTURA.
+           MOVE WRK-PESO      TO HIST-PESO.
+           MOVE WRK-RES       TO HIST-RES.
+           WRITE HIST-REC
+               INVALID KEY
+                   PERFORM 8100-ATUALIZA-HISTORICO
+           END-WRITE.
+           CLOSE HISTIMC.
+       8000-GRAVA-HISTORICO-EXIT.
+           EXIT.
+      *ESTE EMPREGADO JA TEM UM REGISTRO PARA ESTA MESMA DATA (RERUN NO
+      *MESMO DIA) - ATUALIZA O REGISTRO EXISTENTE EM VEZ DE ABENDAR
+       8100-ATUALIZA-HISTORICO SECTION.
+           READ HISTIMC
+               INVALID KEY
+                   DISPLAY "ERRO AO ATUALIZAR O HISTORICO"
+           END-READ.
+           MOVE WRK-NOME   TO HIST-NOME.
+           MOVE WRK-ALTURA TO HIST-ALTURA.
+           MOVE WRK-PESO   TO HIST-PESO.
+           MOVE WRK-RES    TO HIST-RES.
+           REWRITE HIST-REC.
+       8100-ATUALIZA-HISTORICO-EXIT.
+           EXIT.
        END PROGRAM PROGNOME.
