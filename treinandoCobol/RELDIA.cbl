@@ -0,0 +1,242 @@
+      ******************************************************************
+      * Author:
+      * Date: 09/08/2026
+      * Purpose: NIGHTLY CONSOLIDATED TOTALS REPORT ACROSS THE THREE
+      *          CALCULATOR AUDIT TRAILS - calc.cbl'S LOGCALC,
+      *          calcSimples.cbl'S LOGSIMP, AND loop.cbl'S RELLOOP - SO
+      *          A SUPERVISOR CAN REVIEW SHOP-WIDE CALCULATOR USAGE IN
+      *          ONE REPORT INSTEAD OF CHECKING EACH TOOL'S LOG
+      *          SEPARATELY. ANY LOG THAT DOESN'T EXIST YET IS SKIPPED
+      *          RATHER THAN TREATED AS AN ERROR.
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY:
+      * 09/08/2026 RJJ FIRST VERSION.
+      * 09/08/2026 RJJ WIDENED WRK-LINHA-EDT FROM 10 TO 11 INTEGER
+      *                DIGIT POSITIONS TO MATCH CALC-VALOR-TOTAL/SIMP-
+      *                VALOR-TOTAL/LOOP-VALOR-TOTAL (PIC S9(11)V9(02))
+      *                - ONE MORE DIGIT THAN THE EDIT FIELD COULD HOLD
+      *                USED TO BE SILENTLY DROPPED OFF A RUNNING TOTAL
+      *                THAT GREW PAST 10 DIGITS.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELDIA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOGCALC ASSIGN TO "LOGCALC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOGCALC-STATUS.
+           SELECT LOGSIMP ASSIGN TO "LOGSIMP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOGSIMP-STATUS.
+           SELECT RELLOOP ASSIGN TO "RELLOOP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RELLOOP-STATUS.
+           SELECT RELDIA  ASSIGN TO "RELDIA"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOGCALC.
+       01  LOGCALC-REC PIC X(080).
+       FD  LOGSIMP.
+       01  LOGSIMP-REC PIC X(080).
+       FD  RELLOOP.
+       01  RELLOOP-REC PIC X(080).
+       FD  RELDIA.
+       01  REL-LINHA PIC X(080).
+       WORKING-STORAGE SECTION.
+       COPY DATACOPY.
+       COPY RETCOPY.
+       COPY REPHDR.
+       COPY LOGDET.
+       01  WRK-ANO-COMPLETO PIC 9(004) VALUE ZEROS.
+       01  REL-CABECALHO-0.
+           05 FILLER   PIC X(046) VALUE
+               "RELATORIO CONSOLIDADO DIARIO DAS CALCULADORAS".
+       01  AREA-CONTROLE.
+           05 WS-LOGCALC-STATUS PIC X(002) VALUE '00'.
+           05 WS-LOGSIMP-STATUS PIC X(002) VALUE '00'.
+           05 WS-RELLOOP-STATUS PIC X(002) VALUE '00'.
+           05 WS-FIM-LOGCALC    PIC X(001) VALUE 'N'.
+               88 FIM-LOGCALC          VALUE 'S'.
+           05 WS-FIM-LOGSIMP    PIC X(001) VALUE 'N'.
+               88 FIM-LOGSIMP          VALUE 'S'.
+           05 WS-FIM-RELLOOP    PIC X(001) VALUE 'N'.
+               88 FIM-RELLOOP          VALUE 'S'.
+       01  REL-LOOP-DETALHE.
+           05 RL-NUMERO  PIC 9(02).
+           05 FILLER     PIC X(002).
+           05 RL-N        PIC Z(7)9.
+           05 FILLER     PIC X(002).
+           05 RL-AC       PIC Z(7)9.
+       01  AREA-TOTAIS-CALC.
+           05 CALC-CNT-ACEITAS     PIC 9(005) VALUE ZEROS.
+           05 CALC-CNT-REJEITADAS  PIC 9(005) VALUE ZEROS.
+           05 CALC-VALOR-TOTAL     PIC S9(11)V9(02) VALUE ZEROS.
+       01  AREA-TOTAIS-SIMP.
+           05 SIMP-CNT-ACEITAS     PIC 9(005) VALUE ZEROS.
+           05 SIMP-CNT-REJEITADAS  PIC 9(005) VALUE ZEROS.
+           05 SIMP-VALOR-TOTAL     PIC S9(11)V9(02) VALUE ZEROS.
+       01  AREA-TOTAIS-LOOP.
+           05 LOOP-CNT-TOTAL       PIC 9(005) VALUE ZEROS.
+           05 LOOP-VALOR-TOTAL     PIC S9(11)V9(02) VALUE ZEROS.
+       01  WRK-LINHA-EDT           PIC -Z(10)9.99.
+       01  WRK-CONT-EDT            PIC Z(4)9.
+       01  WRK-VALOR-LIDO          PIC S9(009)V9(002) VALUE ZEROS.
+       01  WRK-NUM-LIDO            PIC 9(008) VALUE ZEROS.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZA
+           PERFORM 2000-PROCESSA-LOGCALC
+           PERFORM 2500-PROCESSA-LOGSIMP
+           PERFORM 3000-PROCESSA-RELLOOP
+           PERFORM 4000-FINALIZA
+           GOBACK.
+      *ABRE O RELATORIO DE SAIDA E ESCREVE O CABECALHO
+       1000-INICIALIZA SECTION.
+           OPEN OUTPUT RELDIA.
+           ACCEPT AS-DATA FROM DATE.
+           IF AS-ANO > 30
+               COMPUTE WRK-ANO-COMPLETO = 1900 + AS-ANO
+           ELSE
+               COMPUTE WRK-ANO-COMPLETO = 2000 + AS-ANO
+           END-IF.
+           MOVE AS-DIA           TO CAB-REL-DD.
+           MOVE AS-MES           TO CAB-REL-MM.
+           MOVE WRK-ANO-COMPLETO TO CAB-REL-AAAA.
+           MOVE 1                TO CAB-REL-PAGINA.
+           WRITE REL-LINHA FROM AREA-CABECALHO-RELATORIO.
+           WRITE REL-LINHA FROM REL-CABECALHO-0.
+       1000-INICIALIZA-EXIT.
+           EXIT.
+      *LE O LOGCALC (calc.cbl) INTEIRO, TOTALIZANDO ACEITAS/REJEITADAS
+      *E O VALOR PROCESSADO
+       2000-PROCESSA-LOGCALC SECTION.
+           OPEN INPUT LOGCALC.
+           IF WS-LOGCALC-STATUS = '00'
+               PERFORM UNTIL FIM-LOGCALC
+                   READ LOGCALC
+                       AT END
+                           SET FIM-LOGCALC TO TRUE
+                       NOT AT END
+                           MOVE LOGCALC-REC TO LOG-DETALHE
+                           IF LD-STATUS = 'ERR'
+                               ADD 1 TO CALC-CNT-REJEITADAS
+                           ELSE
+                               ADD 1 TO CALC-CNT-ACEITAS
+                               MOVE LD-RES TO WRK-VALOR-LIDO
+                               ADD WRK-VALOR-LIDO TO CALC-VALOR-TOTAL
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE LOGCALC
+           END-IF.
+       2000-PROCESSA-LOGCALC-EXIT.
+           EXIT.
+      *LE O LOGSIMP (calcSimples.cbl) INTEIRO, MESMA LOGICA DO LOGCALC
+       2500-PROCESSA-LOGSIMP SECTION.
+           OPEN INPUT LOGSIMP.
+           IF WS-LOGSIMP-STATUS = '00'
+               PERFORM UNTIL FIM-LOGSIMP
+                   READ LOGSIMP
+                       AT END
+                           SET FIM-LOGSIMP TO TRUE
+                       NOT AT END
+                           MOVE LOGSIMP-REC TO LOG-DETALHE
+                           IF LD-STATUS = 'ERR'
+                               ADD 1 TO SIMP-CNT-REJEITADAS
+                           ELSE
+                               ADD 1 TO SIMP-CNT-ACEITAS
+                               MOVE LD-RES TO WRK-VALOR-LIDO
+                               ADD WRK-VALOR-LIDO TO SIMP-VALOR-TOTAL
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE LOGSIMP
+           END-IF.
+       2500-PROCESSA-LOGSIMP-EXIT.
+           EXIT.
+      *LE O RELLOOP (loop.cbl) INTEIRO, TOTALIZANDO QUANTIDADE E VALOR
+      *DOS NUMEROS SOMADOS NA ULTIMA EXECUCAO
+       3000-PROCESSA-RELLOOP SECTION.
+           OPEN INPUT RELLOOP.
+           IF WS-RELLOOP-STATUS = '00'
+               PERFORM UNTIL FIM-RELLOOP
+                   READ RELLOOP
+                       AT END
+                           SET FIM-RELLOOP TO TRUE
+                       NOT AT END
+                           MOVE RELLOOP-REC TO REL-LOOP-DETALHE
+                           ADD 1   TO LOOP-CNT-TOTAL
+                           MOVE RL-N TO WRK-NUM-LIDO
+                           ADD WRK-NUM-LIDO TO LOOP-VALOR-TOTAL
+                   END-READ
+               END-PERFORM
+               CLOSE RELLOOP
+           END-IF.
+       3000-PROCESSA-RELLOOP-EXIT.
+           EXIT.
+      *ESCREVE AS LINHAS DE TOTAIS POR FERRAMENTA E O TOTAL GERAL
+       4000-FINALIZA SECTION.
+           MOVE SPACES TO REL-LINHA.
+           WRITE REL-LINHA.
+           MOVE CALC-CNT-ACEITAS TO WRK-CONT-EDT.
+           STRING "CALC    - OPERACOES ACEITAS....: " WRK-CONT-EDT
+               DELIMITED BY SIZE INTO REL-LINHA.
+           WRITE REL-LINHA.
+           MOVE CALC-CNT-REJEITADAS TO WRK-CONT-EDT.
+           STRING "CALC    - OPERACOES REJEITADAS.: " WRK-CONT-EDT
+               DELIMITED BY SIZE INTO REL-LINHA.
+           WRITE REL-LINHA.
+           MOVE CALC-VALOR-TOTAL TO WRK-LINHA-EDT.
+           STRING "CALC    - VALOR TOTAL PROCESSADO: " WRK-LINHA-EDT
+               DELIMITED BY SIZE INTO REL-LINHA.
+           WRITE REL-LINHA.
+           MOVE SPACES TO REL-LINHA.
+           WRITE REL-LINHA.
+           MOVE SIMP-CNT-ACEITAS TO WRK-CONT-EDT.
+           STRING "SIMPLES - OPERACOES ACEITAS....: " WRK-CONT-EDT
+               DELIMITED BY SIZE INTO REL-LINHA.
+           WRITE REL-LINHA.
+           MOVE SIMP-CNT-REJEITADAS TO WRK-CONT-EDT.
+           STRING "SIMPLES - OPERACOES REJEITADAS.: " WRK-CONT-EDT
+               DELIMITED BY SIZE INTO REL-LINHA.
+           WRITE REL-LINHA.
+           MOVE SIMP-VALOR-TOTAL TO WRK-LINHA-EDT.
+           STRING "SIMPLES - VALOR TOTAL PROCESSADO: " WRK-LINHA-EDT
+               DELIMITED BY SIZE INTO REL-LINHA.
+           WRITE REL-LINHA.
+           MOVE SPACES TO REL-LINHA.
+           WRITE REL-LINHA.
+           MOVE LOOP-CNT-TOTAL TO WRK-CONT-EDT.
+           STRING "LOOP    - NUMEROS SOMADOS......: " WRK-CONT-EDT
+               DELIMITED BY SIZE INTO REL-LINHA.
+           WRITE REL-LINHA.
+           MOVE LOOP-VALOR-TOTAL TO WRK-LINHA-EDT.
+           STRING "LOOP    - VALOR TOTAL PROCESSADO: " WRK-LINHA-EDT
+               DELIMITED BY SIZE INTO REL-LINHA.
+           WRITE REL-LINHA.
+           MOVE SPACES TO REL-LINHA.
+           WRITE REL-LINHA.
+           COMPUTE WRK-CONT-EDT = CALC-CNT-ACEITAS + SIMP-CNT-ACEITAS
+               + LOOP-CNT-TOTAL.
+           STRING "TOTAL GERAL DE OPERACOES.......: " WRK-CONT-EDT
+               DELIMITED BY SIZE INTO REL-LINHA.
+           WRITE REL-LINHA.
+           COMPUTE WRK-CONT-EDT = CALC-CNT-REJEITADAS +
+               SIMP-CNT-REJEITADAS.
+           STRING "TOTAL GERAL DE REJEITADAS......: " WRK-CONT-EDT
+               DELIMITED BY SIZE INTO REL-LINHA.
+           WRITE REL-LINHA.
+           CLOSE RELDIA.
+           IF CALC-CNT-ACEITAS = ZEROS AND CALC-CNT-REJEITADAS = ZEROS
+               AND SIMP-CNT-ACEITAS = ZEROS AND
+               SIMP-CNT-REJEITADAS = ZEROS AND LOOP-CNT-TOTAL = ZEROS
+               MOVE RC-AVISO TO RETURN-CODE
+           ELSE
+               MOVE RC-SUCESSO TO RETURN-CODE
+           END-IF.
+       4000-FINALIZA-EXIT.
+           EXIT.
+       END PROGRAM RELDIA.
