@@ -3,22 +3,99 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY:
+      * 09/08/2026 RJJ UPPER BOUND OF THE LOOP IS NOW ACCEPT'D INTO
+      *                WRK-QTD INSTEAD OF THE HARDCODED LITERAL 10, SO
+      *                THE SAME RUNNING-TOTAL LOOP HANDLES ANY BATCH
+      *                SIZE.
+      * 09/08/2026 RJJ EACH "NUMERO I"/WRK-N PAIR AND THE RUNNING
+      *                WRK-AC ARE NOW ALSO WRITTEN TO A RELLOOP DETAIL
+      *                FILE, SO THE ENTRIES BEHIND THE FINAL TOTAL CAN
+      *                BE CHECKED LATER.
+      * 09/08/2026 RJJ TRACKS THE SMALLEST AND LARGEST WRK-N SEEN AND
+      *                THE AVERAGE OVER WRK-QTD ENTRIES, DISPLAYED
+      *                ALONGSIDE WRK-AC.
+      * 09/08/2026 RJJ EACH NUMBER IS NOW ACCEPTED THROUGH THE SHARED
+      *                9800-VALIDA-NUMERO PARAGRAPH (SEE THE VALIDNUM/
+      *                VALIDNUMP COPYBOOKS) INSTEAD OF A RAW ACCEPT, SO
+      *                A NON-NUMERIC TYPO IS RE-PROMPTED INSTEAD OF
+      *                ABENDING THE RUN.
+      * 09/08/2026 RJJ RELLOOP NOW OPENS EXTEND INSTEAD OF OUTPUT, SAME
+      *                AS THE LOGCALC/LOGSIMP AUDIT TRAILS IT SITS NEXT
+      *                TO IN RELDIA - IT USED TO TRUNCATE ON EVERY RUN,
+      *                SO RELDIA'S CONSOLIDATED TOTALS ONLY EVER SAW THE
+      *                SINGLE MOST RECENT INVOCATION.
+      * 09/08/2026 RJJ REJECTS A NEGATIVE ENTRY INSTEAD OF MOVING IT
+      *                INTO THE UNSIGNED WRK-N - VLDNUM-RESULTADO IS
+      *                SIGNED AND ACCEPTS A LEADING '-', SO A NEGATIVE
+      *                VALUE USED TO LOSE ITS SIGN ON THE MOVE AND
+      *                SILENTLY CORRUPT THE RUNNING TOTAL/MIN/MAX.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RELLOOP ASSIGN TO "RELLOOP"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD  RELLOOP.
+       01  REL-LINHA PIC X(080).
        WORKING-STORAGE SECTION.
+       COPY VALIDNUM.
        01 i      pic 9(02).
-       01 WRK-AC PIC 9(8).
+       01 WRK-QTD PIC 9(02).
+       01 WRK-AC PIC 9(8) VALUE ZEROS.
        01 WRK-N PIC 9(8).
+       01 WRK-MINIMO PIC 9(8).
+       01 WRK-MAXIMO PIC 9(8) VALUE ZEROS.
+       01 WRK-MEDIA  PIC 9(8)V9(02) VALUE ZEROS.
+       01 REL-DETALHE.
+           05 DET-NUMERO  PIC 9(02).
+           05 FILLER      PIC X(002) VALUE SPACES.
+           05 DET-N       PIC Z(7)9.
+           05 FILLER      PIC X(002) VALUE SPACES.
+           05 DET-AC      PIC Z(7)9.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            PERFORM varying i from 1 by 1 until  i>10
+            DISPLAY "QUANTOS NUMEROS DESEJA SOMAR"
+            ACCEPT WRK-QTD
+            OPEN EXTEND RELLOOP
+            PERFORM varying i from 1 by 1 until  i > WRK-QTD
               DISPLAY "NUMERO " i
-              ACCEPT WRK-N
+              PERFORM 9800-VALIDA-NUMERO
+              PERFORM UNTIL VLDNUM-RESULTADO >= 0
+                  DISPLAY "NUMERO NEGATIVO NAO PERMITIDO"
+                  PERFORM 9800-VALIDA-NUMERO
+              END-PERFORM
+              MOVE VLDNUM-RESULTADO TO WRK-N
               COMPUTE WRK-AC = WRK-AC + WRK-N
+              IF i = 1
+                  MOVE WRK-N TO WRK-MINIMO
+                  MOVE WRK-N TO WRK-MAXIMO
+              ELSE
+                  IF WRK-N < WRK-MINIMO
+                      MOVE WRK-N TO WRK-MINIMO
+                  END-IF
+                  IF WRK-N > WRK-MAXIMO
+                      MOVE WRK-N TO WRK-MAXIMO
+                  END-IF
+              END-IF
+              MOVE i      TO DET-NUMERO
+              MOVE WRK-N  TO DET-N
+              MOVE WRK-AC TO DET-AC
+              WRITE REL-LINHA FROM REL-DETALHE
             END-PERFORM
-            DISPLAY WRK-AC.
+            CLOSE RELLOOP
+            IF WRK-QTD > 0
+                DIVIDE WRK-AC BY WRK-QTD GIVING WRK-MEDIA
+            END-IF
+            DISPLAY WRK-AC
+            DISPLAY "MENOR NUMERO..: " WRK-MINIMO
+            DISPLAY "MAIOR NUMERO..: " WRK-MAXIMO
+            DISPLAY "MEDIA.........: " WRK-MEDIA.
             STOP RUN.
+       COPY VALIDNUMP.
        END PROGRAM YOUR-PROGRAM-NAME.
