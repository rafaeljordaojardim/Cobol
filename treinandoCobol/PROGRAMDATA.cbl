@@ -3,25 +3,154 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY:
+      * 09/08/2026 RJJ SWITCHED TO THE SHARED DATACOPY COPYBOOK FOR THE
+      *                AS-DATA/AS-ANO/AS-MES/AS-DIA BREAKOUT INSTEAD OF
+      *                ROLLING ITS OWN.
+      * 09/08/2026 RJJ DATTA-FODA NOW ACTUALLY GETS DD/MM POPULATED
+      *                INTO ITS SLASH-FORMATTED SLOTS, AND THE YEAR IS
+      *                WIDENED TO 4 DIGITS USING A CENTURY-WINDOW RULE
+      *                INSTEAD OF THE AMBIGUOUS 2-DIGIT YY.
+      * 09/08/2026 RJJ ADDED A BUSINESS-DAY CHECK: TODAY IS COMPARED
+      *                AGAINST THE FERIADO CALENDAR FILE AND, IF IT
+      *                ISN'T LISTED THERE, AGAINST A WEEKDAY CALCULATION
+      *                (SAME ZELLER'S CONGRUENCE AS TRE0013) TO DISPLAY
+      *                WHETHER TODAY IS A BUSINESS DAY, A WEEKEND, OR A
+      *                HOLIDAY.
+      * 09/08/2026 RJJ EACH ZELLER'S DIVISION TERM IS NOW TRUNCATED INTO
+      *                ITS OWN WORK FIELD BEFORE BEING SUMMED, MATCHING
+      *                THE SAME FIX APPLIED TO TRE0013 - THE OLD COMPUTE
+      *                TRUNCATED ONLY ONCE AT THE END AND COULD MISS-
+      *                CLASSIFY A WEEKDAY AS A WEEKEND OR VICE-VERSA.
+      * 09/08/2026 RJJ WRK-Z-SEC NOW FOLLOWS THE SAME AS-ANO > 30
+      *                CENTURY-WINDOW SPLIT ALREADY USED A FEW LINES UP
+      *                TO WIDEN AS-ANO INTO WRK-ANO-COMPLETO, INSTEAD OF
+      *                HARDCODING 20 - IT WAS ASSUMING THE 2000S FOR
+      *                EVERY AS-ANO FROM 31-99 AND GETTING THE BUSINESS-
+      *                DAY CHECK WRONG FOR THOSE YEARS.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DATAA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FERIADO ASSIGN TO "FERIADO"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FERIADO-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  FERIADO.
+       01  FERIADO-REC.
+           05 FE-MMDD        PIC 9(004).
+           05 FE-DESCRICAO   PIC X(030).
        WORKING-STORAGE SECTION.
+       COPY DATACOPY.
        01  AREA-SALVAMENTO.
            05 DATTA-FODA .
-               10 FILLER   PIC X(02).
-               10 FILLER   PIC X(01) VALUE '/'.
-               10 FILLER   PIC X(02).
-               10 FILLER   PIC X(01) VALUE '/'.
-               10 FILLER   PIC X(02).
-           05 FILLER REDEFINES DATTA-FODA.
-               10 datta-aa pic x(08).
+               10 DATTA-DD     PIC X(02).
+               10 FILLER       PIC X(01) VALUE '/'.
+               10 DATTA-MM     PIC X(02).
+               10 FILLER       PIC X(01) VALUE '/'.
+               10 DATTA-AAAA   PIC X(04).
+       01  WRK-ANO-COMPLETO    PIC 9(004) VALUE ZEROS.
+       01  WRK-HOJE-MMDD       PIC 9(004) VALUE ZEROS.
+       01  AREA-ZELLER.
+           05 WRK-Z-SEC        PIC 9(002).
+           05 WRK-Z-ANO2       PIC 9(002).
+           05 WRK-Z-MES        PIC 9(002).
+           05 WRK-Z-DIA        PIC 9(002).
+           05 WRK-Z-SOMA       PIC S9(007).
+           05 WRK-Z-QUOC       PIC S9(007).
+           05 WRK-Z-DIASEM     PIC 9(001).
+           05 WRK-Z-T1         PIC S9(007).
+           05 WRK-Z-T2         PIC S9(007).
+           05 WRK-Z-T3         PIC S9(007).
+       01  AREA-CALENDARIO.
+           05 WS-FERIADO-STATUS PIC X(002) VALUE '00'.
+           05 WS-FIM-FERIADO    PIC X(001) VALUE 'N'.
+               88 FIM-FERIADO           VALUE 'S'.
+           05 WS-E-FERIADO      PIC X(001) VALUE 'N'.
+               88 E-FERIADO             VALUE 'S'.
+           05 WRK-FERIADO-DESC  PIC X(030) VALUE SPACES.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
-            ACCEPT datta-aa FROM DATE
-            DISPLAY datta-aa
+            ACCEPT AS-DATA FROM DATE
+            IF AS-ANO > 30
+                COMPUTE WRK-ANO-COMPLETO = 1900 + AS-ANO
+            ELSE
+                COMPUTE WRK-ANO-COMPLETO = 2000 + AS-ANO
+            END-IF
+            MOVE AS-DIA          TO DATTA-DD
+            MOVE AS-MES          TO DATTA-MM
+            MOVE WRK-ANO-COMPLETO TO DATTA-AAAA
+            DISPLAY DATTA-FODA
+            PERFORM 1000-CALCULA-DIA-SEMANA
+            PERFORM 2000-VERIFICA-FERIADO
+            EVALUATE TRUE
+                WHEN E-FERIADO
+                    DISPLAY "HOJE E FERIADO: " WRK-FERIADO-DESC
+                WHEN WRK-Z-DIASEM = 0 OR WRK-Z-DIASEM = 1
+                    DISPLAY "HOJE E FIM DE SEMANA"
+                WHEN OTHER
+                    DISPLAY "HOJE E DIA UTIL"
+            END-EVALUATE
             STOP RUN.
+      *ZELLER'S CONGRUENCE (VEJA TRE0013) - 0=SABADO, 1=DOMINGO.
+       1000-CALCULA-DIA-SEMANA SECTION.
+           IF AS-MES < 3
+               MOVE AS-MES TO WRK-Z-MES
+               ADD 12 TO WRK-Z-MES
+               IF AS-ANO = 0
+                   MOVE 99 TO WRK-Z-ANO2
+                   MOVE 19 TO WRK-Z-SEC
+               ELSE
+                   COMPUTE WRK-Z-ANO2 = AS-ANO - 1
+                   IF AS-ANO > 30
+                       MOVE 19 TO WRK-Z-SEC
+                   ELSE
+                       MOVE 20 TO WRK-Z-SEC
+                   END-IF
+               END-IF
+           ELSE
+               MOVE AS-MES TO WRK-Z-MES
+               MOVE AS-ANO TO WRK-Z-ANO2
+               IF AS-ANO > 30
+                   MOVE 19 TO WRK-Z-SEC
+               ELSE
+                   MOVE 20 TO WRK-Z-SEC
+               END-IF
+           END-IF.
+           MOVE AS-DIA TO WRK-Z-DIA.
+           COMPUTE WRK-Z-T1 = (13 * (WRK-Z-MES + 1)) / 5.
+           COMPUTE WRK-Z-T2 = WRK-Z-ANO2 / 4.
+           COMPUTE WRK-Z-T3 = WRK-Z-SEC / 4.
+           COMPUTE WRK-Z-SOMA =
+               WRK-Z-DIA + WRK-Z-T1 + WRK-Z-ANO2 + WRK-Z-T2 + WRK-Z-T3
+               + (5 * WRK-Z-SEC).
+           DIVIDE WRK-Z-SOMA BY 7 GIVING WRK-Z-QUOC
+               REMAINDER WRK-Z-DIASEM.
+       1000-CALCULA-DIA-SEMANA-EXIT.
+           EXIT.
+      *PROCURA A DATA DE HOJE (MM/DD) NO CALENDARIO DE FERIADOS
+       2000-VERIFICA-FERIADO SECTION.
+           COMPUTE WRK-HOJE-MMDD = (AS-MES * 100) + AS-DIA.
+           OPEN INPUT FERIADO.
+           IF WS-FERIADO-STATUS = '00'
+               PERFORM UNTIL FIM-FERIADO OR E-FERIADO
+                   READ FERIADO
+                       AT END
+                           SET FIM-FERIADO TO TRUE
+                       NOT AT END
+                           IF FE-MMDD = WRK-HOJE-MMDD
+                               SET E-FERIADO TO TRUE
+                               MOVE FE-DESCRICAO TO WRK-FERIADO-DESC
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE FERIADO
+           END-IF.
+       2000-VERIFICA-FERIADO-EXIT.
+           EXIT.
        END PROGRAM DATAA.
