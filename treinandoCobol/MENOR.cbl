@@ -3,28 +3,119 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY:
+      * 09/08/2026 RJJ ADDED WRK-MAIOR (MAXIMUM) AND WRK-MEDIA (AVERAGE)
+      *                TO THE SAME PASS SO A BATCH OF 10 VALUES ONLY
+      *                NEEDS TO BE READ ONCE.
+      * 09/08/2026 RJJ SIGNALS RC-SUCESSO TO THE CALLING JCL STEP VIA
+      *                THE SHARED RETCOPY COPYBOOK.
+      * 09/08/2026 RJJ ARRAY SIZE IS NO LONGER A HARDCODED 10 - IT IS
+      *                NOW READ FROM THE SHARED RUNCTL RUN-CONTROL
+      *                FILE AT JOB START (KEEPING THE OLD 10 AS THE
+      *                COMPILED-IN DEFAULT IF RUNCTL IS MISSING).
+      * 09/08/2026 RJJ EACH NUMBER IS NOW ACCEPTED THROUGH THE SHARED
+      *                9800-VALIDA-NUMERO PARAGRAPH (SEE THE VALIDNUM/
+      *                VALIDNUMP COPYBOOKS) INSTEAD OF A RAW ACCEPT, SO
+      *                A NON-NUMERIC TYPO IS RE-PROMPTED INSTEAD OF
+      *                ABENDING THE RUN.
+      * 09/08/2026 RJJ ADDED THE SHARED TOPN/TOPNP TRACKER (SEE
+      *                copybooks/TOPN.cpy) SO THE SAME PASS THAT FINDS
+      *                WRK-MENOR ALSO KEEPS A RANKED SHORTLIST OF THE 5
+      *                SMALLEST VALUES ENTERED, NOT JUST THE SINGLE
+      *                MINIMUM.
+      * 09/08/2026 RJJ CLAMPED WRK-LIMITE TO 50 AFTER THE RUNCTL READ -
+      *                WRK-NUM IS ONLY OCCURS 1 TO 50, SO A RUNCTL
+      *                RECORD ABOVE 50 WAS SUBSCRIPTING PAST THE TABLE.
+      * 09/08/2026 RJJ REJECTS A NEGATIVE ENTRY INSTEAD OF MOVING IT
+      *                INTO THE UNSIGNED WRK-NUM - VLDNUM-RESULTADO IS
+      *                SIGNED AND ACCEPTS A LEADING '-', SO A NEGATIVE
+      *                VALUE USED TO LOSE ITS SIGN ON THE MOVE AND
+      *                SILENTLY CORRUPT WRK-MENOR/WRK-MAIOR/WRK-SOMA
+      *                AND THE TOPN SHORTLIST.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUNCTL ASSIGN TO "RUNCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNCTL-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  RUNCTL.
+       COPY RUNPARM.
        WORKING-STORAGE SECTION.
-       01 WRK-MENOR PIC 9(03).
+       COPY RETCOPY.
+       COPY VALIDNUM.
+       COPY TOPN.
+       01 WS-RUNCTL-STATUS PIC X(002) VALUE '00'.
+       01 WRK-LIMITE PIC 9(003) VALUE 10.
+       01 WRK-MENOR PIC 9(009).
+       01 WRK-MAIOR PIC 9(009) VALUE ZEROS.
+       01 WRK-SOMA  PIC 9(010) VALUE ZEROS.
+       01 WRK-MEDIA PIC 9(008)V99 VALUE ZEROS.
        01 IX-CONT PIC 9(002) VALUE 1 .
-       01 WRK-NUM  PIC 9(009) OCCURS 10.
+       01 WRK-NUM  PIC 9(009) OCCURS 1 TO 50 TIMES DEPENDING ON
+               WRK-LIMITE.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            PERFORM VARYING IX-CONT FROM 1 BY 1 UNTIL IX-CONT > 10
+            PERFORM 1000-LE-RUNCTL
+            PERFORM VARYING IX-CONT FROM 1 BY 1
+                    UNTIL IX-CONT > WRK-LIMITE
             DISPLAY 'DIGITE O ' IX-CONT ' NUMERO '
-            ACCEPT WRK-NUM(IX-CONT)
+            PERFORM 9800-VALIDA-NUMERO
+            PERFORM UNTIL VLDNUM-RESULTADO >= 0
+                DISPLAY 'NUMERO NEGATIVO NAO PERMITIDO'
+                PERFORM 9800-VALIDA-NUMERO
+            END-PERFORM
+            MOVE VLDNUM-RESULTADO TO WRK-NUM(IX-CONT)
                IF IX-CONT = 1
                    COMPUTE WRK-MENOR = WRK-NUM(1)
+                   COMPUTE WRK-MAIOR = WRK-NUM(1)
                ELSE
                    IF WRK-NUM(IX-CONT) < WRK-MENOR
                       COMPUTE WRK-MENOR = WRK-NUM(IX-CONT)
                    END-IF
+                   IF WRK-NUM(IX-CONT) > WRK-MAIOR
+                      COMPUTE WRK-MAIOR = WRK-NUM(IX-CONT)
+                   END-IF
                END-IF
+               ADD WRK-NUM(IX-CONT) TO WRK-SOMA
+               MOVE WRK-NUM(IX-CONT) TO TOPN-ENTRADA
+               PERFORM 9700-ATUALIZA-TOPN
             END-PERFORM
-            DISPLAY WRK-MENOR.
+            COMPUTE WRK-MEDIA = WRK-SOMA / WRK-LIMITE.
+            DISPLAY 'MENOR : ' WRK-MENOR.
+            DISPLAY 'MAIOR : ' WRK-MAIOR.
+            DISPLAY 'MEDIA : ' WRK-MEDIA.
+            PERFORM 9750-EXIBE-TOPN.
+            MOVE RC-SUCESSO TO RETURN-CODE.
             STOP RUN.
+      *EXIBE O RANKING DOS 5 MENORES VALORES DIGITADOS
+       9750-EXIBE-TOPN SECTION.
+           PERFORM VARYING TOPN-IX FROM 1 BY 1
+                   UNTIL TOPN-IX > TOPN-QTDE
+               DISPLAY '5 MENORES (' TOPN-IX ') : ' TOPN-VALOR(TOPN-IX)
+           END-PERFORM.
+       9750-EXIBE-TOPN-EXIT.
+           EXIT.
+      *LE O LIMITE DO ARRAY NO ARQUIVO DE CONTROLE DE EXECUCAO
+       1000-LE-RUNCTL SECTION.
+           OPEN INPUT RUNCTL.
+           IF WS-RUNCTL-STATUS = '00'
+               READ RUNCTL
+                   NOT AT END
+                       MOVE RUNPARM-LIM-MENOR TO WRK-LIMITE
+               END-READ
+               CLOSE RUNCTL
+           END-IF.
+           IF WRK-LIMITE > 50
+               MOVE 50 TO WRK-LIMITE
+           END-IF.
+       1000-LE-RUNCTL-EXIT.
+           EXIT.
+       COPY VALIDNUMP.
+       COPY TOPNP.
        END PROGRAM YOUR-PROGRAM-NAME.
