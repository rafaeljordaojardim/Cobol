@@ -3,30 +3,121 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY:
+      * 09/08/2026 RJJ ADDED A MODULUS-10 CHECK-DIGIT VALIDATION OF EACH
+      *                ACCOUNT NUMBER (LAST DIGIT VS. THE SUM OF THE
+      *                OTHER 8 DIGITS MOD 10), ALONGSIDE THE EXISTING
+      *                PARITY CHECK, REUSING THE SAME OCCURS 5 LOOP.
+      * 09/08/2026 RJJ ADDED PAR/IMPAR COUNTERS INSIDE THE OCCURS 5
+      *                LOOP, DISPLAYED AS A ONE-LINE SUMMARY AFTER ALL
+      *                5 ENTRIES ARE CHECKED.
+      * 09/08/2026 RJJ SIGNALS RC-AVISO TO THE CALLING JCL STEP IF ANY
+      *                ACCOUNT NUMBER FAILED THE CHECK-DIGIT RULE,
+      *                RC-SUCESSO OTHERWISE, VIA THE SHARED RETCOPY
+      *                COPYBOOK.
+      * 09/08/2026 RJJ CHANGED STOP RUN TO GOBACK SO THIS PROGRAM CAN
+      *                BE CALLED AS A SUBPROGRAM (E.G. FROM MENUPRIN)
+      *                WITHOUT TERMINATING THE CALLING RUN UNIT.
+      * 09/08/2026 RJJ ARRAY SIZE IS NO LONGER A HARDCODED 5 - IT IS
+      *                NOW READ FROM THE SHARED RUNCTL RUN-CONTROL
+      *                FILE AT JOB START (KEEPING THE OLD 5 AS THE
+      *                COMPILED-IN DEFAULT IF RUNCTL IS MISSING).
+      * 09/08/2026 RJJ CLAMPED WRK-LIMITE TO 50 AFTER THE RUNCTL READ -
+      *                WRK-NUM IS ONLY OCCURS 1 TO 50, SO A RUNCTL
+      *                RECORD ABOVE 50 WAS SUBSCRIPTING PAST THE TABLE.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. parimpar.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUNCTL ASSIGN TO "RUNCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNCTL-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  RUNCTL.
+       COPY RUNPARM.
        WORKING-STORAGE SECTION.
+       COPY RETCOPY.
+       01 WS-RUNCTL-STATUS PIC X(002) VALUE '00'.
+       01 WRK-LIMITE PIC 9(003) VALUE 5.
        01 AREA-SALVAMENTO.
-           05 WRK-NUM PIC 9(09) OCCURS 5.
+           05 WRK-NUM PIC 9(09) OCCURS 1 TO 50 TIMES DEPENDING ON
+                   WRK-LIMITE.
            05 IX-CONT PIC 9(03) VALUE 1.
            05 WRK-RESTO PIC 9(09) VALUE ZEROS.
            05 WRK-LIXO  PIC 9(09) VALUE ZEROS.
+       01 AREA-CHECK-DIGITO.
+           05 WRK-NUM-ED    PIC 9(09) VALUE ZEROS.
+           05 WRK-DIGITOS REDEFINES WRK-NUM-ED.
+               10 WRK-DIGITO PIC 9(01) OCCURS 9.
+           05 IX-DIG        PIC 9(03) VALUE 1.
+           05 WRK-SOMA-DIG  PIC 9(03) VALUE ZEROS.
+           05 WRK-DIG-CALC  PIC 9(01) VALUE ZEROS.
+       01 AREA-RESUMO.
+           05 WRK-CONT-PAR   PIC 9(03) VALUE ZEROS.
+           05 WRK-CONT-IMPAR PIC 9(03) VALUE ZEROS.
+           05 WS-HOUVE-INVALIDO PIC X(01) VALUE 'N'.
+               88 HOUVE-CONTA-INVALIDA    VALUE 'S'.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           PERFORM VARYING IX-CONT FROM 1 BY 1 UNTIL IX-CONT > 5
+           PERFORM 1000-LE-RUNCTL
+           PERFORM VARYING IX-CONT FROM 1 BY 1
+                   UNTIL IX-CONT > WRK-LIMITE
                ACCEPT WRK-NUM(IX-CONT)
                DIVIDE WRK-NUM(IX-CONT) BY 2 GIVING WRK-LIXO
                REMAINDER WRK-RESTO
                IF WRK-RESTO = 0
                    DISPLAY 'NUMERO PAR'
+                   ADD 1 TO WRK-CONT-PAR
                ELSE
                    DISPLAY 'IMPAR'
+                   ADD 1 TO WRK-CONT-IMPAR
                END-IF
+               PERFORM 2000-VALIDA-CHECK-DIGITO
             END-PERFORM
 
+            DISPLAY WRK-CONT-PAR ' PAR, ' WRK-CONT-IMPAR ' IMPAR'
 
-            STOP RUN.
+            IF HOUVE-CONTA-INVALIDA
+                MOVE RC-AVISO TO RETURN-CODE
+            ELSE
+                MOVE RC-SUCESSO TO RETURN-CODE
+            END-IF
+            GOBACK.
+      *LE O LIMITE DO ARRAY NO ARQUIVO DE CONTROLE DE EXECUCAO
+       1000-LE-RUNCTL SECTION.
+           OPEN INPUT RUNCTL.
+           IF WS-RUNCTL-STATUS = '00'
+               READ RUNCTL
+                   NOT AT END
+                       MOVE RUNPARM-LIM-PARIMPAR TO WRK-LIMITE
+               END-READ
+               CLOSE RUNCTL
+           END-IF.
+           IF WRK-LIMITE > 50
+               MOVE 50 TO WRK-LIMITE
+           END-IF.
+       1000-LE-RUNCTL-EXIT.
+           EXIT.
+      *VALIDA O NUMERO DA CONTA PELO MODULO 10: O ULTIMO DIGITO DEVE
+      *SER IGUAL A SOMA DOS 8 DIGITOS ANTERIORES MODULO 10
+       2000-VALIDA-CHECK-DIGITO SECTION.
+           MOVE WRK-NUM(IX-CONT) TO WRK-NUM-ED.
+           MOVE ZEROS TO WRK-SOMA-DIG.
+           PERFORM VARYING IX-DIG FROM 1 BY 1 UNTIL IX-DIG > 8
+               ADD WRK-DIGITO(IX-DIG) TO WRK-SOMA-DIG
+           END-PERFORM.
+           DIVIDE WRK-SOMA-DIG BY 10 GIVING WRK-LIXO
+               REMAINDER WRK-DIG-CALC.
+           IF WRK-DIG-CALC = WRK-DIGITO(9)
+               DISPLAY 'NUMERO DE CONTA VALIDO'
+           ELSE
+               DISPLAY 'NUMERO DE CONTA INVALIDO'
+               SET HOUVE-CONTA-INVALIDA TO TRUE
+           END-IF.
+       2000-VALIDA-CHECK-DIGITO-EXIT.
+           EXIT.
        END PROGRAM parimpar.
